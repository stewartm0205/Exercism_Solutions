@@ -0,0 +1,13 @@
+//PANGRBAT JOB (QATEST),'KEYBOARD TYPING-TEST PANGRAM RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS EVERY QA TYPING SAMPLE THROUGH PANGRAM AND REPORTS WHICH
+//* LETTERS STILL NEED TO BE EXERCISED ON A NEAR-MISS.
+//*-------------------------------------------------------------------
+//TYPETEST EXEC PGM=PANGRBAT
+//STEPLIB  DD   DSN=QATEST.PANGRAM.LOADLIB,DISP=SHR
+//TYPESAMP DD   DSN=QATEST.PANGRAM.TYPESAMP,DISP=SHR
+//TYPERPT  DD   DSN=QATEST.PANGRAM.TYPERPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
