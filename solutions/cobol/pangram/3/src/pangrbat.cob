@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PANGRBAT.
+       AUTHOR. HARDWARE-QA-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    PANGRBAT READS THE TYPING-SAMPLES FILE OF QA TEST STRINGS
+      *    AND RUNS EACH THROUGH PANGRAM, REPORTING WHETHER IT IS A
+      *    PANGRAM AND, FOR A NEAR-MISS, WHICH SPECIFIC LETTERS (FROM
+      *    THE HH HIT TABLE) THE TYPIST STILL NEEDS TO EXERCISE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPING-SAMPLES-FILE ASSIGN TO "TYPESAMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-FILE-STATUS.
+
+           SELECT TYPING-REPORT-FILE ASSIGN TO "TYPERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TYPING-SAMPLES-FILE.
+       01  TYPING-SAMPLES-RECORD          PIC X(60).
+
+       FD  TYPING-REPORT-FILE.
+       01  TYPING-REPORT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SENTENCE                     PIC X(60) EXTERNAL.
+       01 H                               PIC X(26) EXTERNAL.
+       01 H-TABLE REDEFINES H.
+           05 HH                          PIC 9 OCCURS 26 TIMES.
+       01 WS-RESULT                       PIC 9 EXTERNAL.
+
+       01  WS-TS-FILE-STATUS              PIC XX.
+       01  WS-TR-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-HI                          PIC 9(03) COMP.
+       01  WS-MISSING                     PIC X(26).
+       01  WS-MISSING-COUNT               PIC 9(02).
+
+       01  WS-OUT-RECORD.
+           05  WS-O-SENTENCE              PIC X(40).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                PIC X(11).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-MISSING               PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMPLE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TYPING-SAMPLES-FILE
+           OPEN OUTPUT TYPING-REPORT-FILE
+           PERFORM 1100-READ-NEXT-SAMPLE.
+
+       1100-READ-NEXT-SAMPLE.
+           READ TYPING-SAMPLES-FILE INTO WS-SENTENCE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-SAMPLE.
+           CALL "PANGRAM"
+           IF WS-RESULT = 1
+               MOVE "PANGRAM" TO WS-O-STATUS
+               MOVE SPACES TO WS-O-MISSING
+           ELSE
+               MOVE "NOT PANGRAM" TO WS-O-STATUS
+               PERFORM 2100-LIST-MISSING-LETTERS
+           END-IF
+           MOVE WS-SENTENCE (1:40) TO WS-O-SENTENCE
+           WRITE TYPING-REPORT-RECORD FROM WS-OUT-RECORD
+           PERFORM 1100-READ-NEXT-SAMPLE.
+
+       2100-LIST-MISSING-LETTERS.
+           MOVE SPACES TO WS-MISSING
+           MOVE 0 TO WS-MISSING-COUNT
+           PERFORM VARYING WS-HI FROM 1 BY 1 UNTIL WS-HI > 26
+               IF HH (WS-HI) = 0
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE FUNCTION CHAR(64 + WS-HI) TO
+                       WS-MISSING (WS-MISSING-COUNT:1)
+               END-IF
+           END-PERFORM
+           MOVE WS-MISSING TO WS-O-MISSING.
+
+       9999-TERMINATE.
+           CLOSE TYPING-SAMPLES-FILE
+           CLOSE TYPING-REPORT-FILE.
