@@ -1,9 +1,18 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. PANGRAM.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-SENTENCE/H/WS-RESULT EXTERNAL SO
+      *                     THE PANGRBAT TYPING-TEST DRIVER CAN CALL
+      *                     THIS PARAGRAPH ONCE PER SAMPLE AND REPORT
+      *                     WHICH LETTERS (FROM HH) ARE STILL MISSING
+      *                     ON A NEAR-MISS SAMPLE.
+      ******************************************************************
         ENVIRONMENT DIVISION.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
+        01 WS-SENTENCE PIC X(60) EXTERNAL.
         01 WS-S-TABLE REDEFINES WS-SENTENCE.
                 05 WS-S PIC X occurs 60 times.
 
@@ -13,10 +22,10 @@
         01 LC PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
         01 LCC-TABLE REDEFINES LC.
                 05 LCC PIC X OCCURS 26 TIMES.
-        01 H PIC X(26) VALUE ZEROES.
+        01 H PIC X(26) EXTERNAL.
         01 H-TABLE REDEFINES H.
-                05 HH PIC 9 OCCURS 26 TIMES.   
-        01 WS-RESULT PIC 9.
+                05 HH PIC 9 OCCURS 26 TIMES.
+        01 WS-RESULT PIC 9 EXTERNAL.
         01 COUNTERS.
                 05 SI PIC 9(3) COMP.
                 05 HI PIC 9(3) COMP.
