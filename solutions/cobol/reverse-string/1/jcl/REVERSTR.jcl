@@ -0,0 +1,14 @@
+//REVERSTR JOB (STRUTIL),'REVERSE-FIELD SUBPROGRAM DEMO',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* DEMONSTRATES THE GENERAL-PURPOSE "REVERSE-FIELD" ENTRY POINT BY
+//* RUNNING A LEGACY FIXED-FORMAT RECORD EXTRACT THROUGH REVERSE-FIELD
+//* ONE FIELD AT A TIME AND CATALOGING THE RESULT.
+//*-------------------------------------------------------------------
+//REVERSE  EXEC PGM=RVSTRBAT
+//STEPLIB  DD   DSN=STRUTIL.REVERSE.LOADLIB,DISP=SHR
+//FIELDIN  DD   DSN=STRUTIL.REVERSE.FIELDIN,DISP=SHR
+//FIELDOUT DD   DSN=STRUTIL.REVERSE.FIELDOUT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
