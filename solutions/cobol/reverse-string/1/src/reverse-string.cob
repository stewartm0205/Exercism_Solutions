@@ -1,16 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. reverse-string.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED ENTRY "REVERSE-FIELD", A CALLABLE
+      *                     SUBPROGRAM INTERFACE THAT TAKES A FIELD AND
+      *                     ITS LENGTH THROUGH THE LINKAGE SECTION, SO
+      *                     OTHER PROGRAMS CAN REVERSE A FIELD OF ANY
+      *                     LENGTH (E.G. FIXING BYTE ORDER IN A LEGACY
+      *                     FIXED-FORMAT RECORD) WITHOUT COPY-PASTING
+      *                     THE INDEX-SWAP LOGIC.  GAVE REVERSE-STRING
+      *                     ITS OWN GOBACK SO IT CANNOT FALL THROUGH
+      *                     INTO THE NEW ENTRY'S PARAGRAPHS.
+      ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-STRING PIC X(64).
        01 WS-STRING-TABLE REDEFINES WS-STRING.
-           05 SS PIC X OCCURS 64 TIMES.     
+           05 SS PIC X OCCURS 64 TIMES.
        01 WS-T-STR PIC X(64).
        01 WS-T-STR-TABLE REDEFINES WS-T-STR.
-           05 TS PIC X OCCURS 64 TIMES.     
+           05 TS PIC X OCCURS 64 TIMES.
        01 WS-I PIC  9(2).
        01 WS-J PIC 9(2).
 
+       01  WS-SWAP-I                PIC 9(04) COMP.
+       01  WS-SWAP-J                PIC 9(04) COMP.
+       01  WS-SWAP-CHAR             PIC X.
+
+       LINKAGE SECTION.
+       01  RS-LENGTH                PIC 9(04) COMP.
+       01  RS-FIELD.
+           05  RS-CHAR              PIC X
+                   OCCURS 1 TO 256 TIMES DEPENDING ON RS-LENGTH.
+
        PROCEDURE DIVISION.
        REVERSE-STRING.
            MOVE SPACE TO WS-T-STR
@@ -19,12 +42,32 @@
            END-PERFORM
            MOVE 1 TO WS-J
            PERFORM VARYING WS-I FROM WS-I BY -1
-               UNTIL WS-I < 1 
+               UNTIL WS-I < 1
                MOVE SS (WS-I) TO TS (WS-J)
-               ADD 1 TO WS-J 
+               ADD 1 TO WS-J
            END-PERFORM
-           MOVE WS-T-STR TO WS-STRING        
+           MOVE WS-T-STR TO WS-STRING
 
 STRING* Reverse a string and display result
-       
-       DISPLAY WS-STRING.
+
+       DISPLAY WS-STRING
+           GOBACK.
+
+      ******************************************************************
+      *    REVERSE-FIELD - GENERAL-PURPOSE FIELD REVERSAL.  SWAPS
+      *    RS-CHAR(1) WITH RS-CHAR(RS-LENGTH), RS-CHAR(2) WITH
+      *    RS-CHAR(RS-LENGTH-1), AND SO ON, IN PLACE ON THE CALLER'S
+      *    OWN STORAGE.
+      ******************************************************************
+       ENTRY "REVERSE-FIELD" USING RS-LENGTH RS-FIELD.
+           MOVE 1 TO WS-SWAP-I
+           PERFORM 2000-SWAP-NEXT-PAIR
+               UNTIL WS-SWAP-I > RS-LENGTH / 2
+           GOBACK.
+
+       2000-SWAP-NEXT-PAIR.
+           COMPUTE WS-SWAP-J = RS-LENGTH - WS-SWAP-I + 1
+           MOVE RS-CHAR (WS-SWAP-I) TO WS-SWAP-CHAR
+           MOVE RS-CHAR (WS-SWAP-J) TO RS-CHAR (WS-SWAP-I)
+           MOVE WS-SWAP-CHAR TO RS-CHAR (WS-SWAP-J)
+           ADD 1 TO WS-SWAP-I.
