@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RVSTRBAT.
+       AUTHOR. STRING-UTILITIES-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    RVSTRBAT READS FIXED-FORMAT FIELD EXTRACTS (A LENGTH
+      *    FOLLOWED BY THE FIELD ITSELF) AND CALLS THE GENERAL-PURPOSE
+      *    "REVERSE-FIELD" ENTRY POINT IN REVERSE-STRING ON EACH ONE,
+      *    CATALOGING THE REVERSED FIELD.  THIS IS THE BATCH HARNESS
+      *    FOR FIXING BYTE ORDER IN LEGACY RECORD EXTRACTS OF ANY
+      *    LENGTH WITHOUT RELYING ON THE FIXED 64-BYTE WS-STRING
+      *    WORKED BY THE ORIGINAL REVERSE-STRING ENTRY POINT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  FI-LENGTH-DISP CAN HOLD UP TO 9999 BUT
+      *                     REVERSE-STRING'S RS-FIELD IS ONLY OCCURS 1
+      *                     TO 256 TIMES -- A MALFORMED RECORD WITH A
+      *                     LENGTH OVER 256 WAS DRIVING AN OUT-OF-
+      *                     BOUNDS SUBSCRIPT IN 2000-SWAP-NEXT-PAIR.
+      *                     ADDED A BOUNDS CHECK BEFORE THE CALL THAT
+      *                     LOGS AND SKIPS ANY RECORD WITH A LENGTH OF
+      *                     ZERO OR OVER 256, THE SAME WAY DARTSBAT
+      *                     LOGS AND SKIPS A BOARD-CONFIG ENTRY CARRYING
+      *                     A RING NUMBER OUTSIDE ITS TABLE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIELD-INPUT-FILE ASSIGN TO "FIELDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FI-FILE-STATUS.
+
+           SELECT FIELD-OUTPUT-FILE ASSIGN TO "FIELDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FO-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-INPUT-FILE.
+       01  FIELD-INPUT-RECORD.
+           05  FI-LENGTH-DISP               PIC 9(04).
+           05  FI-FIELD                     PIC X(256).
+
+       FD  FIELD-OUTPUT-FILE.
+       01  FIELD-OUTPUT-RECORD              PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FI-FILE-STATUS                PIC XX.
+       01  WS-FO-FILE-STATUS                PIC XX.
+       01  WS-EL-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                        PIC X VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01  WS-EL-OPEN-SW                    PIC X VALUE "N".
+           88  WS-EL-OPEN                   VALUE "Y".
+       01  WS-FIELD-LENGTH                  PIC 9(04) COMP.
+
+       01  WS-OUT-DETAIL.
+           05  WS-O-LENGTH                  PIC ZZZ9.
+           05  FILLER                       PIC X(03) VALUE SPACE.
+           05  WS-O-FIELD                   PIC X(72).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FIELD
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FIELD-INPUT-FILE
+           OPEN OUTPUT FIELD-OUTPUT-FILE
+           PERFORM 1100-READ-NEXT-FIELD.
+
+       1100-READ-NEXT-FIELD.
+           READ FIELD-INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FIELD.
+           IF FI-LENGTH-DISP > 0 AND FI-LENGTH-DISP <= 256
+               MOVE FI-LENGTH-DISP TO WS-FIELD-LENGTH
+               CALL "REVERSE-FIELD" USING WS-FIELD-LENGTH FI-FIELD
+               MOVE FI-LENGTH-DISP TO WS-O-LENGTH
+               MOVE FI-FIELD (1:72) TO WS-O-FIELD
+               WRITE FIELD-OUTPUT-RECORD FROM WS-OUT-DETAIL
+           ELSE
+               PERFORM 4000-LOG-BAD-LENGTH
+           END-IF
+           PERFORM 1100-READ-NEXT-FIELD.
+
+      ******************************************************************
+      *    4000-LOG-BAD-LENGTH - RECORD A FIELD-INPUT RECORD CARRYING A
+      *    LENGTH OF ZERO OR OVER 256 ON THE SHARED ERROR LOG AND SKIP
+      *    IT RATHER THAN USE IT TO SUBSCRIPT REVERSE-STRING'S RS-FIELD.
+      ******************************************************************
+       4000-LOG-BAD-LENGTH.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "RVSTRBAT" TO EL-PROGRAM-ID
+           MOVE SPACES TO EL-KEY
+           MOVE FI-LENGTH-DISP TO EL-POSITION
+           MOVE "FIELD REJECTED -- LENGTH OUT OF RANGE"
+               TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+       9999-TERMINATE.
+           CLOSE FIELD-INPUT-FILE
+           CLOSE FIELD-OUTPUT-FILE
+           IF WS-EL-OPEN
+               CLOSE ERROR-LOG-FILE
+           END-IF.
