@@ -0,0 +1,15 @@
+//YACHTCLS JOB (LEAGUE),'CLOSE OUT A YACHT SCORECARD',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* CLOSES ONE PLAYER'S SCORECARD AT THE END OF A GAME: APPENDS THE
+//* FINAL TOTAL TO GAME-HISTORY UNDER THE SUPPLIED GAME DATE AND
+//* DELETES THE SCORECARD SO THE PLAYER STARTS THE NEXT GAME WITH ALL
+//* 13 BOXES OPEN AGAIN.
+//*-------------------------------------------------------------------
+//CLOSEOUT EXEC PGM=YACHTCLS
+//STEPLIB  DD   DSN=LEAGUE.YACHT.LOADLIB,DISP=SHR
+//SCORECRD DD   DSN=LEAGUE.YACHT.SCORECARD,DISP=SHR
+//GAMEHIST DD   DSN=LEAGUE.YACHT.GAMEHISTORY,DISP=SHR
+//PLYRMAST DD   DSN=LEAGUE.PLAYERS.MASTER,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
