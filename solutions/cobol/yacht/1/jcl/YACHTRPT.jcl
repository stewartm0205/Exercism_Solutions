@@ -0,0 +1,12 @@
+//YACHTRPT JOB (LEAGUE),'YACHT SEASON LEADERBOARD',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS THE SEASON LEADERBOARD FROM THE GAME-HISTORY FILE THAT
+//* YACHTCLS APPENDS TO EACH TIME A GAME IS CLOSED OUT.
+//*-------------------------------------------------------------------
+//RANK     EXEC PGM=YACHTRPT
+//STEPLIB  DD   DSN=LEAGUE.YACHT.LOADLIB,DISP=SHR
+//GAMEHIST DD   DSN=LEAGUE.YACHT.GAMEHISTORY,DISP=SHR
+//LEADRBRD DD   DSN=LEAGUE.YACHT.LEADERBOARD,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
