@@ -0,0 +1,16 @@
+//YACHTAUD JOB (GAMENITE),'YACHT SCORING AUDIT',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* REPLAYS A BATCH OF HISTORICAL DICE ROLLS THROUGH THE YACHT
+//* CATEGORY EVALUATION AND FLAGS ANY ROLL WHERE THE COMPUTED
+//* WS-RESULT DISAGREES WITH AN INDEPENDENT RECOMPUTATION OF THAT
+//* CATEGORY'S EXPECTED SCORE.  RUN BEFORE PUBLISHING LEAGUE
+//* STANDINGS SO A MISSCORE IS CAUGHT FIRST.
+//*-------------------------------------------------------------------
+//AUDIT    EXEC PGM=YACHTAUD
+//STEPLIB  DD   DSN=LEAGUE.YACHT.LOADLIB,DISP=SHR
+//AUDITROL DD   DSN=LEAGUE.YACHT.AUDITROLLS,DISP=SHR
+//AUDITRPT DD   DSN=LEAGUE.YACHT.AUDITREPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
