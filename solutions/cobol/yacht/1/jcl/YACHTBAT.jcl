@@ -0,0 +1,15 @@
+//YACHTBAT JOB (LEAGUE),'SCORE A NIGHT OF YACHT ROLLS',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* SCORES EVERY ROLL RECORDED FOR THE NIGHT AGAINST THE CATEGORY
+//* CALLED FOR AND FILES EACH SCORE TO THE ROLLING PLAYER'S SCORECARD,
+//* WRITING A REPORT OF WHAT WAS SCORED OR REJECTED.
+//*-------------------------------------------------------------------
+//SCORE    EXEC PGM=YACHTBAT
+//STEPLIB  DD   DSN=LEAGUE.YACHT.LOADLIB,DISP=SHR
+//ROLLS    DD   DSN=LEAGUE.YACHT.ROLLS,DISP=SHR
+//SCORECRD DD   DSN=LEAGUE.YACHT.SCORECARD,DISP=SHR
+//ROLLRSLT DD   DSN=LEAGUE.YACHT.ROLLRESULTS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
