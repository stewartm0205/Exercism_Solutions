@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTRPT.
+       AUTHOR. GAME-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    YACHTRPT READS THE GAME-HISTORY FILE, SUMS GH-FINAL-TOTAL BY
+      *    PLAYER ACROSS THE WHOLE SEASON, RANKS THE PLAYERS BY THAT
+      *    SUM, AND PRINTS A LEADERBOARD SO TUESDAY GAME NIGHT HAS A
+      *    RUNNING STANDING INSTEAD OF RELYING ON MEMORY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-FILE-STATUS.
+
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADRBRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-HISTORY-FILE.
+       COPY GAMEHIST.
+
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GH-FILE-STATUS            PIC XX.
+       01  WS-LB-FILE-STATUS            PIC XX.
+       01  WS-EOF-SW                    PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-SEASON-TABLE.
+           05  WS-SEASON-ENTRY OCCURS 50 TIMES INDEXED BY WS-SX.
+               10  WS-S-PLAYER-ID       PIC X(06).
+               10  WS-S-SEASON-TOTAL    PIC 9(06).
+       01  WS-PLAYER-COUNT              PIC 99 VALUE ZERO.
+       01  WS-FOUND-SW                  PIC X.
+           88  WS-FOUND                 VALUE "Y".
+
+       01  WS-SWAP-ID                   PIC X(06).
+       01  WS-SWAP-TOTAL                PIC 9(06).
+       01  WS-SY                        PIC 99.
+
+       01  WS-HEADING-LINE              PIC X(40) VALUE
+           "GAME NIGHT SEASON LEADERBOARD".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-RANK                PIC Z9.
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  WS-D-PLAYER-ID           PIC X(06).
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  WS-D-TOTAL               PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-SEASON-TOTALS
+           PERFORM 2000-RANK-PLAYERS
+           PERFORM 3000-PRINT-LEADERBOARD
+           STOP RUN.
+
+       1000-LOAD-SEASON-TOTALS.
+           OPEN INPUT GAME-HISTORY-FILE
+           PERFORM 1100-READ-NEXT-HISTORY
+           PERFORM 1200-ACCUMULATE-ONE
+               UNTIL WS-EOF
+           CLOSE GAME-HISTORY-FILE.
+
+       1100-READ-NEXT-HISTORY.
+           READ GAME-HISTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       1200-ACCUMULATE-ONE.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM 1210-FIND-PLAYER
+               VARYING WS-SX FROM 1 BY 1 UNTIL WS-SX > WS-PLAYER-COUNT
+           IF NOT WS-FOUND
+               ADD 1 TO WS-PLAYER-COUNT
+               SET WS-SX TO WS-PLAYER-COUNT
+               MOVE GH-PLAYER-ID TO WS-S-PLAYER-ID(WS-SX)
+               MOVE ZERO TO WS-S-SEASON-TOTAL(WS-SX)
+           END-IF
+           ADD GH-FINAL-TOTAL TO WS-S-SEASON-TOTAL(WS-SX)
+           PERFORM 1100-READ-NEXT-HISTORY.
+
+       1210-FIND-PLAYER.
+           IF WS-S-PLAYER-ID(WS-SX) = GH-PLAYER-ID
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    2000-RANK-PLAYERS - SIMPLE DESCENDING SELECTION SORT OF THE
+      *    SEASON TABLE.  THE LEAGUE IS SMALL ENOUGH THAT AN O(N**2)
+      *    SORT OVER IN-MEMORY ENTRIES IS PLENTY.
+      ******************************************************************
+       2000-RANK-PLAYERS.
+           PERFORM 2100-RANK-ONE-PASS
+               VARYING WS-SX FROM 1 BY 1 UNTIL WS-SX > WS-PLAYER-COUNT.
+
+       2100-RANK-ONE-PASS.
+           PERFORM 2110-COMPARE-AND-SWAP
+               VARYING WS-SY FROM WS-SX BY 1
+               UNTIL WS-SY > WS-PLAYER-COUNT.
+
+       2110-COMPARE-AND-SWAP.
+           IF WS-S-SEASON-TOTAL(WS-SY) > WS-S-SEASON-TOTAL(WS-SX)
+               MOVE WS-S-PLAYER-ID(WS-SX) TO WS-SWAP-ID
+               MOVE WS-S-SEASON-TOTAL(WS-SX) TO WS-SWAP-TOTAL
+               MOVE WS-S-PLAYER-ID(WS-SY) TO WS-S-PLAYER-ID(WS-SX)
+               MOVE WS-S-SEASON-TOTAL(WS-SY) TO WS-S-SEASON-TOTAL(WS-SX)
+               MOVE WS-SWAP-ID TO WS-S-PLAYER-ID(WS-SY)
+               MOVE WS-SWAP-TOTAL TO WS-S-SEASON-TOTAL(WS-SY)
+           END-IF.
+
+       3000-PRINT-LEADERBOARD.
+           OPEN OUTPUT LEADERBOARD-FILE
+           MOVE WS-HEADING-LINE TO LEADERBOARD-LINE
+           WRITE LEADERBOARD-LINE
+           PERFORM 3100-PRINT-ONE-PLAYER
+               VARYING WS-SX FROM 1 BY 1 UNTIL WS-SX > WS-PLAYER-COUNT
+           CLOSE LEADERBOARD-FILE.
+
+       3100-PRINT-ONE-PLAYER.
+           MOVE WS-SX TO WS-D-RANK
+           MOVE WS-S-PLAYER-ID(WS-SX) TO WS-D-PLAYER-ID
+           MOVE WS-S-SEASON-TOTAL(WS-SX) TO WS-D-TOTAL
+           MOVE WS-DETAIL-LINE TO LEADERBOARD-LINE
+           WRITE LEADERBOARD-LINE.
