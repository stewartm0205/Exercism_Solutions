@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTCLS.
+       AUTHOR. GAME-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    YACHTCLS CLOSES OUT ONE PLAYER'S SCORECARD AT THE END OF A
+      *    GAME: IT READS THE PLAYER'S FINAL SC-TOTAL FROM THE
+      *    SCORECARD FILE, APPENDS IT TO GAME-HISTORY UNDER THE GAME
+      *    DATE SUPPLIED BY THE CALLER, AND DELETES THE SCORECARD SO
+      *    THE PLAYER STARTS THE NEXT GAME WITH ALL 13 BOXES OPEN.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  VALIDATES WS-PLAYER-ID AGAINST THE SHARED
+      *                     PLAYER-MASTER ROSTER BEFORE CLOSING OUT A
+      *                     SCORECARD, LOGGING AND REFUSING THE CLOSE
+      *                     FOR AN UNKNOWN OR INACTIVE PLAYER.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-PLAYER-ID
+               FILE STATUS IS WS-SC-FILE-STATUS.
+
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-FILE-STATUS.
+
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLYRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PLM-PLAYER-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORECARD-FILE.
+       COPY SCORECRD.
+
+       FD  GAME-HISTORY-FILE.
+       01  GAME-HISTORY-LINE           PIC X(80).
+
+       FD  PLAYER-MASTER-FILE.
+       COPY PLYRMAST.
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01 WS-GAME-DATE PIC 9(08) EXTERNAL.
+
+       01 WS-SC-FILE-STATUS PIC XX.
+       01 WS-GH-FILE-STATUS PIC XX.
+       01 WS-PM-FILE-STATUS PIC XX.
+       01 WS-EL-FILE-STATUS PIC XX.
+       01 WS-EL-OPEN-SW PIC X VALUE "N".
+           88 WS-EL-OPEN VALUE "Y".
+       COPY GAMEHIST REPLACING
+           GAME-HISTORY-RECORD BY WS-GH-RECORD.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 2000-CHECK-ROSTER
+           IF WS-PM-FILE-STATUS = "00"
+               OPEN I-O SCORECARD-FILE
+               MOVE WS-PLAYER-ID TO SC-PLAYER-ID
+               READ SCORECARD-FILE
+                   KEY IS SC-PLAYER-ID
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-SC-FILE-STATUS = "00"
+                   PERFORM 1000-APPEND-HISTORY
+                   DELETE SCORECARD-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+               END-IF
+               CLOSE SCORECARD-FILE
+           ELSE
+               PERFORM 4000-LOG-ERROR
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    2000-CHECK-ROSTER - CONFIRM WS-PLAYER-ID IS ON THE PLAYER-
+      *    MASTER ROSTER AND MARKED ACTIVE.  WS-PM-FILE-STATUS COMES
+      *    BACK "00" ONLY WHEN THE LOOKUP SUCCEEDS AND THE PLAYER IS
+      *    ACTIVE, SO THE MAINLINE CAN TEST IT THE SAME WAY IT TESTS
+      *    ANY OTHER FILE OPERATION.
+      ******************************************************************
+       2000-CHECK-ROSTER.
+           OPEN INPUT PLAYER-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "00"
+               MOVE WS-PLAYER-ID TO PLM-PLAYER-ID
+               READ PLAYER-MASTER-FILE
+                   KEY IS PLM-PLAYER-ID
+                   INVALID KEY
+                       MOVE "23" TO WS-PM-FILE-STATUS
+               END-READ
+               IF WS-PM-FILE-STATUS = "00" AND NOT PLM-ACTIVE
+                   MOVE "23" TO WS-PM-FILE-STATUS
+               END-IF
+               CLOSE PLAYER-MASTER-FILE
+           END-IF.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A CLOSE-OUT REFUSED FOR AN UNKNOWN
+      *    OR INACTIVE PLAYER ON THE SHARED ERROR LOG.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "YACHTCLS" TO EL-PROGRAM-ID
+           MOVE WS-PLAYER-ID TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE "CLOSEOUT REFUSED -- UNKNOWN OR INACTIVE PLAYER"
+               TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+       1000-APPEND-HISTORY.
+           OPEN EXTEND GAME-HISTORY-FILE
+           IF WS-GH-FILE-STATUS NOT = "00"
+               OPEN OUTPUT GAME-HISTORY-FILE
+           END-IF
+           MOVE WS-GAME-DATE TO GH-GAME-DATE
+           MOVE SC-PLAYER-ID TO GH-PLAYER-ID
+           MOVE SC-TOTAL TO GH-FINAL-TOTAL
+           MOVE WS-GH-RECORD TO GAME-HISTORY-LINE
+           WRITE GAME-HISTORY-LINE
+           CLOSE GAME-HISTORY-FILE.
