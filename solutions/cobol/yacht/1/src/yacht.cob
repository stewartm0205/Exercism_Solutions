@@ -1,26 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED A PER-PLAYER SCORECARD FILE SO A
+      *                     CATEGORY CAN'T BE SCORED TWICE IN THE SAME
+      *                     GAME, AND SO THE GAME TOTAL IS CARRIED
+      *                     ACROSS CALLS INSTEAD OF BEING THROWN AWAY.
+      *    2026-08-09  RSK  ADDED GOBACK AT THE END OF YACHT -- WITHOUT
+      *                     IT THE PARAGRAPH FELL THROUGH INTO
+      *                     2000-RECORD-TO-SCORECARD A SECOND TIME (PAST
+      *                     ITS OWN PLAYER-ID GUARD), REJECTING EVERY
+      *                     SUCCESSFUL SCORE ON THE BOGUS SECOND PASS
+      *                     AND FILING A SPURIOUS BLANK-PLAYER SCORECARD
+      *                     RECORD ON EVERY AUDIT REPLAY CALL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECRD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-PLAYER-ID
+               FILE STATUS IS WS-SC-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORECARD-FILE.
+       COPY SCORECRD.
+
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE PIC 9(5).
+       01 WS-RESULT PIC 99 EXTERNAL.
+       01 WS-CATEGORY PIC X(15) EXTERNAL.
+       01 WS-DICE PIC 9(5) EXTERNAL.
        01 WS-DICE-TABLE REDEFINES WS-DICE.
            05 D PIC 9 OCCURS 5 TIMES.
        01 WS-DICE-COUNT-TABLE.
            05 DC PIC 9 OCCURS 6 TIMES.
        01 WS-COUNTERS.
            05 DI PIC 9.
+       01 WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01 WS-SCORE-REJECTED-SW PIC X EXTERNAL.
+           88 WS-SCORE-REJECTED VALUE "Y".
+
+       01 WS-SC-FILE-STATUS PIC XX.
+       01 WS-SCOREBOARD-OPEN-SW PIC X VALUE "N".
+           88 WS-SCOREBOARD-OPEN VALUE "Y".
+
+       01 WS-DEFAULT-CATEGORY-NAMES.
+           05 FILLER PIC X(15) VALUE "ones".
+           05 FILLER PIC X(15) VALUE "twos".
+           05 FILLER PIC X(15) VALUE "threes".
+           05 FILLER PIC X(15) VALUE "fours".
+           05 FILLER PIC X(15) VALUE "fives".
+           05 FILLER PIC X(15) VALUE "sixes".
+           05 FILLER PIC X(15) VALUE "full house".
+           05 FILLER PIC X(15) VALUE "four of a kind".
+           05 FILLER PIC X(15) VALUE "little straight".
+           05 FILLER PIC X(15) VALUE "big straight".
+           05 FILLER PIC X(15) VALUE "choice".
+           05 FILLER PIC X(15) VALUE "yacht".
+           05 FILLER PIC X(15) VALUE "bonus".
+       01 WS-DFLT-CAT-TBL REDEFINES WS-DEFAULT-CATEGORY-NAMES.
+           05 WS-DFLT-CAT-NAME PIC X(15) OCCURS 13 TIMES.
+
        PROCEDURE DIVISION.
        YACHT.
-       PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6 
+       PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6
            MOVE 0 TO DC (DI)
        END-PERFORM.
        PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 5
            ADD 1 TO DC (D(DI))
        END-PERFORM.
 
-           MOVE 0 TO WS-RESULT.    
+           MOVE 0 TO WS-RESULT.
        EVALUATE WS-CATEGORY
            WHEN 'ones'
                COMPUTE WS-RESULT = DC (1)
@@ -35,17 +88,17 @@
            WHEN 'sixes'
                COMPUTE WS-RESULT = 6 * DC (6)
            WHEN 'yacht'
-              PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6 
+              PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6
                  IF DC(DI) = 5 THEN
                     MOVE 50 TO WS-RESULT
                  END-IF
-              END-PERFORM    
+              END-PERFORM
            WHEN 'four of a kind'
               PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6
                  IF DC(DI) >= 4 THEN
                     COMPUTE WS-RESULT = 4 * DI
                  END-IF
-              END-PERFORM    
+              END-PERFORM
            WHEN 'full house'
               PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6
                   IF DC(DI) = 3 THEN
@@ -59,31 +112,104 @@
                   IF DC(DI) = 2 THEN
                       EXIT PERFORM
                   END-IF
-              END-PERFORM    
+              END-PERFORM
               IF WS-RESULT > 0 AND DI < 7 THEN
                   COMPUTE WS-RESULT = WS-RESULT + 2 * DI
               END-IF
            WHEN 'little straight'
-              PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 5 
+              PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 5
                   IF DC(DI) = 0 THEN
                       EXIT PERFORM
                   END-IF
-              END-PERFORM    
+              END-PERFORM
               IF DI = 6 THEN
                   MOVE 30 TO WS-RESULT
               END-IF
            WHEN 'big straight'
-              PERFORM VARYING DI FROM 2 BY 1 UNTIL DI > 6 
+              PERFORM VARYING DI FROM 2 BY 1 UNTIL DI > 6
                   IF DC(DI) = 0 THEN
                       EXIT PERFORM
                   END-IF
-              END-PERFORM    
+              END-PERFORM
               IF DI = 7 THEN
                   MOVE 30 TO WS-RESULT
               END-IF
-           WHEN 'choice' 
+           WHEN 'choice'
               PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > 6
                   COMPUTE WS-RESULT = WS-RESULT + DI * DC(DI)
-              END-PERFORM    
-               
+              END-PERFORM
+
        END-EVALUATE.
+
+           MOVE "N" TO WS-SCORE-REJECTED-SW
+           IF WS-PLAYER-ID NOT = SPACE
+               PERFORM 2000-RECORD-TO-SCORECARD
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    2000-RECORD-TO-SCORECARD - FILE THE CATEGORY JUST SCORED
+      *    AGAINST THE PLAYER'S SCORECARD, REFUSING TO OVERWRITE A
+      *    CATEGORY ALREADY FILLED THIS GAME.
+      ******************************************************************
+       2000-RECORD-TO-SCORECARD.
+           IF NOT WS-SCOREBOARD-OPEN
+               PERFORM 2100-OPEN-SCORECARD-FILE
+           END-IF
+
+           MOVE WS-PLAYER-ID TO SC-PLAYER-ID
+           READ SCORECARD-FILE
+               KEY IS SC-PLAYER-ID
+               INVALID KEY
+                   PERFORM 2200-NEW-SCORECARD
+           END-READ
+
+           PERFORM 2300-FIND-CATEGORY
+           IF SC-CX > 13
+               SET WS-SCORE-REJECTED TO TRUE
+           ELSE
+               IF SC-CAT-IS-FILLED(SC-CX)
+                   SET WS-SCORE-REJECTED TO TRUE
+               ELSE
+                   MOVE WS-RESULT TO SC-CAT-SCORE(SC-CX)
+                   SET SC-CAT-IS-FILLED(SC-CX) TO TRUE
+                   ADD WS-RESULT TO SC-TOTAL
+                   REWRITE SCORECARD-RECORD
+                       INVALID KEY
+                           WRITE SCORECARD-RECORD
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       2100-OPEN-SCORECARD-FILE.
+           OPEN I-O SCORECARD-FILE
+           IF WS-SC-FILE-STATUS = "35"
+               OPEN OUTPUT SCORECARD-FILE
+               CLOSE SCORECARD-FILE
+               OPEN I-O SCORECARD-FILE
+           END-IF
+           SET WS-SCOREBOARD-OPEN TO TRUE.
+
+       2200-NEW-SCORECARD.
+           MOVE WS-PLAYER-ID TO SC-PLAYER-ID
+           MOVE ZERO TO SC-TOTAL
+           PERFORM 2210-INIT-ONE-CATEGORY
+               VARYING SC-CX FROM 1 BY 1 UNTIL SC-CX > 13
+           WRITE SCORECARD-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       2210-INIT-ONE-CATEGORY.
+           MOVE WS-DFLT-CAT-NAME(SC-CX) TO SC-CAT-NAME(SC-CX)
+           MOVE ZERO TO SC-CAT-SCORE(SC-CX)
+           MOVE "N" TO SC-CAT-FILLED(SC-CX).
+
+       2300-FIND-CATEGORY.
+           SET SC-CX TO 1
+           SEARCH SC-CATEGORY-ENTRY
+               AT END
+                   SET SC-CX TO 14
+               WHEN SC-CAT-NAME(SC-CX) = WS-CATEGORY
+                   CONTINUE
+           END-SEARCH.
