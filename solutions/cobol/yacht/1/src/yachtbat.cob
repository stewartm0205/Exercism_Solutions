@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTBAT.
+       AUTHOR. GAME-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    YACHTBAT READS A NIGHT'S WORTH OF RECORDED ROLLS FROM THE
+      *    ROLLS-FILE (PLAYER, CATEGORY, FIVE DICE PER RECORD), CALLS
+      *    THE YACHT SCORING LOGIC ONCE PER RECORD VIA THE SHARED
+      *    EXTERNAL WORKING-STORAGE FIELDS, AND WRITES A REPORT OF THE
+      *    POINTS EACH ROLL SCORED.  YACHT ITSELF FILES EACH SCORE
+      *    AGAINST THE PLAYER'S SCORECARD, SO THIS DRIVER LETS ONE JOB
+      *    SCORE A WHOLE EVENING'S ROLLS INSTEAD OF ONE CALL PER ROLL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROLLS-FILE ASSIGN TO "ROLLS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RL-FILE-STATUS.
+
+           SELECT ROLL-RESULTS-FILE ASSIGN TO "ROLLRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROLLS-FILE.
+       01  ROLL-RECORD.
+           05  RL-PLAYER-ID                PIC X(06).
+           05  RL-CATEGORY                 PIC X(15).
+           05  RL-DICE                     PIC 9(05).
+
+       FD  ROLL-RESULTS-FILE.
+       01  ROLL-RESULTS-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT PIC 99 EXTERNAL.
+       01 WS-CATEGORY PIC X(15) EXTERNAL.
+       01 WS-DICE PIC 9(5) EXTERNAL.
+       01 WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01 WS-SCORE-REJECTED-SW PIC X EXTERNAL.
+           88 WS-SCORE-REJECTED VALUE "Y".
+
+       01  WS-RL-FILE-STATUS              PIC XX.
+       01  WS-RR-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-OUT-RECORD.
+           05  WS-O-PLAYER-ID              PIC X(06).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-CATEGORY               PIC X(15).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-RESULT                 PIC Z9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                 PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ROLL
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ROLLS-FILE
+           OPEN OUTPUT ROLL-RESULTS-FILE
+           PERFORM 1100-READ-NEXT-ROLL.
+
+       1100-READ-NEXT-ROLL.
+           READ ROLLS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-ROLL.
+           MOVE RL-PLAYER-ID TO WS-PLAYER-ID
+           MOVE RL-CATEGORY TO WS-CATEGORY
+           MOVE RL-DICE TO WS-DICE
+           CALL "YACHT"
+           PERFORM 2100-WRITE-RESULT
+           PERFORM 1100-READ-NEXT-ROLL.
+
+       2100-WRITE-RESULT.
+           MOVE RL-PLAYER-ID TO WS-O-PLAYER-ID
+           MOVE RL-CATEGORY TO WS-O-CATEGORY
+           MOVE WS-RESULT TO WS-O-RESULT
+           IF WS-SCORE-REJECTED
+               MOVE "REJECTED" TO WS-O-STATUS
+           ELSE
+               MOVE "SCORED" TO WS-O-STATUS
+           END-IF
+           MOVE WS-OUT-RECORD TO ROLL-RESULTS-RECORD
+           WRITE ROLL-RESULTS-RECORD.
+
+       9999-TERMINATE.
+           CLOSE ROLLS-FILE
+           CLOSE ROLL-RESULTS-FILE.
