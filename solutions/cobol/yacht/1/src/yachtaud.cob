@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YACHTAUD.
+       AUTHOR. GAME-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    YACHTAUD REPLAYS A BATCH OF HISTORICAL DICE ROLLS THROUGH
+      *    THE YACHT CATEGORY EVALUATION AND INDEPENDENTLY RECOMPUTES
+      *    THE EXPECTED SCORE FOR EACH ROLL FROM THE CATEGORY RULES
+      *    THEMSELVES, RATHER THAN FROM YACHT'S OWN LOGIC.  ANY ROLL
+      *    WHERE YACHT'S WS-RESULT DISAGREES WITH THE INDEPENDENTLY
+      *    COMPUTED EXPECTATION IS FLAGGED ON THE AUDIT REPORT SO A
+      *    MISSCORE (SUCH AS A FULL HOUSE CREDITED TO A HAND THAT IS
+      *    REALLY FIVE-OF-A-KIND, WHICH ISN'T A FULL HOUSE AT ALL) IS
+      *    CAUGHT BEFORE LEAGUE STANDINGS ARE PUBLISHED.  WS-PLAYER-ID
+      *    IS LEFT BLANK ON EVERY CALL SO THE REPLAY NEVER TOUCHES A
+      *    REAL SCORECARD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-ROLL-FILE ASSIGN TO "AUDITROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AR-FILE-STATUS.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO "AUDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-ROLL-FILE.
+       01  AUDIT-ROLL-RECORD.
+           05  AR-ROLL-ID                 PIC X(10).
+           05  FILLER                     PIC X(02).
+           05  AR-CATEGORY                PIC X(15).
+           05  FILLER                     PIC X(02).
+           05  AR-DICE                    PIC 9(05).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    SHARED WITH YACHT VIA EXTERNAL WORKING-STORAGE -- MUST STAY
+      *    IN SYNC WITH THE DECLARATIONS IN YACHT.COB.
+       01 WS-RESULT PIC 99 EXTERNAL.
+       01 WS-CATEGORY PIC X(15) EXTERNAL.
+       01 WS-DICE PIC 9(5) EXTERNAL.
+       01  WS-DICE-TABLE REDEFINES WS-DICE.
+           05  WS-D PIC 9 OCCURS 5 TIMES.
+       01 WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01 WS-SCORE-REJECTED-SW PIC X EXTERNAL.
+           88 WS-SCORE-REJECTED VALUE "Y".
+
+       01  WS-AR-FILE-STATUS               PIC XX.
+       01  WS-RP-FILE-STATUS               PIC XX.
+       01  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+      *    INDEPENDENT RECOMPUTATION OF THE EXPECTED SCORE, BUILT
+      *    FROM THE CATEGORY RULES DIRECTLY RATHER THAN REUSING ANY
+      *    OF YACHT'S OWN EVALUATE LOGIC.
+       01  WS-DICE-COUNT-TABLE.
+           05  WS-DC PIC 9 OCCURS 6 TIMES.
+       01  WS-DI PIC 9.
+       01  WS-EXPECTED PIC 99.
+       01  WS-DISTINCT-COUNT PIC 9.
+       01  WS-FH-HAS-3-SW PIC X.
+           88  WS-FH-HAS-3 VALUE "Y".
+       01  WS-FH-HAS-2-SW PIC X.
+           88  WS-FH-HAS-2 VALUE "Y".
+       01  WS-FH-3-FACE PIC 9.
+       01  WS-FH-2-FACE PIC 9.
+
+       01  WS-ROLL-COUNT                   PIC 9(05) VALUE ZERO.
+       01  WS-FLAG-COUNT                   PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-LINE                 PIC X(50) VALUE
+           "YACHT SCORING AUDIT -- FLAGGED ROLLS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-O-ROLL-ID                PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-CATEGORY               PIC X(15).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-DICE                   PIC 9(05).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-ACTUAL                 PIC Z9.
+           05  FILLER                      PIC X(08) VALUE " EXPECT=".
+           05  WS-O-EXPECTED               PIC Z9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                      PIC X(20) VALUE
+                   "TOTAL ROLLS AUDITED=".
+           05  WS-SUM-ROLLS                PIC ZZZZ9.
+           05  FILLER                      PIC X(08) VALUE " FLAGS=".
+           05  WS-SUM-FLAGS                PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-AUDIT-ONE-ROLL
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-ROLL-FILE
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           MOVE WS-HEADING-LINE TO AUDIT-REPORT-LINE
+           WRITE AUDIT-REPORT-LINE
+           PERFORM 1100-READ-NEXT-ROLL.
+
+       1100-READ-NEXT-ROLL.
+           READ AUDIT-ROLL-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    2000-AUDIT-ONE-ROLL - REPLAY ONE HISTORICAL ROLL THROUGH
+      *    YACHT, INDEPENDENTLY RECOMPUTE THE EXPECTED SCORE, AND
+      *    REPORT A FLAGGED LINE IF THEY DISAGREE.
+      ******************************************************************
+       2000-AUDIT-ONE-ROLL.
+           MOVE SPACES TO WS-PLAYER-ID
+           MOVE AR-CATEGORY TO WS-CATEGORY
+           MOVE AR-DICE TO WS-DICE
+           CALL "YACHT"
+           PERFORM 2100-BUILD-DICE-COUNTS
+           PERFORM 2200-COMPUTE-EXPECTED
+           ADD 1 TO WS-ROLL-COUNT
+           IF WS-RESULT NOT = WS-EXPECTED
+               ADD 1 TO WS-FLAG-COUNT
+               PERFORM 2900-WRITE-FLAGGED-LINE
+           END-IF
+           PERFORM 1100-READ-NEXT-ROLL.
+
+       2100-BUILD-DICE-COUNTS.
+           MOVE 0 TO WS-DC(1) WS-DC(2) WS-DC(3)
+                     WS-DC(4) WS-DC(5) WS-DC(6)
+           PERFORM 2110-COUNT-ONE-DIE
+               VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > 5.
+
+       2110-COUNT-ONE-DIE.
+           ADD 1 TO WS-DC(WS-D(WS-DI)).
+
+      ******************************************************************
+      *    2200-COMPUTE-EXPECTED - RECOMPUTE THE SCORE THIS ROLL OUGHT
+      *    TO GET FOR WS-CATEGORY, READING ONLY WS-DC (NEVER YACHT'S
+      *    OWN WS-RESULT) SO THIS CHECK CAN'T INHERIT YACHT'S BUGS.
+      ******************************************************************
+       2200-COMPUTE-EXPECTED.
+           MOVE 0 TO WS-EXPECTED
+           EVALUATE WS-CATEGORY
+               WHEN "ones"
+                   COMPUTE WS-EXPECTED = WS-DC(1)
+               WHEN "twos"
+                   COMPUTE WS-EXPECTED = 2 * WS-DC(2)
+               WHEN "threes"
+                   COMPUTE WS-EXPECTED = 3 * WS-DC(3)
+               WHEN "fours"
+                   COMPUTE WS-EXPECTED = 4 * WS-DC(4)
+               WHEN "fives"
+                   COMPUTE WS-EXPECTED = 5 * WS-DC(5)
+               WHEN "sixes"
+                   COMPUTE WS-EXPECTED = 6 * WS-DC(6)
+               WHEN "yacht"
+                   PERFORM 2210-CHECK-YACHT
+               WHEN "four of a kind"
+                   PERFORM 2220-CHECK-FOUR-KIND
+               WHEN "full house"
+                   PERFORM 2230-CHECK-FULL-HOUSE
+               WHEN "little straight"
+                   PERFORM 2240-CHECK-LITTLE-STRAIGHT
+               WHEN "big straight"
+                   PERFORM 2250-CHECK-BIG-STRAIGHT
+               WHEN "choice"
+                   PERFORM 2260-CHECK-CHOICE
+           END-EVALUATE.
+
+       2210-CHECK-YACHT.
+           PERFORM 2211-CHECK-ONE-FACE-FOR-YACHT
+               VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > 6.
+
+       2211-CHECK-ONE-FACE-FOR-YACHT.
+           IF WS-DC(WS-DI) = 5
+               MOVE 50 TO WS-EXPECTED
+           END-IF.
+
+       2220-CHECK-FOUR-KIND.
+           PERFORM 2221-CHECK-ONE-FACE-FOR-FOUR-KIND
+               VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > 6.
+
+       2221-CHECK-ONE-FACE-FOR-FOUR-KIND.
+           IF WS-DC(WS-DI) >= 4
+               COMPUTE WS-EXPECTED = 4 * WS-DI
+           END-IF.
+
+      ******************************************************************
+      *    2230-CHECK-FULL-HOUSE - A TRUE FULL HOUSE HAS EXACTLY TWO
+      *    DISTINCT FACES SHOWING, ONE APPEARING THREE TIMES AND THE
+      *    OTHER TWICE.  FIVE-OF-A-KIND (ONE DISTINCT FACE) AND FOUR-
+      *    PLUS-ONE (TWO DISTINCT FACES, COUNTS 4 AND 1) BOTH FAIL
+      *    THIS CHECK AND SCORE ZERO, WHICH IS THE CASE YACHT'S OWN
+      *    3-LOOP-THEN-2-LOOP LOGIC DOESN'T VERIFY EXPLICITLY.
+      ******************************************************************
+       2230-CHECK-FULL-HOUSE.
+           MOVE 0 TO WS-DISTINCT-COUNT
+           MOVE "N" TO WS-FH-HAS-3-SW
+           MOVE "N" TO WS-FH-HAS-2-SW
+           PERFORM 2231-CHECK-ONE-FACE-FOR-FULL-HOUSE
+               VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > 6
+           IF WS-DISTINCT-COUNT = 2 AND WS-FH-HAS-3 AND WS-FH-HAS-2
+               COMPUTE WS-EXPECTED =
+                   3 * WS-FH-3-FACE + 2 * WS-FH-2-FACE
+           END-IF.
+
+       2231-CHECK-ONE-FACE-FOR-FULL-HOUSE.
+           IF WS-DC(WS-DI) > 0
+               ADD 1 TO WS-DISTINCT-COUNT
+               IF WS-DC(WS-DI) = 3
+                   MOVE WS-DI TO WS-FH-3-FACE
+                   SET WS-FH-HAS-3 TO TRUE
+               END-IF
+               IF WS-DC(WS-DI) = 2
+                   MOVE WS-DI TO WS-FH-2-FACE
+                   SET WS-FH-HAS-2 TO TRUE
+               END-IF
+           END-IF.
+
+       2240-CHECK-LITTLE-STRAIGHT.
+           IF WS-DC(1) = 1 AND WS-DC(2) = 1 AND WS-DC(3) = 1
+               AND WS-DC(4) = 1 AND WS-DC(5) = 1 AND WS-DC(6) = 0
+               MOVE 30 TO WS-EXPECTED
+           END-IF.
+
+       2250-CHECK-BIG-STRAIGHT.
+           IF WS-DC(1) = 0 AND WS-DC(2) = 1 AND WS-DC(3) = 1
+               AND WS-DC(4) = 1 AND WS-DC(5) = 1 AND WS-DC(6) = 1
+               MOVE 30 TO WS-EXPECTED
+           END-IF.
+
+       2260-CHECK-CHOICE.
+           PERFORM 2261-ADD-ONE-FACE-FOR-CHOICE
+               VARYING WS-DI FROM 1 BY 1 UNTIL WS-DI > 6.
+
+       2261-ADD-ONE-FACE-FOR-CHOICE.
+           COMPUTE WS-EXPECTED = WS-EXPECTED + WS-DI * WS-DC(WS-DI).
+
+       2900-WRITE-FLAGGED-LINE.
+           MOVE AR-ROLL-ID TO WS-O-ROLL-ID
+           MOVE AR-CATEGORY TO WS-O-CATEGORY
+           MOVE AR-DICE TO WS-O-DICE
+           MOVE WS-RESULT TO WS-O-ACTUAL
+           MOVE WS-EXPECTED TO WS-O-EXPECTED
+           MOVE WS-DETAIL-LINE TO AUDIT-REPORT-LINE
+           WRITE AUDIT-REPORT-LINE.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-ROLL-COUNT TO WS-SUM-ROLLS
+           MOVE WS-FLAG-COUNT TO WS-SUM-FLAGS
+           MOVE WS-SUMMARY-LINE TO AUDIT-REPORT-LINE
+           WRITE AUDIT-REPORT-LINE.
+
+       9999-TERMINATE.
+           CLOSE AUDIT-ROLL-FILE
+           CLOSE AUDIT-REPORT-FILE.
