@@ -0,0 +1,12 @@
+//EGGBAT   JOB (EGGFARM),'DAILY EGG BIN COLLECTION REPORT',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* COUNTS EGGS COLLECTED PER BIN FROM THE ROBOT'S OCCUPANCY BITMASKS.
+//*-------------------------------------------------------------------
+//COLLECT  EXEC PGM=EGGBAT
+//STEPLIB  DD   DSN=EGGFARM.ELIUDS.LOADLIB,DISP=SHR
+//BININVT  DD   DSN=EGGFARM.ELIUDS.BININVT,DISP=SHR
+//EGGRPT   DD   DSN=EGGFARM.ELIUDS.EGGRPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=60,BLKSIZE=6000)
+//SYSOUT   DD   SYSOUT=*
