@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EGGBAT.
+       AUTHOR. EGG-FARM-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    EGGBAT READS THE BIN-INVENTORY FILE (BIN NUMBER AND THE
+      *    COLLECTION ROBOT'S OCCUPANCY BITMASK FOR THAT BIN) AND RUNS
+      *    EVERY BIN THROUGH EGG-COUNT, PRINTING A DAILY "EGGS
+      *    COLLECTED PER BIN" REPORT PLUS A FARM-WIDE TOTAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIN-INVENTORY-FILE ASSIGN TO "BININVT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-FILE-STATUS.
+
+           SELECT EGG-REPORT-FILE ASSIGN TO "EGGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIN-INVENTORY-FILE.
+       01  BIN-INVENTORY-RECORD.
+           05  BI-BIN-NUMBER               PIC 9(04).
+           05  BI-OCCUPANCY-MASK           PIC 9(10).
+
+       FD  EGG-REPORT-FILE.
+       01  EGG-REPORT-RECORD               PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUTVARS EXTERNAL.
+           05 WS-INPUT                     PIC 9(10).
+       01 WS-OUTPUTVARS EXTERNAL.
+           05 WS-RESULT                    PIC 9999.
+
+       01  WS-BI-FILE-STATUS               PIC XX.
+       01  WS-ER-FILE-STATUS               PIC XX.
+       01  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-FARM-TOTAL                   PIC 9(07) VALUE ZERO.
+
+       01  WS-OUT-DETAIL.
+           05  WS-O-BIN-NUMBER              PIC 9(04).
+           05  FILLER                       PIC X(03) VALUE SPACE.
+           05  WS-O-EGGS                    PIC ZZZ9.
+
+       01  WS-OUT-SUMMARY.
+           05  FILLER                       PIC X(24) VALUE
+                   "TOTAL EGGS COLLECTED -- ".
+           05  WS-S-TOTAL                   PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BIN
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT BIN-INVENTORY-FILE
+           OPEN OUTPUT EGG-REPORT-FILE
+           PERFORM 1100-READ-NEXT-BIN.
+
+       1100-READ-NEXT-BIN.
+           READ BIN-INVENTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-BIN.
+           MOVE BI-OCCUPANCY-MASK TO WS-INPUT
+           CALL "ELIUDS-EGGS"
+           ADD WS-RESULT TO WS-FARM-TOTAL
+           MOVE BI-BIN-NUMBER TO WS-O-BIN-NUMBER
+           MOVE WS-RESULT TO WS-O-EGGS
+           WRITE EGG-REPORT-RECORD FROM WS-OUT-DETAIL
+           PERFORM 1100-READ-NEXT-BIN.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-FARM-TOTAL TO WS-S-TOTAL
+           WRITE EGG-REPORT-RECORD FROM WS-OUT-SUMMARY.
+
+       9999-TERMINATE.
+           CLOSE BIN-INVENTORY-FILE
+           CLOSE EGG-REPORT-FILE.
