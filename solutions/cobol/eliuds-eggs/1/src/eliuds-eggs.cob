@@ -1,11 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ELIUDS-EGGS.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-INPUT/WS-RESULT EXTERNAL SO THE
+      *                     EGGBAT BIN-INVENTORY DRIVER CAN CALL
+      *                     EGG-COUNT ONCE PER BIN.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-INPUTVARS.
+       01 WS-INPUTVARS EXTERNAL.
            05 WS-INPUT             PIC 9(10).
-       01 WS-OUTPUTVARS.
+       01 WS-OUTPUTVARS EXTERNAL.
            05 WS-RESULT            PIC 9999.
        01 WS-R PIC 9.
        PROCEDURE DIVISION.
