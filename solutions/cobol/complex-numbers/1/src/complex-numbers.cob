@@ -1,60 +1,215 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPLEX-NUMBERS.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WIDENED Z1-RE/Z1-IM/Z2-RE/Z2-IM TO CARRY
+      *                     FOUR DECIMAL PLACES SO FRACTIONAL IMPEDANCE
+      *                     COMPONENTS SURVIVE C-ADD/C-MUL/C-DIV
+      *                     INSTEAD OF BEING TRUNCATED TO INTEGERS.
+      *                     WIDENED RESULT-RE/RESULT-IM'S INTEGER PART
+      *                     TO ABSORB MULTIPLY/DIVIDE OVERFLOW. ADDED
+      *                     C-MAGNITUDE-ANGLE FOR POLAR-FORM OUTPUT AND
+      *                     A CALC-LOG FILE THAT RECORDS EVERY C-ADD/
+      *                     C-SUB/C-MUL/C-DIV/C-ABS/C-CONJUGATE CALL SO
+      *                     A FINAL IMPEDANCE FIGURE CAN BE RETRACED.
+      *                     EACH OPERATION IS NOW ITS OWN ENTRY POINT
+      *                     (PREVIOUSLY ONLY C-REAL WAS CALLABLE FROM
+      *                     OUTSIDE; EVERY OTHER PARAGRAPH WOULD HAVE
+      *                     FALLEN THROUGH INTO THE NEXT ONE).
+      *    2026-08-09  RSK  MADE THE OPERAND AND RESULT FIELDS EXTERNAL
+      *                     SO CMPLXBAT CAN DRIVE THIS PROGRAM FROM A
+      *                     REAL INPUT DATASET INSTEAD OF ONLY BEING
+      *                     EXERCISED BY A HARNESS THAT POKES WORKING
+      *                     STORAGE DIRECTLY.
+      *    2026-08-09  RSK  ADDED THE SAME SPACE SEPARATOR BETWEEN
+      *                     WS-LOG-Z2 AND WS-LOG-Z2-IM THAT Z1/Z1-IM
+      *                     ALREADY HAD -- WITHOUT IT A NEGATIVE
+      *                     IMAGINARY PART RUNS RIGHT UP AGAINST Z2'S
+      *                     LAST DIGIT ON THE CALC-LOG LINE.
+      *    2026-08-09  RSK  C-MAGNITUDE-ANGLE WAS COMPUTING
+      *                     ATAN(Z1-IM / Z1-RE) DIRECTLY -- A PURELY
+      *                     IMAGINARY OPERAND (Z1-RE = 0) WAS DIVIDING
+      *                     BY ZERO AND ABORTING THE RUN.  THIS DIALECT
+      *                     HAS NO ATAN2 INTRINSIC, SO 1300-ATAN2 NOW
+      *                     WORKS OUT THE ANGLE BY QUADRANT BY HAND,
+      *                     THE SAME TWO-ARGUMENT ARCTANGENT ATAN2
+      *                     WOULD GIVE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-FILE-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Z1-RE          PIC S99999.
-       01 Z1-IM          PIC S99999.
-       01 Z2-RE          PIC S99999.
-       01 Z2-IM          PIC S99999. 
-       01 RESULT-RE      PIC S99999V9999.
-       01 RESULT-IM      PIC S99999V9999.
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD               PIC X(100).
 
+       WORKING-STORAGE SECTION.
+       01 WS-COMPLEX-OPERANDS EXTERNAL.
+           05 Z1-RE          PIC S9(05)V9(04).
+           05 Z1-IM          PIC S9(05)V9(04).
+           05 Z2-RE          PIC S9(05)V9(04).
+           05 Z2-IM          PIC S9(05)V9(04).
+       01 WS-COMPLEX-RESULT EXTERNAL.
+           05 RESULT-RE      PIC S9(07)V9(04).
+           05 RESULT-IM      PIC S9(07)V9(04).
+
+       01  WS-CL-FILE-STATUS             PIC XX.
+       01  WS-CL-OPEN-SW                 PIC X VALUE "N".
+           88  WS-CL-OPEN                VALUE "Y".
+       01  WS-OPERATION                  PIC X(12).
+
+       01  WS-LOG-LINE.
+           05  WS-LOG-OPERATION          PIC X(12).
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-LOG-Z1                 PIC -9(05).9(04).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WS-LOG-Z1-SUFFIX          PIC X(02) VALUE SPACE.
+           05  WS-LOG-Z1-IM              PIC -9(05).9(04).
+           05  FILLER                    PIC X(01) VALUE "i".
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-LOG-Z2                 PIC -9(05).9(04).
+           05  FILLER                    PIC X(03) VALUE SPACE.
+           05  WS-LOG-Z2-IM              PIC -9(05).9(04).
+           05  FILLER                    PIC X(01) VALUE "i".
+           05  FILLER                    PIC X(04) VALUE " -> ".
+           05  WS-LOG-RESULT-RE          PIC -9(07).9(04).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WS-LOG-RESULT-IM          PIC -9(07).9(04).
+           05  FILLER                    PIC X(01) VALUE "i".
 
        PROCEDURE DIVISION.
-
        C-REAL.
-           MOVE Z1-RE TO RESULT-RE.
-           MOVE 0 TO RESULT-IM.
+           MOVE Z1-RE TO RESULT-RE
+           MOVE 0 TO RESULT-IM
+           GOBACK.
 
- 
+       ENTRY "C-IMAGINARY".
        C-IMAGINARY.
-           MOVE 0 TO RESULT-RE.
-           MOVE Z1-IM TO RESULT-IM.
-
+           MOVE 0 TO RESULT-RE
+           MOVE Z1-IM TO RESULT-IM
+           GOBACK.
 
+       ENTRY "C-ADD".
        C-ADD.
            ADD Z1-RE Z2-RE GIVING RESULT-RE
-           ADD Z1-IM Z2-IM GIVING RESULT-IM.
-
-
+           ADD Z1-IM Z2-IM GIVING RESULT-IM
+           MOVE "C-ADD" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
 
+       ENTRY "C-SUB".
        C-SUB.
            SUBTRACT Z2-RE FROM Z1-RE GIVING RESULT-RE
-           SUBTRACT Z2-IM FROM Z1-IM GIVING RESULT-IM.
-
+           SUBTRACT Z2-IM FROM Z1-IM GIVING RESULT-IM
+           MOVE "C-SUB" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
 
+       ENTRY "C-MUL".
        C-MUL.
-           COMPUTE RESULT-RE = (Z1-RE * Z2-RE - Z1-IM * Z2-IM) 
-           COMPUTE RESULT-IM = (Z1-IM * Z2-RE + Z1-RE * Z2-IM). 
-                               
-
+           COMPUTE RESULT-RE = (Z1-RE * Z2-RE - Z1-IM * Z2-IM)
+           COMPUTE RESULT-IM = (Z1-IM * Z2-RE + Z1-RE * Z2-IM)
+           MOVE "C-MUL" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
 
+       ENTRY "C-DIV".
        C-DIV.
            COMPUTE RESULT-RE = (Z1-RE * Z2-RE + Z1-IM * Z2-IM) /
                                (Z2-RE * Z2-RE + Z2-IM * Z2-IM)
            COMPUTE RESULT-IM = (Z1-IM * Z2-RE - Z1-RE * Z2-IM) /
-                               (Z2-RE * Z2-RE + Z2-IM * Z2-IM).
-
+                               (Z2-RE * Z2-RE + Z2-IM * Z2-IM)
+           MOVE "C-DIV" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
 
+       ENTRY "C-ABS".
        C-ABS.
-           COMPUTE RESULT-RE = 
-             FUNCTION SQRT(Z1-RE * Z1-RE + Z1-IM * Z1-IM).
-           MOVE 0 TO RESULT-IM.
-
-
+           COMPUTE RESULT-RE =
+             FUNCTION SQRT(Z1-RE * Z1-RE + Z1-IM * Z1-IM)
+           MOVE 0 TO RESULT-IM
+           MOVE "C-ABS" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
+
+       ENTRY "C-CONJUGATE".
        C-CONJUGATE.
            MOVE Z1-RE TO RESULT-RE
-           COMPUTE RESULT-IM = -1 * Z1-IM.
-
-
+           COMPUTE RESULT-IM = -1 * Z1-IM
+           MOVE "C-CONJUGATE" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
+
+      ******************************************************************
+      *    C-MAGNITUDE-ANGLE - CONVERT Z1-RE/Z1-IM TO POLAR FORM.
+      *    RESULT-RE RECEIVES THE MAGNITUDE, RESULT-IM THE ANGLE IN
+      *    RADIANS, MATCHING THE SHARED RESULT-RE/RESULT-IM IDIOM THE
+      *    OTHER OPERATIONS ALREADY USE FOR THEIR OUTPUT.
+      ******************************************************************
+       ENTRY "C-MAGNITUDE-ANGLE".
+       C-MAGNITUDE-ANGLE.
+           COMPUTE RESULT-RE =
+             FUNCTION SQRT(Z1-RE * Z1-RE + Z1-IM * Z1-IM)
+           PERFORM 1300-ATAN2
+           MOVE "C-MAG-ANGLE" TO WS-OPERATION
+           PERFORM 9000-LOG-CALCULATION
+           GOBACK.
+
+      ******************************************************************
+      *    1300-ATAN2 - WORK OUT THE ANGLE OF (Z1-RE, Z1-IM) FROM THE
+      *    POSITIVE REAL AXIS, HANDLING EVERY QUADRANT AND THE PURELY-
+      *    IMAGINARY CASE (Z1-RE = 0) THAT A BARE
+      *    ATAN(Z1-IM / Z1-RE) CANNOT -- DIVIDING BY A ZERO REAL PART.
+      ******************************************************************
+       1300-ATAN2.
+           IF Z1-RE = 0
+               IF Z1-IM >= 0
+                   COMPUTE RESULT-IM = FUNCTION PI / 2
+               ELSE
+                   COMPUTE RESULT-IM = FUNCTION PI / 2 * -1
+               END-IF
+           ELSE
+               COMPUTE RESULT-IM = FUNCTION ATAN(Z1-IM / Z1-RE)
+               IF Z1-RE < 0
+                   IF Z1-IM >= 0
+                       ADD FUNCTION PI TO RESULT-IM
+                   ELSE
+                       SUBTRACT FUNCTION PI FROM RESULT-IM
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    9000-LOG-CALCULATION - APPEND ONE LINE TO CALC-LOG RECORDING
+      *    THE OPERATION, ITS INPUTS, AND ITS RESULT.
+      ******************************************************************
+       9000-LOG-CALCULATION.
+           PERFORM 9100-OPEN-CALC-LOG-ONCE
+           MOVE SPACES TO WS-LOG-LINE
+           MOVE WS-OPERATION TO WS-LOG-OPERATION
+           MOVE Z1-RE TO WS-LOG-Z1
+           MOVE Z1-IM TO WS-LOG-Z1-IM
+           MOVE Z2-RE TO WS-LOG-Z2
+           MOVE Z2-IM TO WS-LOG-Z2-IM
+           MOVE RESULT-RE TO WS-LOG-RESULT-RE
+           MOVE RESULT-IM TO WS-LOG-RESULT-IM
+           MOVE WS-LOG-LINE TO CALC-LOG-RECORD
+           WRITE CALC-LOG-RECORD.
+
+      ******************************************************************
+      *    9100-OPEN-CALC-LOG-ONCE - OPEN THE LOG FOR APPEND THE FIRST
+      *    TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       9100-OPEN-CALC-LOG-ONCE.
+           IF NOT WS-CL-OPEN
+               OPEN EXTEND CALC-LOG-FILE
+               IF WS-CL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT CALC-LOG-FILE
+               END-IF
+               SET WS-CL-OPEN TO TRUE
+           END-IF.
