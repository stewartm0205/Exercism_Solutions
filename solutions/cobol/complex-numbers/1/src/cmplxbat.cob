@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPLXBAT.
+       AUTHOR. ENGINEERING-ANALYSIS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    CMPLXBAT READS A FILE OF COMPLEX-NUMBER OPERATION REQUESTS
+      *    (OPERATION CODE, Z1-RE/Z1-IM, Z2-RE/Z2-IM) AND CALLS THE
+      *    MATCHING COMPLEX-NUMBERS ENTRY POINT FOR EACH ONE, WRITING
+      *    THE RESULT TO A REPORT FILE.  THIS IS THE BATCH STEP THAT
+      *    LETS IMPEDANCE CALCULATIONS BE RUN FROM A REAL INPUT
+      *    DATASET INSTEAD OF ONE CALL AT A TIME.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED THE MISSING "C-IMAGINARY" BRANCH --
+      *                     IT WAS FALLING THROUGH TO WHEN OTHER AND
+      *                     GETTING THE REAL-PART ENTRY POINT'S RESULT
+      *                     INSTEAD OF ITS OWN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-REQUEST-FILE ASSIGN TO "CALCREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-FILE-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-REQUEST-FILE.
+       01  CALC-REQUEST-RECORD.
+           05  CR-OPERATION                PIC X(12).
+           05  CR-Z1-RE                    PIC S9(05)V9(04).
+           05  CR-Z1-IM                    PIC S9(05)V9(04).
+           05  CR-Z2-RE                    PIC S9(05)V9(04).
+           05  CR-Z2-IM                    PIC S9(05)V9(04).
+
+       FD  CALC-REPORT-FILE.
+       01  CALC-REPORT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CR-FILE-STATUS               PIC XX.
+       01  WS-CP-FILE-STATUS               PIC XX.
+       01  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01 WS-COMPLEX-OPERANDS EXTERNAL.
+           05 Z1-RE          PIC S9(05)V9(04).
+           05 Z1-IM          PIC S9(05)V9(04).
+           05 Z2-RE          PIC S9(05)V9(04).
+           05 Z2-IM          PIC S9(05)V9(04).
+       01 WS-COMPLEX-RESULT EXTERNAL.
+           05 RESULT-RE      PIC S9(07)V9(04).
+           05 RESULT-IM      PIC S9(07)V9(04).
+
+       01  WS-OUT-DETAIL.
+           05  WS-O-OPERATION              PIC X(12).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-RESULT-RE              PIC -9(07).9(04).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-O-RESULT-IM              PIC -9(07).9(04).
+           05  FILLER                      PIC X(01) VALUE "i".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CALC-REQUEST-FILE
+           OPEN OUTPUT CALC-REPORT-FILE
+           PERFORM 1100-READ-NEXT-REQUEST.
+
+       1100-READ-NEXT-REQUEST.
+           READ CALC-REQUEST-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-REQUEST.
+           MOVE CR-Z1-RE TO Z1-RE
+           MOVE CR-Z1-IM TO Z1-IM
+           MOVE CR-Z2-RE TO Z2-RE
+           MOVE CR-Z2-IM TO Z2-IM
+           EVALUATE CR-OPERATION
+               WHEN "C-ADD"
+                   CALL "C-ADD"
+               WHEN "C-SUB"
+                   CALL "C-SUB"
+               WHEN "C-MUL"
+                   CALL "C-MUL"
+               WHEN "C-DIV"
+                   CALL "C-DIV"
+               WHEN "C-ABS"
+                   CALL "C-ABS"
+               WHEN "C-CONJUGATE"
+                   CALL "C-CONJUGATE"
+               WHEN "C-MAG-ANGLE"
+                   CALL "C-MAGNITUDE-ANGLE"
+               WHEN "C-IMAGINARY"
+                   CALL "C-IMAGINARY"
+               WHEN OTHER
+                   CALL "COMPLEX-NUMBERS"
+           END-EVALUATE
+           MOVE CR-OPERATION TO WS-O-OPERATION
+           MOVE RESULT-RE TO WS-O-RESULT-RE
+           MOVE RESULT-IM TO WS-O-RESULT-IM
+           WRITE CALC-REPORT-RECORD FROM WS-OUT-DETAIL
+           PERFORM 1100-READ-NEXT-REQUEST.
+
+       9999-TERMINATE.
+           CLOSE CALC-REQUEST-FILE
+           CLOSE CALC-REPORT-FILE.
