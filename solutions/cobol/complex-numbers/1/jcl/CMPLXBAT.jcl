@@ -0,0 +1,15 @@
+//CMPLXBAT JOB (ENGRANLZ),'BATCH COMPLEX-NUMBER CALCULATIONS',
+//             CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS A FILE OF IMPEDANCE/COMPLEX-NUMBER OPERATION REQUESTS
+//* THROUGH COMPLEX-NUMBERS AND PRINTS THE RESULT OF EACH ONE.  EVERY
+//* CALL IS ALSO RECORDED TO CALCLOG BY COMPLEX-NUMBERS ITSELF.
+//*-------------------------------------------------------------------
+//CALCULAT EXEC PGM=CMPLXBAT
+//STEPLIB  DD   DSN=ENGRANLZ.COMPLEX.LOADLIB,DISP=SHR
+//CALCREQ  DD   DSN=ENGRANLZ.COMPLEX.CALCREQ,DISP=SHR
+//CALCRPT  DD   DSN=ENGRANLZ.COMPLEX.CALCRPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCLOG  DD   DSN=ENGRANLZ.COMPLEX.CALCLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
