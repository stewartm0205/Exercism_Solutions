@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    NUCLTAB.CPY
+      *    BASE-TO-COUNTER LOOKUP TABLE, ASCENDING BY NT-BASE, SO
+      *    NUCLEOTIDE-COUNT CAN SEARCH ALL (BINARY SEARCH) INSTEAD OF
+      *    WALKING A FOUR-WAY EVALUATE FOR EVERY BASE IT READS.
+      ******************************************************************
+       01  WS-NUCLEOTIDE-TABLE-DATA.
+           05  FILLER PIC X(01) VALUE "A".
+           05  FILLER PIC X(01) VALUE "C".
+           05  FILLER PIC X(01) VALUE "G".
+           05  FILLER PIC X(01) VALUE "T".
+
+       01  NUCLEOTIDE-TABLE-ENTRIES REDEFINES WS-NUCLEOTIDE-TABLE-DATA.
+           05  NT-ENTRY OCCURS 4 TIMES
+                   ASCENDING KEY IS NT-BASE
+                   INDEXED BY NT-X.
+               10  NT-BASE             PIC X(01).
