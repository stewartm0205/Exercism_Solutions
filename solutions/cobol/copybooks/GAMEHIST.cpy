@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    GAMEHIST.CPY
+      *    ONE RECORD PER PLAYER PER GAME NIGHT, LOGGED WHEN A GAME IS
+      *    CLOSED OUT.  GH-GAME-DATE + GH-PLAYER-ID TOGETHER IDENTIFY A
+      *    NIGHT'S RESULT FOR A PLAYER; THE LEADERBOARD REPORT SUMS
+      *    GH-FINAL-TOTAL BY PLAYER ACROSS EVERY NIGHT ON FILE.
+      ******************************************************************
+       01  GAME-HISTORY-RECORD.
+           05  GH-GAME-DATE             PIC 9(08).
+           05  GH-PLAYER-ID             PIC X(06).
+           05  GH-FINAL-TOTAL           PIC 9(04).
