@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    PATMAST.CPY
+      *    RECORD LAYOUT FOR THE PATIENT-MASTER FILE.  PT-SCORE IS THE
+      *    SAME ALLERGEN BITMASK WS-SCORE EXPECTS IN ALLERGIES, SO A
+      *    RECORD HERE CAN BE MOVED STRAIGHT INTO WS-SCORE BEFORE
+      *    CALLING ALLERGIC-TO/LIST-ALLERGENS FOR THAT PATIENT.
+      *    PT-LAST-SCORE CARRIES THE PRIOR RUN'S BITMASK SO ALRGYBAT CAN
+      *    TELL A NEWLY-SET BIT (GROWTH) FROM A CLEARED ONE WITHOUT
+      *    RELYING ON THE TEXT OF PT-LAST-ALLERGEN-LIST.
+      ******************************************************************
+       01  PATIENT-MASTER-RECORD.
+           05  PT-PATIENT-ID            PIC X(08).
+           05  PT-NAME                  PIC X(30).
+           05  PT-SCORE                 PIC 9(07).
+           05  PT-LAST-ALLERGEN-LIST    PIC X(259).
+           05  PT-LAST-SCORE            PIC 9(07).
