@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    BOARDCFG.CPY
+      *    ONE DARTBOARD-CONFIG RECORD READ BY DARTSBAT TO OVERRIDE THE
+      *    COMPILED-IN RING RADII AND POINT VALUES.  BC-RING-NO 1-3
+      *    IDENTIFIES WHICH RING (1 = INNERMOST) BC-RADIUS/BC-POINTS
+      *    APPLY TO; BC-RING-NO 0 CARRIES THE MISS SCORE IN BC-POINTS.
+      ******************************************************************
+       01  BOARD-CONFIG-RECORD.
+           05  BC-RING-NO                 PIC 9.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  BC-RADIUS                  PIC 99V99.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  BC-POINTS                  PIC 99.
