@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    PLYRMAST.CPY
+      *    COMMON PLAYER ROSTER SHARED BY EVERY GAME-NIGHT SUBSYSTEM.
+      *    PLM-PLAYER-ID IS THE SAME 6-BYTE ID DARTS' THROW-RECORD AND
+      *    YACHT'S SCORECARD-RECORD ALREADY KEY ON, SO BOTH GAMES CAN
+      *    VALIDATE A PLAYER AGAINST ONE ROSTER INSTEAD OF EACH
+      *    TRUSTING WHATEVER ID SHOWS UP ON ITS OWN INPUT FILE.
+      ******************************************************************
+       01  PLAYER-MASTER-RECORD.
+           05  PLM-PLAYER-ID             PIC X(06).
+           05  PLM-NAME                  PIC X(30).
+           05  PLM-ACTIVE-SW             PIC X.
+               88  PLM-ACTIVE            VALUE "Y".
