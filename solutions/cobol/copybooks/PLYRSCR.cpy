@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    PLYRSCR.CPY
+      *    RECORD LAYOUT FOR THE DARTS LEAGUE PLAYER-SCORE FILE.
+      *    ONE RECORD PER PLAYER/ROUND, KEYED BY PS-PLAYER-ID AND
+      *    PS-ROUND-NO.  PS-RUNNING-TOTAL CARRIES THE MATCH TOTAL
+      *    THROUGH EACH PLAYER'S ROUNDS SO THE STANDINGS REPORT CAN
+      *    PRINT THE FINAL ROUND WITHOUT RE-ADDING THE WHOLE FILE.
+      ******************************************************************
+       01  PLAYER-SCORE-RECORD.
+           05  PS-KEY.
+               10  PS-PLAYER-ID        PIC X(06).
+               10  PS-ROUND-NO         PIC 9(03).
+           05  PS-THROW-RESULT         PIC 9(02).
+           05  PS-RUNNING-TOTAL        PIC 9(05).
