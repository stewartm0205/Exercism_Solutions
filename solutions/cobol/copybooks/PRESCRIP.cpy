@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    PRESCRIP.CPY
+      *    RECORD LAYOUT FOR THE PATIENT-PRESCRIPTION FILE.  ONE
+      *    RECORD PER MEDICATION A PATIENT IS CURRENTLY TAKING.  MUST
+      *    BE SORTED BY PX-PATIENT-ID ASCENDING, MATCHING THE ORDER OF
+      *    PATIENT-MASTER-RECORD IN PATMAST.CPY, SO THE RECONCILIATION
+      *    RUN CAN MATCH THE TWO FILES IN ONE PASS.
+      ******************************************************************
+       01  PRESCRIPTION-RECORD.
+           05  PX-PATIENT-ID             PIC X(08).
+           05  PX-MEDICATION-NAME        PIC X(20).
