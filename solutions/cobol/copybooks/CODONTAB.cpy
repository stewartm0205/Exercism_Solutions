@@ -0,0 +1,68 @@
+      ******************************************************************
+      *    CODONTAB.CPY
+      *    CODON-TO-AMINO-ACID LOOKUP TABLE, ASCENDING BY CT-CODON SO
+      *    TRANSLATE-CODON/TRANSLATE-RNA CAN SEARCH ALL (BINARY SEARCH)
+      *    INSTEAD OF WALKING A 20-WAY EVALUATE.  CT-IS-STOP MARKS THE
+      *    THREE STOP CODONS, WHICH HAVE NO AMINO ACID NAME.
+      ******************************************************************
+       01  WS-CODON-TABLE-DATA.
+           05  FILLER PIC X(03) VALUE "AUG".
+           05  FILLER PIC X(13) VALUE "Methionine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UAA".
+           05  FILLER PIC X(13) VALUE SPACE.
+           05  FILLER PIC X(01) VALUE "Y".
+           05  FILLER PIC X(03) VALUE "UAC".
+           05  FILLER PIC X(13) VALUE "Tyrosine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UAG".
+           05  FILLER PIC X(13) VALUE SPACE.
+           05  FILLER PIC X(01) VALUE "Y".
+           05  FILLER PIC X(03) VALUE "UAU".
+           05  FILLER PIC X(13) VALUE "Tyrosine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UCA".
+           05  FILLER PIC X(13) VALUE "Serine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UCC".
+           05  FILLER PIC X(13) VALUE "Serine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UCG".
+           05  FILLER PIC X(13) VALUE "Serine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UCU".
+           05  FILLER PIC X(13) VALUE "Serine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UGA".
+           05  FILLER PIC X(13) VALUE SPACE.
+           05  FILLER PIC X(01) VALUE "Y".
+           05  FILLER PIC X(03) VALUE "UGC".
+           05  FILLER PIC X(13) VALUE "Cysteine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UGG".
+           05  FILLER PIC X(13) VALUE "Tryptophan".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UGU".
+           05  FILLER PIC X(13) VALUE "Cysteine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UUA".
+           05  FILLER PIC X(13) VALUE "Leucine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UUC".
+           05  FILLER PIC X(13) VALUE "Phenylalanine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UUG".
+           05  FILLER PIC X(13) VALUE "Leucine".
+           05  FILLER PIC X(01) VALUE "N".
+           05  FILLER PIC X(03) VALUE "UUU".
+           05  FILLER PIC X(13) VALUE "Phenylalanine".
+           05  FILLER PIC X(01) VALUE "N".
+
+       01  CODON-TABLE-ENTRIES REDEFINES WS-CODON-TABLE-DATA.
+           05  CT-ENTRY OCCURS 17 TIMES
+                   ASCENDING KEY IS CT-CODON
+                   INDEXED BY CT-X.
+               10  CT-CODON            PIC X(03).
+               10  CT-AMINO-ACID       PIC X(13).
+               10  CT-IS-STOP          PIC X.
+                   88  CT-STOP         VALUE "Y".
