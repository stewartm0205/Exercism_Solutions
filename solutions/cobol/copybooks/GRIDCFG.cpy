@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    GRIDCFG.CPY
+      *    WAREHOUSE GRID BOUNDARIES USED BY ROBOT-SIMULATOR WHEN NO
+      *    WAREHOUSE-MAP FILE IS AVAILABLE.  KEPT SEPARATE FROM THE
+      *    FLEET TABLE SO THE GRID SIZE CAN BE CHANGED WITHOUT TOUCHING
+      *    ROBOT LAYOUT.
+      ******************************************************************
+       01  WS-GRID-CONFIG.
+           05  WS-GRID-MIN-X           PIC S999 VALUE +0.
+           05  WS-GRID-MIN-Y           PIC S999 VALUE +0.
+           05  WS-GRID-MAX-X           PIC S999 VALUE +20.
+           05  WS-GRID-MAX-Y           PIC S999 VALUE +20.
