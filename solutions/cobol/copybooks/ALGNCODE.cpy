@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    ALGNCODE.CPY
+      *    RECORD LAYOUT FOR THE ALLERGEN-CODES REFERENCE FILE.  ONE
+      *    RECORD PER SCREENED SUBSTANCE, IN BIT-POSITION ORDER SO
+      *    ALGN-BIT-POSITION LINES UP WITH THE WS-SCORE BITMASK THAT
+      *    ALLERGIC-TO AND LIST-ALLERGENS TEST.  ADDING A SUBSTANCE
+      *    MEANS ADDING A RECORD HERE, NOT RECOMPILING ALLERGIES.
+      ******************************************************************
+       01  ALLERGEN-CODE-RECORD.
+           05  ALGN-BIT-POSITION        PIC 99.
+           05  ALGN-NAME                PIC X(12).
