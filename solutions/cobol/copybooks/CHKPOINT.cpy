@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CHKPOINT.CPY
+      *    SHARED RESTART/CHECKPOINT RECORD.  EVERY BATCH DRIVER IN
+      *    THIS SUITE THAT PROCESSES A LONG RUN WRITES ITS LAST
+      *    COMPLETED RECORD'S KEY AND A TIMESTAMP HERE EVERY
+      *    WS-CHECKPOINT-EVERY RECORDS, SO AN ABEND PARTWAY THROUGH
+      *    AN OVERNIGHT RUN CAN RESUME PAST THE CHECKPOINT INSTEAD OF
+      *    RESTARTING FROM RECORD ONE.  CK-LAST-KEY IS A FLAT 20-BYTE
+      *    FIELD; EACH DRIVER DEFINES ITS OWN NATURAL-KEY GROUP OF THE
+      *    SAME WIDTH AND MOVES IT IN AND OUT WHOLE.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-KEY               PIC X(20).
+           05  CK-TIMESTAMP              PIC X(14).
