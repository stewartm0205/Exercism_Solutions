@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    SCORECRD.CPY
+      *    ONE SCORECARD PER PLAYER, KEYED BY SC-PLAYER-ID.  EACH OF
+      *    THE 13 CATEGORY SLOTS TRACKS WHETHER IT HAS ALREADY BEEN
+      *    FILLED THIS GAME SO YACHT.CBL CAN REFUSE TO SCORE THE SAME
+      *    BOX TWICE, AND SC-TOTAL CARRIES THE RUNNING GAME TOTAL.
+      ******************************************************************
+       01  SCORECARD-RECORD.
+           05  SC-PLAYER-ID                PIC X(06).
+           05  SC-CATEGORY-SCORES.
+               10  SC-CATEGORY-ENTRY OCCURS 13 TIMES
+                       INDEXED BY SC-CX.
+                   15  SC-CAT-NAME         PIC X(15).
+                   15  SC-CAT-SCORE        PIC 9(03).
+                   15  SC-CAT-FILLED       PIC X VALUE "N".
+                       88  SC-CAT-IS-FILLED VALUE "Y".
+           05  SC-TOTAL                    PIC 9(04).
