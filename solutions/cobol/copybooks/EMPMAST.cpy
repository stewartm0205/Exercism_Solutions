@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    EMPMAST.CPY
+      *    RECORD LAYOUT FOR THE EMPLOYEE-MASTER FILE USED BY THE
+      *    SERVICE-ANNIVERSARY BATCH REPORT BUILT ON SPACE-AGE.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID            PIC X(08).
+           05  EM-NAME                   PIC X(30).
+           05  EM-HIRE-DATE              PIC 9(08).
