@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    WHMAP.CPY
+      *    RECORD LAYOUT FOR THE WAREHOUSE-MAP REFERENCE FILE.  ONE
+      *    ROW PER MAP FACT, DISTINGUISHED BY WM-RECORD-TYPE:
+      *        GMIN  WM-X/WM-Y GIVE THE GRID'S LOWER-LEFT CORNER
+      *        GMAX  WM-X/WM-Y GIVE THE GRID'S UPPER-RIGHT CORNER
+      *        OBST  WM-X/WM-Y NAME ONE CELL BLOCKED BY AN OBSTACLE
+      *        DOCK  WM-X/WM-Y NAME ONE CHARGING-DOCK CELL
+      *    WHEN THIS FILE ISN'T AVAILABLE, ROBOT-SIMULATOR FALLS BACK
+      *    TO THE COMPILED-IN GRIDCFG BOUNDARIES AND TREATS THE FLOOR
+      *    AS OBSTACLE-FREE.
+      ******************************************************************
+       01  WAREHOUSE-MAP-RECORD.
+           05  WM-RECORD-TYPE            PIC X(04).
+           05  WM-X                      PIC S999.
+           05  WM-Y                      PIC S999.
