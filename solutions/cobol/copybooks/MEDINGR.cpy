@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    MEDINGR.CPY
+      *    RECORD LAYOUT FOR THE MEDICATION-INGREDIENTS REFERENCE
+      *    FILE.  ONE RECORD PER INGREDIENT A MEDICATION CONTAINS, SO
+      *    A MEDICATION WITH SEVERAL SCREENED INGREDIENTS HAS SEVERAL
+      *    RECORDS.  MD-INGREDIENT IS THE SAME SUBSTANCE NAME WIDTH
+      *    AND SPELLING AS ALGN-NAME IN ALGNCODE.CPY SO IT CAN BE
+      *    MOVED STRAIGHT INTO WS-ITEM BEFORE CALLING ALLERGIC-TO.
+      ******************************************************************
+       01  MEDICATION-INGREDIENT-RECORD.
+           05  MD-MEDICATION-NAME       PIC X(20).
+           05  MD-INGREDIENT            PIC X(12).
