@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ERRLOG.CPY
+      *    SHARED ERROR/AUDIT-LOG RECORD.  EVERY VALIDATION-STYLE
+      *    PROGRAM IN THIS SUITE (BINARY, NUCLEOTIDE-COUNT,
+      *    COLLATZ-CONJECTURE, SPACE-AGE, PROTEIN-TRANSLATION, ...)
+      *    WRITES THROUGH THIS LAYOUT VIA WRITE-ERROR-RECORD SO A BAD
+      *    RUN IN ANY ONE SUBSYSTEM SHOWS UP IN ONE CONSOLIDATED LOG.
+      ******************************************************************
+       01  ERROR-LOG-RECORD.
+           05  EL-PROGRAM-ID            PIC X(10).
+           05  EL-KEY                   PIC X(20).
+           05  EL-POSITION              PIC 9(05).
+           05  EL-MESSAGE               PIC X(40).
