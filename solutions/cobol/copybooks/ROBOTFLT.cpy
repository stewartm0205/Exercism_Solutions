@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    ROBOTFLT.CPY
+      *    IN-MEMORY FLEET TABLE FOR ROBOT-SIMULATOR.  ONE ENTRY PER
+      *    ROBOT CURRENTLY ON THE WAREHOUSE FLOOR.  SHARED (VIA COPY)
+      *    BY ROBOT-SIMULATOR AND THE DISPATCH-REPORT PROGRAM SO BOTH
+      *    AGREE ON THE LAYOUT OF A ROBOT ENTRY.
+      ******************************************************************
+       01  WS-ROBOT-TABLE.
+           05  WS-ROBOT-ENTRY OCCURS 20 TIMES INDEXED BY WS-RX.
+               10  WS-R-ID             PIC X(06).
+               10  WS-R-X              PIC S999.
+               10  WS-R-Y              PIC S999.
+               10  WS-R-DIRECTION      PIC X(20).
+               10  WS-R-IN-USE         PIC X VALUE "N".
+                   88  WS-R-ACTIVE     VALUE "Y".
+               10  WS-R-DISTANCE       PIC 9(05).
+               10  WS-R-IDLE-STEPS     PIC 9(05).
+       01  WS-ROBOT-COUNT              PIC 99 VALUE ZERO.
