@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    ORBTPRD.CPY
+      *    RECORD LAYOUT FOR THE ORBITAL-PERIODS REFERENCE FILE.  ONE
+      *    RECORD PER BODY, GIVING ITS ORBITAL PERIOD IN EARTH YEARS.
+      *    LOADING THIS AT RUN TIME LETS SPACE-AGE SUPPORT A BODY (A
+      *    DWARF PLANET, A CUSTOM PERIOD) WITHOUT A RECOMPILE.
+      ******************************************************************
+       01  ORBITAL-PERIOD-RECORD.
+           05  OP-PLANET-NAME            PIC X(30).
+           05  OP-ORBITAL-YEARS          PIC 9(03)V9(07).
