@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    DOCINDEX.CPY
+      *    RECORD LAYOUT FOR THE RECORDS-MANAGEMENT DOCUMENT-INDEX
+      *    FILE.  DI-ACRONYM IS WHAT ACRONYM.COB'S ABBREVIATE PARAGRAPH
+      *    PRODUCES FOR DI-TITLE, SO STAFF CAN SEARCH DOCUMENTS BY
+      *    ACRONYM INSTEAD OF FULL TITLE.
+      ******************************************************************
+       01  DOCUMENT-INDEX-RECORD.
+           05  DI-DOCUMENT-ID           PIC X(10).
+           05  DI-TITLE                 PIC X(80).
+           05  DI-ACRONYM               PIC X(20).
