@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    CTRLSAMP.CPY
+      *    EXPECTED BASE COMPOSITION FOR A KNOWN CONTROL SAMPLE, USED
+      *    BY NUCLBAT TO RECONCILE WHAT NUCLEOTIDE-COUNT ACTUALLY
+      *    TALLIED AGAINST WHAT THE SAMPLE WAS SUPPOSED TO LOOK LIKE.
+      *    CS-EXPECT-A-PCT/C-PCT/G-PCT/T-PCT ARE WHOLE-NUMBER PERCENTS
+      *    OF TOTAL BASES; CS-TOLERANCE-PCT IS HOW FAR ANY ONE OF THEM
+      *    MAY DRIFT BEFORE THE SAMPLE IS FLAGGED.
+      ******************************************************************
+       01  CONTROL-SAMPLE-RECORD.
+           05  CS-SAMPLE-ID               PIC X(20).
+           05  CS-EXPECT-A-PCT            PIC 9(03).
+           05  CS-EXPECT-C-PCT            PIC 9(03).
+           05  CS-EXPECT-G-PCT            PIC 9(03).
+           05  CS-EXPECT-T-PCT            PIC 9(03).
+           05  CS-TOLERANCE-PCT           PIC 9(03).
