@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBRKTBAT.
+       AUTHOR. SOURCE-LIBRARY-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    MBRKTBAT READS EVERY LINE OF A FLATTENED COPYBOOK/JCL
+      *    SOURCE-LIBRARY EXTRACT, KEEPS ONLY THE LINES THAT CONTAIN AT
+      *    LEAST ONE BRACKET CHARACTER, AND RUNS EACH OF THOSE THROUGH
+      *    ISPAIRED, WRITING ANY UNBALANCED LINE TO THE SYNTAX-ERRORS
+      *    REPORT SO THE WHOLE LIBRARY CAN BE SWEPT IN ONE JOB INSTEAD
+      *    OF CHECKING HAND-PICKED SNIPPETS INTERACTIVELY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-LIBRARY-FILE ASSIGN TO "SRCLIB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-FILE-STATUS.
+
+           SELECT SYNTAX-ERRORS-FILE ASSIGN TO "SYNTXERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-LIBRARY-FILE.
+       01  SOURCE-LIBRARY-RECORD          PIC X(100).
+
+       FD  SYNTAX-ERRORS-FILE.
+       01  SYNTAX-ERRORS-RECORD           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT                        PIC X(100) EXTERNAL.
+       01  WS-INPUT-TABLE REDEFINES WS-INPUT.
+           05  WS-IC                      PIC X OCCURS 100 TIMES.
+       01 WS-RESULT                       PIC 9 EXTERNAL.
+
+       01  WS-SL-FILE-STATUS              PIC XX.
+       01  WS-SE-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-LINE-NO                     PIC 9(06) VALUE ZERO.
+       01  WS-HAS-BRACKET-SW              PIC X.
+           88  WS-HAS-BRACKET             VALUE "Y".
+       01  WS-I                           PIC 999 COMP.
+
+       01  WS-OUT-RECORD.
+           05  WS-O-LINE-NO               PIC 9(06).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-TEXT                  PIC X(92).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LINE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SOURCE-LIBRARY-FILE
+           OPEN OUTPUT SYNTAX-ERRORS-FILE
+           PERFORM 1100-READ-NEXT-LINE.
+
+       1100-READ-NEXT-LINE.
+           READ SOURCE-LIBRARY-FILE INTO WS-INPUT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           IF NOT WS-EOF
+               ADD 1 TO WS-LINE-NO
+           END-IF.
+
+       2000-PROCESS-LINE.
+           PERFORM 2100-SCAN-FOR-BRACKETS
+           IF WS-HAS-BRACKET
+               CALL "ISPAIRED"
+               IF WS-RESULT = 0
+                   PERFORM 2200-WRITE-SYNTAX-ERROR
+               END-IF
+           END-IF
+           PERFORM 1100-READ-NEXT-LINE.
+
+       2100-SCAN-FOR-BRACKETS.
+           MOVE "N" TO WS-HAS-BRACKET-SW
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
+               IF WS-IC (WS-I) = "[" OR WS-IC (WS-I) = "]" OR
+                       WS-IC (WS-I) = "{" OR WS-IC (WS-I) = "}" OR
+                       WS-IC (WS-I) = "(" OR WS-IC (WS-I) = ")"
+                   MOVE "Y" TO WS-HAS-BRACKET-SW
+               END-IF
+           END-PERFORM.
+
+       2200-WRITE-SYNTAX-ERROR.
+           MOVE WS-LINE-NO TO WS-O-LINE-NO
+           MOVE WS-INPUT (1:92) TO WS-O-TEXT
+           WRITE SYNTAX-ERRORS-RECORD FROM WS-OUT-RECORD.
+
+       9999-TERMINATE.
+           CLOSE SOURCE-LIBRARY-FILE
+           CLOSE SYNTAX-ERRORS-FILE.
