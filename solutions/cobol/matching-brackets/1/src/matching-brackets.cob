@@ -1,13 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATCHING-BRACKETS.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  GUARDED THE STACK-POP TEST IN ISPAIRED SO
+      *                     AN UNMATCHED LEADING CLOSER (WS-BS-I = 0)
+      *                     CAN NO LONGER DRIVE WS-BS-I NEGATIVE AND
+      *                     INDEX WS-BS OUT OF ITS 1-100 RANGE; IT NOW
+      *                     FALLS THROUGH TO BE PUSHED LIKE ANY OTHER
+      *                     UNMATCHED BRACKET, SO THE STACK-NOT-EMPTY
+      *                     CHECK STILL CATCHES IT AS A MISMATCH.
+      *                     MADE WS-INPUT/WS-RESULT EXTERNAL SO THE
+      *                     MBRKTBAT SOURCE-LIBRARY SCANNER CAN CALL
+      *                     ISPAIRED ONCE PER BRACKET-BEARING LINE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-INPUT                 PIC X(100).
+       01 WS-INPUT                 PIC X(100) EXTERNAL.
        01 WS-INPUT-TABLE REDEFINES WS-INPUT.
            05 WS-IC PIC X OCCURS 100 TIMES.
-           
-       01 WS-RESULT                PIC 9.
+
+       01 WS-RESULT                PIC 9 EXTERNAL.
        01 WS-I PIC 999.    
        01 WS-BRACKET-STACK PIC X(100).
        01 WS-BRACKET-TABLE REDEFINES WS-BRACKET-STACK.
@@ -21,9 +35,10 @@
            MOVE SPACES TO WS-BRACKET-STACK.
            MOVE 0 TO WS-BS-I.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
-               IF (WS-IC(WS-I)="]" AND WS-BS(WS-BS-I)="[") OR 
-                      (WS-IC(WS-I)="}" AND WS-BS(WS-BS-I)="{") OR 
-                      (WS-IC(WS-I)=")" AND WS-BS(WS-BS-I)="(") THEN
+               IF WS-BS-I > 0 AND
+                      ((WS-IC(WS-I)="]" AND WS-BS(WS-BS-I)="[") OR
+                      (WS-IC(WS-I)="}" AND WS-BS(WS-BS-I)="{") OR
+                      (WS-IC(WS-I)=")" AND WS-BS(WS-BS-I)="(")) THEN
                       SUBTRACT 1 FROM WS-BS-I
                ELSE 
                   IF WS-IC(WS-I) = "[" OR WS-IC(WS-I) = "{" OR
