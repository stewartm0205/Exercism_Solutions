@@ -0,0 +1,13 @@
+//MBRKTBAT JOB (SRCLIB),'SOURCE LIBRARY BRACKET SCAN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* SCANS A FLATTENED COPYBOOK/JCL SOURCE LIBRARY FOR BRACKET-BEARING
+//* LINES AND REPORTS ANY THAT ARE UNBALANCED.
+//*-------------------------------------------------------------------
+//SCAN     EXEC PGM=MBRKTBAT
+//STEPLIB  DD   DSN=SRCLIB.MBRKT.LOADLIB,DISP=SHR
+//SRCLIB   DD   DSN=SRCLIB.MBRKT.FLATEXTR,DISP=SHR
+//SYNTXERR DD   DSN=SRCLIB.MBRKT.SYNTXERR,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=10000)
+//SYSOUT   DD   SYSOUT=*
