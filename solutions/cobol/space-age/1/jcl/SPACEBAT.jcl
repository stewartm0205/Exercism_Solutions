@@ -0,0 +1,18 @@
+//SPACEBAT JOB (HR),'SERVICE ANNIVERSARY RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* COMPUTES EACH EMPLOYEE'S AGE IN EARTH YEARS FROM THEIR HIRE DATE,
+//* PRINTS THE MONTHLY SERVICE-ANNIVERSARY REPORT, AND WRITES A
+//* PRINT-READY CERTIFICATE RECORD FOR ANY EMPLOYEE CROSSING A ROUND-
+//* NUMBER ANNIVERSARY THIS MONTH.
+//*-------------------------------------------------------------------
+//ANNIV    EXEC PGM=SPACEBAT
+//STEPLIB  DD   DSN=HR.SPACEAGE.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=HR.SPACEAGE.EMPLOYEES,DISP=SHR
+//ORBTPRD  DD   DSN=HR.SPACEAGE.ORBITALPERIODS,DISP=SHR
+//SVCANNIV DD   DSN=HR.SPACEAGE.ANNIVREPORT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CERTFILE DD   DSN=HR.SPACEAGE.CERTIFICATES,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
