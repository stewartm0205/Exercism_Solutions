@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPACEBAT.
+       AUTHOR. HR-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    SPACEBAT READS THE EMPLOYEE-MASTER FILE, TURNS EACH
+      *    EMPLOYEE'S HIRE DATE INTO AN AGE-IN-SECONDS, CALLS
+      *    ROUNDS-TO FOR EARTH, AND PRINTS A MONTHLY SERVICE-
+      *    ANNIVERSARY REPORT SO HR DOESN'T HAVE TO CONVERT HIRE
+      *    DATES AND CALL SPACE-AGE BY HAND FOR EACH EMPLOYEE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WRITES A PRINT-READY CERTIFICATE RECORD TO
+      *                     THE NEW CERTIFICATE-FILE FOR ANY EMPLOYEE
+      *                     WHOSE HIRE ANNIVERSARY FALLS IN THE RUN
+      *                     MONTH AND WHOSE WHOLE-YEAR AGE IS A ROUND
+      *                     MULTIPLE OF FIVE, SO HR NO LONGER RETYPES
+      *                     THE COMPUTED AGE BY HAND.
+      *    2026-08-09  RSK  WS-RUN-DATE NOW COMES FROM FUNCTION
+      *                     CURRENT-DATE AT INITIALIZE TIME INSTEAD OF A
+      *                     FIXED LITERAL -- THE LITERAL WAS FREEZING
+      *                     EVERY EMPLOYEE'S COMPUTED AGE AT WHATEVER DAY
+      *                     IT WAS TYPED IN, NO MATTER WHEN THE MONTHLY
+      *                     JOB ACTUALLY RAN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EM-FILE-STATUS.
+
+           SELECT ANNIVERSARY-RPT ASSIGN TO "SVCANNIV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AN-FILE-STATUS.
+
+           SELECT CERTIFICATE-FILE ASSIGN TO "CERTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  ANNIVERSARY-RPT.
+       01  ANNIVERSARY-LINE            PIC X(80).
+
+       FD  CERTIFICATE-FILE.
+       01  CERTIFICATE-RECORD.
+           05  CF-EMPLOYEE-ID           PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  CF-NAME                  PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  CF-PLANET                PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  CF-YEARS                 PIC ZZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  CF-MILESTONE-TEXT        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT                 PIC 9(30) EXTERNAL.
+       01 WS-WHICH-PLANET          PIC X(30) EXTERNAL.
+       01 WS-RESULT                PIC 9(4)V99 EXTERNAL.
+       01 WS-ERROR                 PIC X(30) EXTERNAL.
+
+       01  WS-EM-FILE-STATUS        PIC XX.
+       01  WS-AN-FILE-STATUS        PIC XX.
+       01  WS-CF-FILE-STATUS        PIC XX.
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+
+       01  WS-WHOLE-YEARS           PIC 9(03).
+       01  WS-WHOLE-YEARS-ED        PIC ZZ9.
+       01  WS-MILESTONE-QUOT        PIC 9(03).
+       01  WS-MILESTONE-REM         PIC 9(03).
+       01  WS-MILESTONE-TEXT        PIC X(30).
+
+       01  WS-RUN-DATE               PIC 9(08).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YYYY           PIC 9(04).
+           05  WS-RUN-MM             PIC 9(02).
+           05  WS-RUN-DD             PIC 9(02).
+       01  WS-HIRE-DATE-R.
+           05  WS-HIRE-YYYY          PIC 9(04).
+           05  WS-HIRE-MM            PIC 9(02).
+           05  WS-HIRE-DD            PIC 9(02).
+
+       01  WS-RUN-JULIAN             PIC 9(09).
+       01  WS-HIRE-JULIAN            PIC 9(09).
+       01  WS-AGE-DAYS               PIC 9(09).
+
+       01  WS-HEADING-LINE           PIC X(60) VALUE
+           "EMPLOYEE SERVICE ANNIVERSARY REPORT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-EMPLOYEE-ID      PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACE.
+           05  WS-D-NAME             PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACE.
+           05  WS-D-YEARS            PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           OPEN OUTPUT ANNIVERSARY-RPT
+           OPEN OUTPUT CERTIFICATE-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-HEADING-LINE TO ANNIVERSARY-LINE
+           WRITE ANNIVERSARY-LINE
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-EMPLOYEES.
+           MOVE EM-HIRE-DATE TO WS-HIRE-DATE-R
+           COMPUTE WS-RUN-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           COMPUTE WS-HIRE-JULIAN =
+               FUNCTION INTEGER-OF-DATE(EM-HIRE-DATE)
+           COMPUTE WS-AGE-DAYS = WS-RUN-JULIAN - WS-HIRE-JULIAN
+           COMPUTE WS-INPUT = WS-AGE-DAYS * 86400
+           MOVE "Earth" TO WS-WHICH-PLANET
+           CALL "SPACE-AGE"
+           PERFORM 2100-PRINT-DETAIL
+           PERFORM 2200-CHECK-MILESTONE
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       2100-PRINT-DETAIL.
+           MOVE EM-EMPLOYEE-ID TO WS-D-EMPLOYEE-ID
+           MOVE EM-NAME TO WS-D-NAME
+           MOVE WS-RESULT TO WS-D-YEARS
+           MOVE WS-DETAIL-LINE TO ANNIVERSARY-LINE
+           WRITE ANNIVERSARY-LINE.
+
+      ******************************************************************
+      *    2200-CHECK-MILESTONE - AN EMPLOYEE CROSSES A ROUND-NUMBER
+      *    ANNIVERSARY WHEN THE HIRE ANNIVERSARY FALLS IN THE RUN
+      *    MONTH AND THE WHOLE-YEAR AGE IS A NONZERO MULTIPLE OF FIVE.
+      ******************************************************************
+       2200-CHECK-MILESTONE.
+           COMPUTE WS-WHOLE-YEARS = WS-RESULT
+           DIVIDE WS-WHOLE-YEARS BY 5 GIVING WS-MILESTONE-QUOT
+               REMAINDER WS-MILESTONE-REM
+           IF WS-HIRE-MM = WS-RUN-MM
+               AND WS-WHOLE-YEARS > 0
+               AND WS-MILESTONE-REM = 0
+               PERFORM 2300-WRITE-CERTIFICATE
+           END-IF.
+
+      ******************************************************************
+      *    2300-WRITE-CERTIFICATE - BUILD THE PRINT-READY CERTIFICATE
+      *    RECORD FOR AN EMPLOYEE CROSSING A ROUND-NUMBER ANNIVERSARY.
+      ******************************************************************
+       2300-WRITE-CERTIFICATE.
+           MOVE EM-EMPLOYEE-ID TO CF-EMPLOYEE-ID
+           MOVE EM-NAME TO CF-NAME
+           MOVE WS-WHICH-PLANET TO CF-PLANET
+           MOVE WS-RESULT TO CF-YEARS
+           MOVE WS-WHOLE-YEARS TO WS-WHOLE-YEARS-ED
+           STRING WS-WHOLE-YEARS-ED DELIMITED BY SIZE
+               " YEAR SERVICE ANNIVERSARY" DELIMITED BY SIZE
+               INTO WS-MILESTONE-TEXT
+           MOVE WS-MILESTONE-TEXT TO CF-MILESTONE-TEXT
+           WRITE CERTIFICATE-RECORD.
+
+       9999-TERMINATE.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE ANNIVERSARY-RPT
+           CLOSE CERTIFICATE-FILE.
