@@ -1,42 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SPACE-AGE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  REPLACED THE HARDCODED EIGHT-PLANET
+      *                     EVALUATE WITH A TABLE LOADED FROM THE
+      *                     ORBITAL-PERIODS REFERENCE FILE (ORBTPRD),
+      *                     KEEPING THE ORIGINAL EIGHT AS A COMPILED-IN
+      *                     FALLBACK.  ADDED NEXT-BIRTHDAY, WHICH
+      *                     REPORTS SECONDS REMAINING UNTIL A PERSON'S
+      *                     NEXT BIRTHDAY ON A GIVEN BODY.
+      *    2026-08-09  RSK  LOGS AN UNRECOGNIZED PLANET NAME TO THE
+      *                     SHARED ERRLOG FILE VIA 4000-LOG-ERROR.
+      *    2026-08-09  RSK  WS-INPUT/WS-WHICH-PLANET/WS-RESULT/WS-ERROR
+      *                     ARE NOW EXTERNAL, MATCHING SPACEBAT'S OWN
+      *                     DECLARATION OF THE SAME FOUR FIELDS -- THEY
+      *                     WERE PLAIN WORKING-STORAGE HERE (THIS
+      *                     PROGRAM HAS NO LINKAGE SECTION), SO
+      *                     SPACEBAT'S CALL NEVER ACTUALLY REACHED
+      *                     ROUNDS-TO'S COPY OF WS-WHICH-PLANET AND
+      *                     WS-RESULT CAME BACK ZERO FOR EVERY EMPLOYEE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORBITAL-PERIODS-FILE ASSIGN TO "ORBTPRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OP-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORBITAL-PERIODS-FILE.
+       COPY ORBTPRD.
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUT                 PIC 9(30).
-       01 WS-WHICH-PLANET          PIC X(30).
-       01 WS-RESULT                PIC 9(4)V99.
-       01 WS-ERROR                 PIC X(30).
-       
+       01 WS-INPUT                 PIC 9(30) EXTERNAL.
+       01 WS-WHICH-PLANET          PIC X(30) EXTERNAL.
+       01 WS-RESULT                PIC 9(4)V99 EXTERNAL.
+       01 WS-ERROR                 PIC X(30) EXTERNAL.
+       01 WS-SECONDS-TO-BIRTHDAY   PIC 9(10).
+
+       01 WS-EARTH-SECONDS-PER-YEAR PIC 9(08) VALUE 31557600.
+       01 WS-OP-FILE-STATUS         PIC XX.
+       01 WS-EL-FILE-STATUS         PIC XX.
+       01 WS-EL-OPEN-SW             PIC X VALUE "N".
+           88 WS-EL-OPEN            VALUE "Y".
+       01 WS-PLANET-MAX             PIC 99 VALUE 30.
+       01 WS-PLANET-COUNT           PIC 99 VALUE ZERO.
+       01 WS-PLANET-TABLE.
+           05 WS-PLANET-ENTRY OCCURS 30 TIMES INDEXED BY WS-PX.
+               10 WS-P-NAME         PIC X(30).
+               10 WS-P-YEARS        PIC 9(03)V9(07).
+       01 WS-ORBIT-SECONDS          PIC 9(12)V9(07).
+       01 WS-SECONDS-INTO-YEAR      PIC 9(12)V9(07).
+
+      * COMPILED-IN DEFAULTS, USED ONLY WHEN ORBTPRD IS NOT AVAILABLE.
+       01 WS-DFLT-PLANETS-DATA.
+           05 FILLER PIC X(30) VALUE "Earth".
+           05 FILLER PIC 9(03)V9(07) VALUE 1.
+           05 FILLER PIC X(30) VALUE "Mercury".
+           05 FILLER PIC 9(03)V9(07) VALUE 0.2408467.
+           05 FILLER PIC X(30) VALUE "Venus".
+           05 FILLER PIC 9(03)V9(07) VALUE 0.6151972.
+           05 FILLER PIC X(30) VALUE "Mars".
+           05 FILLER PIC 9(03)V9(07) VALUE 1.8808158.
+           05 FILLER PIC X(30) VALUE "Jupiter".
+           05 FILLER PIC 9(03)V9(07) VALUE 11.862615.
+           05 FILLER PIC X(30) VALUE "Saturn".
+           05 FILLER PIC 9(03)V9(07) VALUE 29.447498.
+           05 FILLER PIC X(30) VALUE "Uranus".
+           05 FILLER PIC 9(03)V9(07) VALUE 84.016846.
+           05 FILLER PIC X(30) VALUE "Neptune".
+           05 FILLER PIC 9(03)V9(07) VALUE 164.79132.
+       01 WS-DFLT-PLANETS-TBL REDEFINES WS-DFLT-PLANETS-DATA.
+           05 WS-DFLT-PLANET-ENTRY OCCURS 8 TIMES.
+               10 WS-DFLT-P-NAME    PIC X(30).
+               10 WS-DFLT-P-YEARS   PIC 9(03)V9(07).
+
        PROCEDURE DIVISION.
-       
        ROUNDS-TO.
-           MOVE SPACES TO WS-ERROR           
-           EVALUATE WS-WHICH-PLANET 
-               WHEN "Earth"
-                   COMPUTE WS-RESULT ROUNDED =
-                       WS-INPUT / 31557600
-               WHEN "Mercury"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (0.2408467 * 31557600)
-               WHEN "Venus"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (0.61519726 * 31557600)
-               WHEN "Mars"
-                   COMPUTE WS-RESULT ROUNDED = 
-                      WS-INPUT / (1.8808158  * 31557600)
-               WHEN "Jupiter"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (11.862615 * 31557600)
-               WHEN "Saturn"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (29.447498 * 31557600)
-               WHEN "Uranus"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (84.016846 * 31557600)
-               WHEN "Neptune"
-                   COMPUTE WS-RESULT ROUNDED = 
-                       WS-INPUT / (164.79132 * 31557600)
-               WHEN OTHER 
-                 MOVE "not a planet" TO WS-ERROR
-           END-EVALUATE.
+           PERFORM 1000-LOAD-PLANETS-ONCE
+           MOVE SPACES TO WS-ERROR
+           PERFORM 1500-FIND-PLANET
+           IF WS-PX > WS-PLANET-COUNT
+               MOVE "not a planet" TO WS-ERROR
+               PERFORM 4000-LOG-ERROR
+           ELSE
+               COMPUTE WS-RESULT ROUNDED =
+                   WS-INPUT / (WS-P-YEARS(WS-PX) *
+                       WS-EARTH-SECONDS-PER-YEAR)
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    NEXT-BIRTHDAY - GIVEN AN AGE IN SECONDS (WS-INPUT) AND A
+      *    BODY (WS-WHICH-PLANET), REPORT HOW MANY SECONDS REMAIN
+      *    UNTIL THE NEXT BIRTHDAY ON THAT BODY.
+      ******************************************************************
+       ENTRY "NEXT-BIRTHDAY".
+       NEXT-BIRTHDAY.
+           PERFORM 1000-LOAD-PLANETS-ONCE
+           MOVE SPACES TO WS-ERROR
+           PERFORM 1500-FIND-PLANET
+           IF WS-PX > WS-PLANET-COUNT
+               MOVE "not a planet" TO WS-ERROR
+               PERFORM 4000-LOG-ERROR
+           ELSE
+               COMPUTE WS-ORBIT-SECONDS =
+                   WS-P-YEARS(WS-PX) * WS-EARTH-SECONDS-PER-YEAR
+               DIVIDE WS-INPUT BY WS-ORBIT-SECONDS
+                   GIVING WS-RESULT
+                   REMAINDER WS-SECONDS-INTO-YEAR
+               COMPUTE WS-SECONDS-TO-BIRTHDAY ROUNDED =
+                   WS-ORBIT-SECONDS - WS-SECONDS-INTO-YEAR
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LOAD-PLANETS-ONCE - BUILD THE IN-MEMORY ORBITAL-PERIOD
+      *    TABLE FROM THE REFERENCE FILE, FALLING BACK TO THE EIGHT
+      *    COMPILED-IN CLASSICAL PLANETS IF THE FILE IS UNAVAILABLE.
+      ******************************************************************
+       1000-LOAD-PLANETS-ONCE.
+           IF WS-PLANET-COUNT = ZERO
+               OPEN INPUT ORBITAL-PERIODS-FILE
+               IF WS-OP-FILE-STATUS = "00"
+                   PERFORM 1100-READ-ORBITAL-PERIOD
+                   PERFORM UNTIL WS-OP-FILE-STATUS NOT = "00"
+                       ADD 1 TO WS-PLANET-COUNT
+                       SET WS-PX TO WS-PLANET-COUNT
+                       MOVE OP-PLANET-NAME TO WS-P-NAME(WS-PX)
+                       MOVE OP-ORBITAL-YEARS TO WS-P-YEARS(WS-PX)
+                       PERFORM 1100-READ-ORBITAL-PERIOD
+                   END-PERFORM
+                   CLOSE ORBITAL-PERIODS-FILE
+               ELSE
+                   PERFORM 1200-LOAD-DEFAULT-PLANETS
+               END-IF
+           END-IF.
+
+       1100-READ-ORBITAL-PERIOD.
+           READ ORBITAL-PERIODS-FILE
+               AT END
+                   MOVE "10" TO WS-OP-FILE-STATUS
+           END-READ.
+
+       1200-LOAD-DEFAULT-PLANETS.
+           MOVE 8 TO WS-PLANET-COUNT
+           PERFORM VARYING WS-PX FROM 1 BY 1 UNTIL WS-PX > 8
+               MOVE WS-DFLT-P-NAME(WS-PX) TO WS-P-NAME(WS-PX)
+               MOVE WS-DFLT-P-YEARS(WS-PX) TO WS-P-YEARS(WS-PX)
+           END-PERFORM.
+
+       1500-FIND-PLANET.
+           SET WS-PX TO 1
+           SEARCH WS-PLANET-ENTRY
+               AT END
+                   SET WS-PX TO WS-PLANET-COUNT
+                   ADD 1 TO WS-PX
+               WHEN WS-P-NAME(WS-PX) = WS-WHICH-PLANET
+                   CONTINUE
+           END-SEARCH.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD AN UNRECOGNIZED PLANET NAME ON THE
+      *    SHARED ERROR LOG, KEYED BY THE NAME LOOKED UP.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "SPACEAGE" TO EL-PROGRAM-ID
+           MOVE WS-WHICH-PLANET(1:20) TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE WS-ERROR TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
