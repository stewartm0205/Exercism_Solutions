@@ -0,0 +1,8 @@
+//DIAMOND  JOB (PARTY),'YEAR-END BANNER PRINT RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS THE LETTER DIAMOND FOR THE YEAR-END PARTY BANNER JOB.
+//*-------------------------------------------------------------------
+//PRINT    EXEC PGM=DIAMOND
+//STEPLIB  DD   DSN=PARTY.DIAMOND.LOADLIB,DISP=SHR
+//DIAMONDR DD   SYSOUT=*
