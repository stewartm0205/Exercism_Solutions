@@ -1,13 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMOND.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WIDENED WS-ROWS AND THE WS-OUTPUTTABLE
+      *                     OCCURS BOUND TO PIC 999/1 TO 99 SO THE
+      *                     FULL A-THROUGH-Z RANGE NO LONGER RISKS
+      *                     TRUNCATING THE TABLE SIZE.  ADDED REPORT-
+      *                     FILE SO THE YEAR-END BANNER JOB PRINTS THE
+      *                     DIAMOND INSTEAD OF LEAVING IT IN WORKING
+      *                     STORAGE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "DIAMONDR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUTVARS. 
+       01  WS-RP-FILE-STATUS           PIC XX.
+       01 WS-INPUTVARS.
            05 WS-LETTER            PIC X.
-           05 WS-ROWS              PIC 99.
+           05 WS-ROWS              PIC 999.
        01 WS-OUTPUTTABLE.
-           05 WS-TABLEROW    OCCURS 1 TO 61 DEPENDING ON WS-ROWS.
+           05 WS-TABLEROW    OCCURS 1 TO 99 DEPENDING ON WS-ROWS.
                10 WS-LINE           PIC X(60).
        01 WS-DETAIL-LINE PIC X(60).
        01 WS-DL-TABLE REDEFINES WS-DETAIL-LINE.
@@ -51,6 +73,16 @@
                         WS-DL(WS-END-C)
                   END-IF
                END-IF  
-               MOVE WS-DETAIL-LINE TO WS-TABLEROW(WS-R) 
-           END-PERFORM.
+               MOVE WS-DETAIL-LINE TO WS-TABLEROW(WS-R)
+           END-PERFORM
+           PERFORM PRINT-DIAMOND.
+
+       PRINT-DIAMOND.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > WS-ROWS
+               MOVE WS-TABLEROW(WS-R) TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+           WRITE REPORT-RECORD FROM SPACES AFTER ADVANCING PAGE
+           CLOSE REPORT-FILE.
 
