@@ -0,0 +1,13 @@
+//ACRNBAT  JOB (RECMGT),'DOCUMENT ACRONYM INDEX BUILD',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* BUILDS THE DOCUMENT-INDEX ACRONYM CROSS-REFERENCE FROM THE
+//* RECORDS-MANAGEMENT CATALOG.
+//*-------------------------------------------------------------------
+//BUILD    EXEC PGM=ACRNBAT
+//STEPLIB  DD   DSN=RECMGT.ACRONYM.LOADLIB,DISP=SHR
+//DOCCAT   DD   DSN=RECMGT.ACRONYM.DOCCAT,DISP=SHR
+//DOCINDEX DD   DSN=RECMGT.ACRONYM.DOCINDEX,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=110,BLKSIZE=11000)
+//SYSOUT   DD   SYSOUT=*
