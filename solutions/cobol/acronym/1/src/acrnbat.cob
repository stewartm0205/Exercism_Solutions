@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACRNBAT.
+       AUTHOR. RECORDS-MANAGEMENT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ACRNBAT READS THE RECORDS-MANAGEMENT CATALOG (DOCUMENT ID
+      *    AND TITLE) AND RUNS EVERY TITLE THROUGH ABBREVIATE, WRITING
+      *    A DOCUMENT-INDEX RECORD OF DOCUMENT ID/TITLE/ACRONYM SO
+      *    STAFF CAN SEARCH DOCUMENTS BY ACRONYM INSTEAD OF FULL TITLE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOCUMENT-CATALOG-FILE ASSIGN TO "DOCCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DC-FILE-STATUS.
+
+           SELECT DOCUMENT-INDEX-FILE ASSIGN TO "DOCINDEX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DI-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOCUMENT-CATALOG-FILE.
+       01  DOCUMENT-CATALOG-RECORD.
+           05  DC-DOCUMENT-ID              PIC X(10).
+           05  DC-TITLE                    PIC X(80).
+
+       FD  DOCUMENT-INDEX-FILE.
+       COPY DOCINDEX.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACRONYM                       PIC X(80) EXTERNAL.
+       01 WS-RESULT                        PIC X(20) EXTERNAL.
+
+       01  WS-DC-FILE-STATUS               PIC XX.
+       01  WS-DI-FILE-STATUS               PIC XX.
+       01  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TITLE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DOCUMENT-CATALOG-FILE
+           OPEN OUTPUT DOCUMENT-INDEX-FILE
+           PERFORM 1100-READ-NEXT-TITLE.
+
+       1100-READ-NEXT-TITLE.
+           READ DOCUMENT-CATALOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TITLE.
+           MOVE DC-TITLE TO WS-ACRONYM
+           CALL "acronym"
+           MOVE DC-DOCUMENT-ID TO DI-DOCUMENT-ID
+           MOVE DC-TITLE TO DI-TITLE
+           MOVE WS-RESULT TO DI-ACRONYM
+           WRITE DOCUMENT-INDEX-RECORD
+           PERFORM 1100-READ-NEXT-TITLE.
+
+       9999-TERMINATE.
+           CLOSE DOCUMENT-CATALOG-FILE
+           CLOSE DOCUMENT-INDEX-FILE.
