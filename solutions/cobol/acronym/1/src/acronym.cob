@@ -1,13 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. acronym.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-ACRONYM/WS-RESULT EXTERNAL SO THE
+      *                     ACRNBAT DOCUMENT-INDEX BUILDER CAN CALL
+      *                     ABBREVIATE ONCE PER CATALOG TITLE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01 WS-ACRONYM               PIC X(80).
+       01 WS-ACRONYM               PIC X(80) EXTERNAL.
        01 WS-ACRONYM-TABLE REDEFINES WS-ACRONYM.
            05 WS-A PIC X OCCURS 80 TIMES.
-       01 WS-RESULT                PIC X(20).
+       01 WS-RESULT                PIC X(20) EXTERNAL.
        01 WS-RESULT-TABLE REDEFINES WS-RESULT.
            05 WS-R PIC X OCCURS 20 TIMES.    
        01 WS-AI PIC 99.    
