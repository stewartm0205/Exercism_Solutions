@@ -1,30 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rna-transcription.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-COMPLEMENT EXTERNAL SO A PIPELINE
+      *                     DRIVER CAN LOAD A DNA STRAND, CALL THIS
+      *                     PROGRAM, AND READ THE TRANSCRIBED RNA BACK
+      *                     OUT OF THE SAME FIELD WITHOUT A LINKAGE
+      *                     SECTION.
+      *    2026-08-09  RSK  FLAGS AN INVALID BASE IN WS-ERROR (EXTERNAL,
+      *                     SHARED WITH A BATCH DRIVER) INSTEAD OF
+      *                     SILENTLY LEAVING THAT POSITION UNTRANSLATED,
+      *                     AND CLEARS WS-T-COMP ON ENTRY SO A SHORTER
+      *                     STRAND ON A LATER CALL CAN'T INHERIT STALE
+      *                     BASES PAST ITS OWN END.
+      ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-COMPLEMENT PIC X(64).
+       01 WS-COMPLEMENT PIC X(64) EXTERNAL.
        01 WS-C-TABLE REDEFINES WS-COMPLEMENT.
           05 WS-C PIC X OCCURS 64 TIMES.
-       
+       01 WS-ERROR PIC X(60) EXTERNAL.
+
        01 WS-T-COMP PIC X(64).
        01 WS-T-TABLE REDEFINES WS-T-COMP.
           05 WS-T PIC X OCCURS 64 TIMES.
        01 WS-I PIC 99.
        PROCEDURE DIVISION.
        RNA-TRANSCRIPTION.
-        PERFORM VARYING WS-I FROM 1 BY 1 
-          UNTIL WS-I > 64 OR WS-C(WS-I) = SPACE 
-   
+        MOVE SPACE TO WS-ERROR
+        MOVE SPACES TO WS-T-COMP
+        PERFORM VARYING WS-I FROM 1 BY 1
+          UNTIL WS-I > 64 OR WS-C(WS-I) = SPACE
+                 OR WS-ERROR NOT = SPACES
+
          EVALUATE WS-C(WS-I)
            WHEN 'G'
-            MOVE 'C' TO WS-T(WS-I) 
+            MOVE 'C' TO WS-T(WS-I)
            WHEN 'C'
-            MOVE 'G' TO WS-T(WS-I) 
+            MOVE 'G' TO WS-T(WS-I)
            WHEN 'T'
-            MOVE 'A' TO WS-T(WS-I) 
+            MOVE 'A' TO WS-T(WS-I)
            WHEN 'A'
-            MOVE 'U' TO WS-T(WS-I) 
+            MOVE 'U' TO WS-T(WS-I)
+           WHEN OTHER
+            MOVE "ERROR: Invalid nucleotide in strand" TO WS-ERROR
          END-EVALUATE
         END-PERFORM.
-        MOVE WS-T-COMP TO WS-COMPLEMENT.
+        IF WS-ERROR = SPACES
+            MOVE WS-T-COMP TO WS-COMPLEMENT
+        END-IF.
 
