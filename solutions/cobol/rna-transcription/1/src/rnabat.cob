@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RNABAT.
+       AUTHOR. LAB-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    RNABAT READS A SEQUENTIAL FILE OF DNA STRANDS (ONE STRAND
+      *    PER RECORD, UP TO 64 BASES), CALLS RNA-TRANSCRIPTION ONCE
+      *    PER STRAND VIA THE SHARED EXTERNAL WS-COMPLEMENT FIELD, AND
+      *    WRITES THE TRANSCRIBED RNA STRANDS TO AN OUTPUT FILE.  ANY
+      *    STRAND REJECTED FOR AN INVALID BASE IS LOGGED TO THE SHARED
+      *    ERROR LOG AND SKIPPED RATHER THAN HALTING THE RUN.  A
+      *    SUMMARY LINE OF STRANDS PROCESSED VERSUS REJECTED IS
+      *    APPENDED TO THE OUTPUT FILE WHEN THE RUN FINISHES.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DNA-STRANDS-FILE ASSIGN TO "DNASTRNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
+
+           SELECT RNA-STRANDS-FILE ASSIGN TO "RNASTRND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RS-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DNA-STRANDS-FILE.
+       01  DNA-STRAND-LINE                PIC X(64).
+
+       FD  RNA-STRANDS-FILE.
+       01  RNA-STRAND-LINE                PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-COMPLEMENT                  PIC X(64) EXTERNAL.
+       01  WS-ERROR                       PIC X(60) EXTERNAL.
+
+       01  WS-DS-FILE-STATUS              PIC XX.
+       01  WS-RS-FILE-STATUS              PIC XX.
+       01  WS-EL-FILE-STATUS              PIC XX.
+       01  WS-EL-OPEN-SW                  PIC X VALUE "N".
+           88  WS-EL-OPEN                 VALUE "Y".
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-PROCESSED-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-REJECTED-COUNT              PIC 9(05) VALUE ZERO.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                     PIC X(20) VALUE
+                   "TOTAL STRANDS PROC=".
+           05  WS-SUM-PROCESSED           PIC ZZZZ9.
+           05  FILLER                     PIC X(07) VALUE " REJ=".
+           05  WS-SUM-REJECTED            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STRAND
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DNA-STRANDS-FILE
+           OPEN OUTPUT RNA-STRANDS-FILE
+           PERFORM 1100-READ-NEXT-STRAND.
+
+       1100-READ-NEXT-STRAND.
+           READ DNA-STRANDS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    2000-PROCESS-STRAND - TRANSCRIBE ONE STRAND AND WRITE ITS
+      *    RNA OUTPUT, OR LOG AND SKIP IT IF RNA-TRANSCRIPTION FLAGGED
+      *    AN INVALID BASE.
+      ******************************************************************
+       2000-PROCESS-STRAND.
+           MOVE SPACES TO WS-COMPLEMENT
+           MOVE DNA-STRAND-LINE TO WS-COMPLEMENT
+           CALL "rna-transcription"
+           IF WS-ERROR = SPACES
+               MOVE WS-COMPLEMENT TO RNA-STRAND-LINE
+               WRITE RNA-STRAND-LINE
+               ADD 1 TO WS-PROCESSED-COUNT
+           ELSE
+               PERFORM 4000-LOG-ERROR
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+           PERFORM 1100-READ-NEXT-STRAND.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A STRAND REJECTED FOR AN INVALID
+      *    BASE ON THE SHARED ERROR LOG.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "RNABAT" TO EL-PROGRAM-ID
+           MOVE DNA-STRAND-LINE(1:20) TO EL-KEY
+           MOVE WS-REJECTED-COUNT TO EL-POSITION
+           MOVE WS-ERROR TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-PROCESSED-COUNT TO WS-SUM-PROCESSED
+           MOVE WS-REJECTED-COUNT TO WS-SUM-REJECTED
+           WRITE RNA-STRAND-LINE FROM WS-SUMMARY-LINE.
+
+      ******************************************************************
+      *    9999-TERMINATE - CLOSE EVERY FILE OPENED THIS RUN.
+      ******************************************************************
+       9999-TERMINATE.
+           CLOSE DNA-STRANDS-FILE
+           CLOSE RNA-STRANDS-FILE
+           IF WS-EL-OPEN
+               CLOSE ERROR-LOG-FILE
+           END-IF.
