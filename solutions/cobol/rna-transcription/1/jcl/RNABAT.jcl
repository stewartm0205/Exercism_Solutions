@@ -0,0 +1,16 @@
+//RNABAT   JOB (LAB),'DNA STRAND BATCH TRANSCRIPTION',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* TRANSCRIBES EVERY DNA STRAND ON THE DNASTRNS FILE TO RNA, WRITES
+//* THE RESULTS TO RNASTRND, AND LOGS ANY STRAND REJECTED FOR AN
+//* INVALID BASE TO THE SHARED ERROR LOG.
+//*-------------------------------------------------------------------
+//TRANSCRB EXEC PGM=RNABAT
+//STEPLIB  DD   DSN=LAB.RNATRANS.LOADLIB,DISP=SHR
+//DNASTRNS DD   DSN=LAB.RNATRANS.DNASTRANDS,DISP=SHR
+//RNASTRND DD   DSN=LAB.RNATRANS.RNASTRANDS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
