@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLZBAT.
+       AUTHOR. PUZZLE-SHEET-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    COLLZBAT RUNS COLLATZ-CONJECTURE FOR EVERY NUMBER IN A
+      *    START/END RANGE READ FROM RANGE-CONTROL, WRITES A DETAIL
+      *    LINE OF STEPS-TO-1 PER NUMBER PLUS A SUMMARY LINE NAMING
+      *    THE NUMBER WITH THE HIGHEST STEP COUNT, AND CHECKPOINTS THE
+      *    LAST NUMBER COMPLETED TO COLLZCKP EVERY WS-CHECKPOINT-EVERY
+      *    ITERATIONS.  IF THIS JOB IS KILLED PARTWAY THROUGH, RE-
+      *    RUNNING IT PICKS UP FROM THE LAST CHECKPOINT INSTEAD OF
+      *    RESCANNING THE WHOLE RANGE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  SWITCHED THE CHECKPOINT RECORD OVER TO THE
+      *                     SHARED CHKPOINT COPYBOOK SO EVERY BATCH
+      *                     DRIVER'S RESTART FILE HAS THE SAME LAYOUT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-CONTROL-FILE ASSIGN TO "RANGECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "COLLZRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "COLLZCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-CONTROL-FILE.
+       01  RANGE-CONTROL-RECORD.
+           05  CTL-START                  PIC 9(08).
+           05  CTL-END                    PIC 9(08).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                  PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NUMBER                       PIC S9(8) EXTERNAL.
+       01 WS-STEPS                        PIC 9(4) EXTERNAL.
+       01 WS-ERROR                        PIC X(35) EXTERNAL.
+
+       01  WS-RC-FILE-STATUS              PIC XX.
+       01  WS-RP-FILE-STATUS              PIC XX.
+       01  WS-CK-FILE-STATUS              PIC XX.
+
+       01  WS-START                       PIC S9(8).
+       01  WS-END                         PIC S9(8).
+       01  WS-CURRENT                     PIC S9(8).
+       01  WS-MAX-STEPS                   PIC 9(04) VALUE ZERO.
+       01  WS-MAX-NUMBER                  PIC S9(8) VALUE ZERO.
+       01  WS-ITERATION-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY            PIC 9(05) VALUE 50.
+
+      *    CK-LAST-KEY HOLDS THE LAST COMPLETED NUMBER AS A ZERO-
+      *    PADDED DISPLAY FIELD SO IT LINES UP WITH THE SHARED
+      *    CHECKPOINT RECORD'S FLAT 20-BYTE KEY WIDTH.
+       01  WS-CKP-NUMBER                  PIC 9(08).
+       01  WS-CKP-NUMBER-X REDEFINES WS-CKP-NUMBER PIC X(08).
+
+       01  WS-OUT-DETAIL.
+           05  WS-O-NUMBER                PIC -9(08).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-STEPS                 PIC ZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-ERROR                 PIC X(35).
+
+       01  WS-OUT-SUMMARY.
+           05  FILLER                     PIC X(22) VALUE
+                   "HIGHEST STEP COUNT -- ".
+           05  WS-S-NUMBER                PIC -9(08).
+           05  FILLER                     PIC X(09) VALUE " STEPS = ".
+           05  WS-S-STEPS                 PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-RANGE
+               UNTIL WS-CURRENT > WS-END
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE - READ THE SCAN RANGE AND DECIDE WHERE TO
+      *    START, RESUMING PAST THE LAST CHECKPOINT IF ONE EXISTS.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RANGE-CONTROL-FILE
+           READ RANGE-CONTROL-FILE
+           MOVE CTL-START TO WS-START
+           MOVE CTL-END TO WS-END
+           CLOSE RANGE-CONTROL-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-START TO WS-CURRENT
+           PERFORM 1100-RESUME-FROM-CHECKPOINT.
+
+       1100-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-LAST-KEY NOT = SPACES
+                           MOVE CK-LAST-KEY(1:8) TO WS-CKP-NUMBER-X
+                           COMPUTE WS-CURRENT =
+                               WS-CKP-NUMBER + 1
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    2000-SCAN-RANGE - RUN COLLATZ-CONJECTURE FOR THE CURRENT
+      *    NUMBER, TRACK THE RUNNING HIGH, AND CHECKPOINT PERIODICALLY.
+      ******************************************************************
+       2000-SCAN-RANGE.
+           MOVE WS-CURRENT TO WS-NUMBER
+           CALL "COLLATZ-CONJECTURE"
+           PERFORM 2100-WRITE-DETAIL-LINE
+           IF WS-STEPS > WS-MAX-STEPS
+               MOVE WS-STEPS TO WS-MAX-STEPS
+               MOVE WS-CURRENT TO WS-MAX-NUMBER
+           END-IF
+           ADD 1 TO WS-ITERATION-COUNT
+           IF WS-ITERATION-COUNT >= WS-CHECKPOINT-EVERY
+               PERFORM 2200-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-ITERATION-COUNT
+           END-IF
+           ADD 1 TO WS-CURRENT.
+
+       2100-WRITE-DETAIL-LINE.
+           MOVE WS-CURRENT TO WS-O-NUMBER
+           MOVE WS-STEPS TO WS-O-STEPS
+           MOVE WS-ERROR TO WS-O-ERROR
+           WRITE REPORT-RECORD FROM WS-OUT-DETAIL.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CURRENT TO WS-CKP-NUMBER
+           MOVE SPACES TO CK-LAST-KEY
+           MOVE WS-CKP-NUMBER-X TO CK-LAST-KEY(1:8)
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-MAX-NUMBER TO WS-S-NUMBER
+           MOVE WS-MAX-STEPS TO WS-S-STEPS
+           WRITE REPORT-RECORD FROM WS-OUT-SUMMARY.
+
+      ******************************************************************
+      *    9999-TERMINATE - ON A CLEAN FINISH, EMPTY THE CHECKPOINT
+      *    FILE SO THE NEXT SCAN DOES NOT TRY TO RESUME FROM IT.
+      ******************************************************************
+       9999-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE.
