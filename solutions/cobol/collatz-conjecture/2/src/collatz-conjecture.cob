@@ -1,23 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COLLATZ-CONJECTURE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-NUMBER/WS-STEPS/WS-ERROR EXTERNAL
+      *                     SO THE COLLZBAT RANGE-SCAN DRIVER CAN CALL
+      *                     THIS PARAGRAPH ONCE PER NUMBER IN A RANGE.
+      *    2026-08-09  RSK  LOGS AN OUT-OF-RANGE NUMBER TO THE SHARED
+      *                     ERRLOG FILE VIA 4000-LOG-ERROR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC S9(8).
-       01 WS-STEPS PIC 9(4).
-       01 WS-ERROR PIC X(35).
+       01 WS-NUMBER PIC S9(8) EXTERNAL.
+       01 WS-STEPS PIC 9(4) EXTERNAL.
+       01 WS-ERROR PIC X(35) EXTERNAL.
+       01 WS-EL-FILE-STATUS PIC XX.
+       01 WS-EL-OPEN-SW PIC X VALUE "N".
+           88 WS-EL-OPEN VALUE "Y".
 
        PROCEDURE DIVISION.
        COLLATZ-CONJECTURE.
            MOVE SPACE TO WS-ERROR.
            IF WS-NUMBER <= 0 THEN
                MOVE 'Only positive integers are allowed' TO WS-ERROR
-           END-IF.    
+           END-IF.
            PERFORM VARYING WS-STEPS FROM 0 BY 1 UNTIL WS-NUMBER <= 1
                IF FUNCTION REM(WS-NUMBER 2) = 0 THEN
                    COMPUTE WS-NUMBER = WS-NUMBER / 2
-               ELSE 
+               ELSE
                    COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
-               END-IF    
+               END-IF
            END-PERFORM
+           IF WS-ERROR NOT = SPACES
+               PERFORM 4000-LOG-ERROR
+           END-IF
        DISPLAY WS-STEPS.
        DISPLAY WS-ERROR.
+           GOBACK.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD AN OUT-OF-RANGE NUMBER ON THE
+      *    SHARED ERROR LOG.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "COLLATZ" TO EL-PROGRAM-ID
+           MOVE WS-NUMBER TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE WS-ERROR TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
