@@ -0,0 +1,18 @@
+//COLLZBAT JOB (MATH),'OVERNIGHT COLLATZ RANGE SCAN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* SCANS A START/END RANGE OF NUMBERS THROUGH COLLATZ-CONJECTURE,
+//* REPORTING STEPS-TO-1 FOR EACH AND THE RANGE'S HIGHEST STEP COUNT.
+//* CHECKPOINTS EVERY 50 NUMBERS SO A RERUN AFTER AN ABEND RESUMES
+//* INSTEAD OF RESCANNING THE WHOLE RANGE.
+//*-------------------------------------------------------------------
+//SCAN     EXEC PGM=COLLZBAT
+//STEPLIB  DD   DSN=MATH.COLLATZ.LOADLIB,DISP=SHR
+//RANGECTL DD   DSN=MATH.COLLATZ.RANGECTL,DISP=SHR
+//COLLZRPT DD   DSN=MATH.COLLATZ.REPORT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//COLLZCKP DD   DSN=MATH.COLLATZ.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=34,BLKSIZE=3400)
+//SYSOUT   DD   SYSOUT=*
