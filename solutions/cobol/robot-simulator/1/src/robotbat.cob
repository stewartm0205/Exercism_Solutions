@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROBOTBAT.
+       AUTHOR. WAREHOUSE-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ROBOTBAT READS ONE INSTRUCTION STRING PER ROBOT PER SHIFT
+      *    FROM THE ROBOT-COMMANDS FILE, CREATES THE ROBOT IF THIS IS
+      *    THE FIRST RECORD SEEN FOR IT, AND CALLS MOVE-ROBOT TO WORK
+      *    THE INSTRUCTIONS.  ROBOT-SIMULATOR WRITES THE STEP-BY-STEP
+      *    AUDIT TRAIL TO ROBOT-MOVE-LOG ITSELF.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED THE END-OF-SHIFT CALL TO ENTRY
+      *                     "DISPATCH-REPORT" SO THE FLEET'S DISTANCE
+      *                     AND IDLE TOTALS GET PRINTED BEFORE THE RUN
+      *                     UNIT ENDS AND THE IN-MEMORY FLEET TABLE IS
+      *                     LOST.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROBOT-COMMANDS-FILE ASSIGN TO "ROBOTCMD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROBOT-COMMANDS-FILE.
+       01  ROBOT-COMMAND-RECORD.
+           05  RC-ROBOT-ID              PIC X(06).
+           05  RC-START-X               PIC S999.
+           05  RC-START-Y               PIC S999.
+           05  RC-START-DIRECTION       PIC X(20).
+           05  RC-INSTRUCTIONS          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DIRECTION             PIC X(20) EXTERNAL.
+       01 WS-INSTRUCTIONS          PIC X(60) EXTERNAL.
+       01 WS-ACTIVE-ROBOT-ID       PIC X(06) EXTERNAL.
+       01 WS-NEW-X                 PIC S999 EXTERNAL.
+       01 WS-NEW-Y                 PIC S999 EXTERNAL.
+       01 WS-NEW-DIRECTION         PIC X(20) EXTERNAL.
+       01 WS-MOVE-REJECTED-SW      PIC X EXTERNAL.
+           88 WS-MOVE-REJECTED     VALUE "Y".
+
+       01  WS-RC-FILE-STATUS        PIC XX.
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+       01  WS-KNOWN-ROBOTS          PIC X(06) OCCURS 20 TIMES.
+       01  WS-KNOWN-COUNT           PIC 99 VALUE ZERO.
+       01  WS-FOUND-SW              PIC X.
+           88  WS-FOUND             VALUE "Y".
+       01  WS-KX                    PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SHIFT
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ROBOT-COMMANDS-FILE
+           PERFORM 1100-READ-NEXT-COMMAND.
+
+       1100-READ-NEXT-COMMAND.
+           READ ROBOT-COMMANDS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-SHIFT.
+           MOVE RC-ROBOT-ID TO WS-ACTIVE-ROBOT-ID
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM 2010-CHECK-KNOWN
+               VARYING WS-KX FROM 1 BY 1 UNTIL WS-KX > WS-KNOWN-COUNT
+           IF NOT WS-FOUND
+               MOVE RC-START-X TO WS-NEW-X
+               MOVE RC-START-Y TO WS-NEW-Y
+               MOVE RC-START-DIRECTION TO WS-NEW-DIRECTION
+               CALL "ROBOT-SIMULATOR"
+               ADD 1 TO WS-KNOWN-COUNT
+               MOVE RC-ROBOT-ID TO WS-KNOWN-ROBOTS(WS-KNOWN-COUNT)
+           END-IF
+           MOVE RC-INSTRUCTIONS TO WS-INSTRUCTIONS
+           MOVE RC-START-DIRECTION TO WS-DIRECTION
+           CALL "MOVE-ROBOT"
+           PERFORM 1100-READ-NEXT-COMMAND.
+
+       2010-CHECK-KNOWN.
+           IF WS-KNOWN-ROBOTS(WS-KX) = RC-ROBOT-ID
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       9999-TERMINATE.
+           CALL "DISPATCH-REPORT"
+           CLOSE ROBOT-COMMANDS-FILE.
