@@ -1,55 +1,475 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROBOT-SIMULATOR.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  REPLACED THE SINGLE WS-X-COORD/WS-Y-COORD/
+      *                     WS-DIRECTION SET WITH A FLEET TABLE (SEE
+      *                     ROBOTFLT COPYBOOK) KEYED BY ROBOT ID, AND
+      *                     ADDED A CONFIGURED WAREHOUSE GRID (GRIDCFG)
+      *                     SO MOVE-ROBOT CAN REJECT MOVES THAT LEAVE
+      *                     THE FLOOR OR LAND ON ANOTHER ROBOT.
+      *    2026-08-09  RSK  ADDED ENTRY "MOVE-ROBOT" SO THE SHIFT BATCH
+      *                     DRIVER CAN CALL STRAIGHT INTO MOVE-ROBOT
+      *                     FOR AN ALREADY-CREATED ROBOT, AND ADDED THE
+      *                     PER-STEP ROBOT-MOVE-LOG WRITE.
+      *    2026-08-09  RSK  ADDED THE WAREHOUSE-MAP REFERENCE FILE (GRID
+      *                     OVERRIDE, OBSTACLE AND CHARGING-DOCK CELLS)
+      *                     AND THE ENTRY "DISPATCH-REPORT" END-OF-SHIFT
+      *                     SUMMARY.  GAVE CREATE-ROBOT AND MOVE-ROBOT
+      *                     EACH AN EXPLICIT GOBACK SO THE NEW ENTRY
+      *                     POINT COULDN'T BE REACHED BY FALLING THROUGH
+      *                     FROM THE OTHER TWO -- WITHOUT THAT, A NEWLY
+      *                     CREATED ROBOT COULD PICK UP THE PRIOR
+      *                     ROBOT'S LEFTOVER WS-INSTRUCTIONS ON ITS WAY
+      *                     PAST CREATE-ROBOT, DOUBLE-WORKING THE FIRST
+      *                     STEP AND SKEWING THE DISTANCE/IDLE TOTALS
+      *                     THIS REPORT NOW DEPENDS ON.
+      *    2026-08-09  RSK  A MOVE REJECTED FOR BEING OUT OF BOUNDS (OR
+      *                     BLOCKED BY A ROBOT OR OBSTACLE) WAS SILENTLY
+      *                     ACCEPTED AS FAR AS ANY LOG WAS CONCERNED --
+      *                     WS-MOVE-REJECTED WAS SET BUT NEVER RECORDED
+      *                     ANYWHERE.  THE PER-STEP ROBOT-MOVE-LOG NOW
+      *                     CARRIES A STATUS COLUMN, AND EVERY REJECTED
+      *                     MOVE ALSO GOES TO THE SHARED ERROR LOG WITH
+      *                     THE REASON IT WAS BLOCKED.  ALSO RESET
+      *                     WS-MOVE-REJECTED-SW BEFORE EACH INSTRUCTION
+      *                     IN MOVE-ROBOT'S LOOP -- IT WAS ONLY CLEARED
+      *                     ONCE PER CALL, SO ONE REJECTED 'A' LEFT
+      *                     EVERY LATER STEP IN THE SAME CALL LOOKING
+      *                     REJECTED TOO.
+      *    2026-08-09  RSK  CREATE-ROBOT NOW REJECTS A NEW ROBOT ONCE THE
+      *                     20-ENTRY FLEET TABLE IS FULL INSTEAD OF
+      *                     INCREMENTING WS-ROBOT-COUNT PAST THE TABLE
+      *                     AND SUBSCRIPTING WS-ROBOT-ENTRY OUT OF BOUNDS.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROBOT-MOVE-LOG ASSIGN TO "ROBOTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT WAREHOUSE-MAP-FILE ASSIGN TO "WHMAP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WM-FILE-STATUS.
+
+           SELECT DISPATCH-REPORT-FILE ASSIGN TO "DISPATRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROBOT-MOVE-LOG.
+       01  ROBOT-LOG-LINE                  PIC X(80).
+
+       FD  WAREHOUSE-MAP-FILE.
+       COPY WHMAP.
+
+       FD  DISPATCH-REPORT-FILE.
+       01  DISPATCH-REPORT-LINE            PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-X-COORD               PIC S999.
-       01 WS-Y-COORD               PIC S999.
-       01 WS-DIRECTION             PIC X(20).
-       01 WS-INSTRUCTIONS          PIC X(60).
+       01 WS-DIRECTION             PIC X(20) EXTERNAL.
+       01 WS-INSTRUCTIONS          PIC X(60) EXTERNAL.
        01 WS-INS-TABLE REDEFINES WS-INSTRUCTIONS.
            05 INS PIC X OCCURS 60.
-       01 II PIC 99.    
+       01 II PIC 99.
+
+       01 WS-ACTIVE-ROBOT-ID       PIC X(06) EXTERNAL.
+       01 WS-NEW-X                 PIC S999 EXTERNAL.
+       01 WS-NEW-Y                 PIC S999 EXTERNAL.
+       01 WS-NEW-DIRECTION         PIC X(20) EXTERNAL.
+       01 WS-MOVE-REJECTED-SW      PIC X EXTERNAL.
+           88 WS-MOVE-REJECTED     VALUE "Y".
+
+       COPY ROBOTFLT.
+       COPY GRIDCFG.
+
+       01 WS-TRY-X                 PIC S999.
+       01 WS-TRY-Y                 PIC S999.
+       01 WS-BLOCKED-SW            PIC X.
+           88 WS-BLOCKED           VALUE "Y".
+       01 WS-LOG-FILE-STATUS       PIC XX.
+       01 WS-LOG-OPEN-SW           PIC X VALUE "N".
+           88 WS-LOG-OPEN          VALUE "Y".
+       01 WS-LOG-RECORD.
+           05 WS-LOG-ROBOT-ID      PIC X(06).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 WS-LOG-STEP          PIC X(01).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 WS-LOG-X             PIC -999.
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 WS-LOG-Y             PIC -999.
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 WS-LOG-DIRECTION     PIC X(20).
+           05 FILLER               PIC X(02) VALUE SPACE.
+           05 WS-LOG-STATUS        PIC X(08).
+
+      *    SET BY WHICHEVER CHECK BLOCKS A MOVE SO THE REJECTION CAN BE
+      *    RECORDED ON THE SHARED ERROR LOG WITH A REASON.
+       01 WS-REJECT-REASON         PIC X(40) VALUE SPACE.
+       01 WS-EL-FILE-STATUS        PIC XX.
+       01 WS-EL-OPEN-SW            PIC X VALUE "N".
+           88 WS-EL-OPEN           VALUE "Y".
+
+      *    IN-MEMORY WAREHOUSE MAP, LOADED ONCE FROM WAREHOUSE-MAP-FILE
+      *    THE FIRST TIME ANY ENTRY POINT RUNS.  WHEN THE FILE ISN'T
+      *    AVAILABLE THE GRID STAYS AT ITS GRIDCFG DEFAULTS AND THE
+      *    OBSTACLE/DOCK TABLES STAY EMPTY.
+       01 WS-MAP-LOADED-SW         PIC X VALUE "N".
+           88 WS-MAP-LOADED        VALUE "Y".
+       01 WS-WM-FILE-STATUS        PIC XX.
+       01 WS-DR-FILE-STATUS        PIC XX.
+
+       01 WS-OBST-MAX              PIC 9(03) VALUE 50.
+       01 WS-OBST-COUNT            PIC 9(03) VALUE ZERO.
+       01 WS-OBST-TABLE.
+           05 WS-OBST-ENTRY OCCURS 50 TIMES INDEXED BY WS-OX.
+               10 WS-OBST-X        PIC S999.
+               10 WS-OBST-Y        PIC S999.
+
+       01 WS-DOCK-MAX               PIC 9(03) VALUE 10.
+       01 WS-DOCK-COUNT             PIC 9(03) VALUE ZERO.
+       01 WS-DOCK-TABLE.
+           05 WS-DOCK-ENTRY OCCURS 10 TIMES INDEXED BY WS-DX.
+               10 WS-DOCK-X         PIC S999.
+               10 WS-DOCK-Y         PIC S999.
+
+       01 WS-DISPATCH-RECORD.
+           05 WS-DR-ROBOT-ID        PIC X(06).
+           05 FILLER                PIC X(02) VALUE SPACE.
+           05 WS-DR-X               PIC -999.
+           05 FILLER                PIC X(02) VALUE SPACE.
+           05 WS-DR-Y               PIC -999.
+           05 FILLER                PIC X(02) VALUE SPACE.
+           05 WS-DR-DIRECTION       PIC X(20).
+           05 FILLER                PIC X(02) VALUE SPACE.
+           05 WS-DR-DISTANCE        PIC Z(04)9.
+           05 FILLER                PIC X(02) VALUE SPACE.
+           05 WS-DR-IDLE-STEPS      PIC Z(04)9.
+
        PROCEDURE DIVISION.
-       
        CREATE-ROBOT.
+           PERFORM 1050-ENSURE-MAP-LOADED
+           MOVE "N" TO WS-MOVE-REJECTED-SW
+           PERFORM 1500-FIND-ROBOT
+           IF WS-RX > WS-ROBOT-COUNT
+               MOVE "N" TO WS-BLOCKED-SW
+               IF WS-ROBOT-COUNT >= 20
+                   SET WS-BLOCKED TO TRUE
+                   MOVE "CREATE REJECTED -- FLEET TABLE FULL"
+                       TO WS-REJECT-REASON
+               END-IF
+               IF NOT WS-BLOCKED
+                   MOVE WS-NEW-X TO WS-TRY-X
+                   MOVE WS-NEW-Y TO WS-TRY-Y
+                   PERFORM 2000-CHECK-BOUNDS
+               END-IF
+               IF NOT WS-BLOCKED
+                   PERFORM 2100-CHECK-COLLISION
+               END-IF
+               IF NOT WS-BLOCKED
+                   PERFORM 2050-CHECK-OBSTACLE
+               END-IF
+               IF WS-BLOCKED
+                   SET WS-MOVE-REJECTED TO TRUE
+                   PERFORM 6000-LOG-REJECTED-MOVE
+               ELSE
+                   ADD 1 TO WS-ROBOT-COUNT
+                   SET WS-RX TO WS-ROBOT-COUNT
+                   MOVE WS-ACTIVE-ROBOT-ID TO WS-R-ID(WS-RX)
+                   MOVE WS-NEW-X TO WS-R-X(WS-RX)
+                   MOVE WS-NEW-Y TO WS-R-Y(WS-RX)
+                   MOVE WS-NEW-DIRECTION TO WS-R-DIRECTION(WS-RX)
+                   SET WS-R-ACTIVE(WS-RX) TO TRUE
+                   MOVE ZERO TO WS-R-DISTANCE(WS-RX)
+                   MOVE ZERO TO WS-R-IDLE-STEPS(WS-RX)
+               END-IF
+           END-IF
+           GOBACK.
 
-
+      ******************************************************************
+      *    ENTRY "MOVE-ROBOT" LETS A BATCH DRIVER THAT HAS ALREADY
+      *    CREATED A ROBOT CALL STRAIGHT INTO THE MOVE LOGIC WITHOUT
+      *    RE-RUNNING CREATE-ROBOT.
+      ******************************************************************
+       ENTRY "MOVE-ROBOT".
        MOVE-ROBOT.
-           PERFORM VARYING II FROM 1 BY 1 UNTIL INS(II) = SPACES
-               EVALUATE INS(II)
-                   WHEN 'A'
-                       EVALUATE WS-DIRECTION
-                           WHEN 'north'
-                               ADD 1 TO WS-Y-COORD
-                           WHEN 'south'
-                               SUBTRACT 1 FROM WS-Y-COORD
-                           WHEN 'west'
-                               SUBTRACT 1 FROM WS-X-COORD
-                           WHEN 'east'
-                               ADD 1 TO WS-X-COORD
-                       end-evaluate
-                   WHEN 'L'
-                       EVALUATE WS-DIRECTION
-                           WHEN 'north'
-                               MOVE 'west' TO WS-DIRECTION
-                           WHEN 'south'
-                               MOVE 'east' TO WS-DIRECTION
-                           WHEN 'west'
-                               MOVE 'south' TO WS-DIRECTION
-                           WHEN 'east'
-                               MOVE 'north' TO WS-DIRECTION
-                       END-EVALUATE
-                  when 'R'
-                       EVALUATE WS-DIRECTION
-                           WHEN 'north'
-                               MOVE 'east' TO WS-DIRECTION
-                           WHEN 'south'
-                               MOVE 'west' TO WS-DIRECTION
-                           WHEN 'west'
-                               MOVE 'north' TO WS-DIRECTION
-                           WHEN 'east'
-                               MOVE 'south' TO WS-DIRECTION
-                       END-EVALUATE
-              END-EVALUATE        
-           end-perform.    
+           PERFORM 1050-ENSURE-MAP-LOADED
+           MOVE "N" TO WS-MOVE-REJECTED-SW
+           PERFORM 1500-FIND-ROBOT
+           IF WS-RX > WS-ROBOT-COUNT
+               SET WS-MOVE-REJECTED TO TRUE
+           ELSE
+               PERFORM VARYING II FROM 1 BY 1 UNTIL INS(II) = SPACES
+                   MOVE "N" TO WS-MOVE-REJECTED-SW
+                   EVALUATE INS(II)
+                       WHEN 'A'
+                           PERFORM 3000-ADVANCE-ROBOT
+                       WHEN 'L'
+                           EVALUATE WS-R-DIRECTION(WS-RX)
+                               WHEN 'north'
+                                   MOVE 'west' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'south'
+                                   MOVE 'east' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'west'
+                                   MOVE 'south' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'east'
+                                   MOVE 'north' TO WS-R-DIRECTION(WS-RX)
+                           END-EVALUATE
+                           ADD 1 TO WS-R-IDLE-STEPS(WS-RX)
+                      WHEN 'R'
+                           EVALUATE WS-R-DIRECTION(WS-RX)
+                               WHEN 'north'
+                                   MOVE 'east' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'south'
+                                   MOVE 'west' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'west'
+                                   MOVE 'north' TO WS-R-DIRECTION(WS-RX)
+                               WHEN 'east'
+                                   MOVE 'south' TO WS-R-DIRECTION(WS-RX)
+                           END-EVALUATE
+                           ADD 1 TO WS-R-IDLE-STEPS(WS-RX)
+                  END-EVALUATE
+                  PERFORM 4000-WRITE-LOG-ENTRY
+               END-PERFORM
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    1050-ENSURE-MAP-LOADED - LOAD THE WAREHOUSE-MAP FILE INTO
+      *    WS-GRID-CONFIG AND THE OBSTACLE/DOCK TABLES THE FIRST TIME
+      *    ANY ENTRY POINT IS CALLED.  A MISSING FILE LEAVES THE
+      *    GRIDCFG-SUPPLIED DEFAULTS AND EMPTY TABLES IN PLACE.
+      ******************************************************************
+       1050-ENSURE-MAP-LOADED.
+           IF NOT WS-MAP-LOADED
+               SET WS-MAP-LOADED TO TRUE
+               PERFORM 1060-LOAD-WAREHOUSE-MAP
+           END-IF.
+
+       1060-LOAD-WAREHOUSE-MAP.
+           OPEN INPUT WAREHOUSE-MAP-FILE
+           IF WS-WM-FILE-STATUS = "00"
+               PERFORM 1070-READ-MAP-RECORD
+               PERFORM 1080-APPLY-MAP-RECORD
+                   UNTIL WS-WM-FILE-STATUS NOT = "00"
+               CLOSE WAREHOUSE-MAP-FILE
+           END-IF.
+
+       1070-READ-MAP-RECORD.
+           READ WAREHOUSE-MAP-FILE
+               AT END
+                   MOVE "10" TO WS-WM-FILE-STATUS
+           END-READ.
+
+       1080-APPLY-MAP-RECORD.
+           EVALUATE WM-RECORD-TYPE
+               WHEN "GMIN"
+                   MOVE WM-X TO WS-GRID-MIN-X
+                   MOVE WM-Y TO WS-GRID-MIN-Y
+               WHEN "GMAX"
+                   MOVE WM-X TO WS-GRID-MAX-X
+                   MOVE WM-Y TO WS-GRID-MAX-Y
+               WHEN "OBST"
+                   IF WS-OBST-COUNT < WS-OBST-MAX
+                       ADD 1 TO WS-OBST-COUNT
+                       SET WS-OX TO WS-OBST-COUNT
+                       MOVE WM-X TO WS-OBST-X(WS-OX)
+                       MOVE WM-Y TO WS-OBST-Y(WS-OX)
+                   END-IF
+               WHEN "DOCK"
+                   IF WS-DOCK-COUNT < WS-DOCK-MAX
+                       ADD 1 TO WS-DOCK-COUNT
+                       SET WS-DX TO WS-DOCK-COUNT
+                       MOVE WM-X TO WS-DOCK-X(WS-DX)
+                       MOVE WM-Y TO WS-DOCK-Y(WS-DX)
+                   END-IF
+           END-EVALUATE
+           PERFORM 1070-READ-MAP-RECORD.
+
+      ******************************************************************
+      *    1500-FIND-ROBOT - LOCATE WS-ACTIVE-ROBOT-ID IN THE FLEET
+      *    TABLE.  WS-RX IS LEFT ONE PAST WS-ROBOT-COUNT WHEN NOT
+      *    FOUND SO CALLERS CAN TEST "WS-RX > WS-ROBOT-COUNT".
+      ******************************************************************
+       1500-FIND-ROBOT.
+           SET WS-RX TO 1
+           SEARCH WS-ROBOT-ENTRY
+               AT END
+                   SET WS-RX TO WS-ROBOT-COUNT
+                   ADD 1 TO WS-RX
+               WHEN WS-R-ID(WS-RX) = WS-ACTIVE-ROBOT-ID
+                   CONTINUE
+           END-SEARCH.
+
+      ******************************************************************
+      *    2000-CHECK-BOUNDS - REJECT A CELL OUTSIDE THE CONFIGURED
+      *    WAREHOUSE GRID.
+      ******************************************************************
+       2000-CHECK-BOUNDS.
+           MOVE "N" TO WS-BLOCKED-SW
+           IF WS-TRY-X < WS-GRID-MIN-X OR WS-TRY-X > WS-GRID-MAX-X
+               OR WS-TRY-Y < WS-GRID-MIN-Y OR WS-TRY-Y > WS-GRID-MAX-Y
+               SET WS-BLOCKED TO TRUE
+               MOVE "MOVE REJECTED -- OUT OF BOUNDS" TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      *    2100-CHECK-COLLISION - REJECT A CELL ALREADY HELD BY A
+      *    DIFFERENT ACTIVE ROBOT.
+      ******************************************************************
+       2100-CHECK-COLLISION.
+           MOVE "N" TO WS-BLOCKED-SW
+           PERFORM 2110-CHECK-ONE-ROBOT
+               VARYING WS-RX FROM 1 BY 1 UNTIL WS-RX > WS-ROBOT-COUNT.
+
+       2110-CHECK-ONE-ROBOT.
+           IF WS-R-ACTIVE(WS-RX)
+               AND WS-R-ID(WS-RX) NOT = WS-ACTIVE-ROBOT-ID
+               AND WS-R-X(WS-RX) = WS-TRY-X
+               AND WS-R-Y(WS-RX) = WS-TRY-Y
+               SET WS-BLOCKED TO TRUE
+               MOVE "MOVE REJECTED -- COLLISION WITH ANOTHER ROBOT"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      *    2050-CHECK-OBSTACLE - REJECT A CELL THE WAREHOUSE-MAP FILE
+      *    MARKS AS BLOCKED BY AN OBSTACLE.
+      ******************************************************************
+       2050-CHECK-OBSTACLE.
+           MOVE "N" TO WS-BLOCKED-SW
+           PERFORM 2060-CHECK-ONE-OBSTACLE
+               VARYING WS-OX FROM 1 BY 1 UNTIL WS-OX > WS-OBST-COUNT.
+
+       2060-CHECK-ONE-OBSTACLE.
+           IF WS-OBST-X(WS-OX) = WS-TRY-X
+               AND WS-OBST-Y(WS-OX) = WS-TRY-Y
+               SET WS-BLOCKED TO TRUE
+               MOVE "MOVE REJECTED -- BLOCKED BY OBSTACLE"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      *    3000-ADVANCE-ROBOT - APPLY AN 'A' INSTRUCTION, REJECTING IT
+      *    IF THE DESTINATION CELL IS OFF THE FLOOR, OCCUPIED, OR
+      *    BLOCKED BY A WAREHOUSE-MAP OBSTACLE.
+      ******************************************************************
+       3000-ADVANCE-ROBOT.
+           MOVE WS-R-X(WS-RX) TO WS-TRY-X
+           MOVE WS-R-Y(WS-RX) TO WS-TRY-Y
+           EVALUATE WS-R-DIRECTION(WS-RX)
+               WHEN 'north'
+                   ADD 1 TO WS-TRY-Y
+               WHEN 'south'
+                   SUBTRACT 1 FROM WS-TRY-Y
+               WHEN 'west'
+                   SUBTRACT 1 FROM WS-TRY-X
+               WHEN 'east'
+                   ADD 1 TO WS-TRY-X
+           END-EVALUATE
+
+           PERFORM 2000-CHECK-BOUNDS
+           IF NOT WS-BLOCKED
+               PERFORM 2100-CHECK-COLLISION
+           END-IF
+           IF NOT WS-BLOCKED
+               PERFORM 2050-CHECK-OBSTACLE
+           END-IF
+
+           IF WS-BLOCKED
+               SET WS-MOVE-REJECTED TO TRUE
+               PERFORM 6000-LOG-REJECTED-MOVE
+               ADD 1 TO WS-R-IDLE-STEPS(WS-RX)
+           ELSE
+               MOVE WS-TRY-X TO WS-R-X(WS-RX)
+               MOVE WS-TRY-Y TO WS-R-Y(WS-RX)
+               ADD 1 TO WS-R-DISTANCE(WS-RX)
+           END-IF.
+
+      ******************************************************************
+      *    4000-WRITE-LOG-ENTRY - RECORD THE STEP JUST TAKEN TO THE
+      *    ROBOT-MOVE-LOG, OPENING IT THE FIRST TIME IT IS NEEDED.
+      ******************************************************************
+       4000-WRITE-LOG-ENTRY.
+           IF NOT WS-LOG-OPEN
+               OPEN EXTEND ROBOT-MOVE-LOG
+               IF WS-LOG-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ROBOT-MOVE-LOG
+               END-IF
+               SET WS-LOG-OPEN TO TRUE
+           END-IF
+           MOVE WS-ACTIVE-ROBOT-ID TO WS-LOG-ROBOT-ID
+           MOVE INS(II) TO WS-LOG-STEP
+           MOVE WS-R-X(WS-RX) TO WS-LOG-X
+           MOVE WS-R-Y(WS-RX) TO WS-LOG-Y
+           MOVE WS-R-DIRECTION(WS-RX) TO WS-LOG-DIRECTION
+           IF WS-MOVE-REJECTED
+               MOVE "REJECTED" TO WS-LOG-STATUS
+           ELSE
+               MOVE "OK" TO WS-LOG-STATUS
+           END-IF
+           MOVE WS-LOG-RECORD TO ROBOT-LOG-LINE
+           WRITE ROBOT-LOG-LINE.
+
+      ******************************************************************
+      *    6000-LOG-REJECTED-MOVE - RECORD A REJECTED MOVE (OUT OF
+      *    BOUNDS, A COLLISION, OR AN OBSTACLE) ON THE SHARED ERROR
+      *    LOG WITH THE REASON WS-REJECT-REASON CARRIES FROM WHICHEVER
+      *    CHECK BLOCKED IT.
+      ******************************************************************
+       6000-LOG-REJECTED-MOVE.
+           PERFORM 6100-OPEN-ERROR-LOG-ONCE
+           MOVE "ROBOT-SIM" TO EL-PROGRAM-ID
+           MOVE WS-ACTIVE-ROBOT-ID TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE WS-REJECT-REASON TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    6100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS RUN NEEDS TO WRITE TO IT.
+      ******************************************************************
+       6100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    ENTRY "DISPATCH-REPORT" LETS THE SHIFT BATCH DRIVER PRINT AN
+      *    END-OF-SHIFT SUMMARY OF DISTANCE TRAVELED AND IDLE STEPS FOR
+      *    EVERY ROBOT STILL IN THE FLEET TABLE.  THIS READS THE SAME
+      *    IN-MEMORY WS-ROBOT-TABLE THE MOVE-ROBOT CALLS FOR THIS RUN
+      *    HAVE BEEN UPDATING, SO IT MUST RUN IN THE SAME RUN UNIT
+      *    BEFORE THE DRIVER STOPS.
+      ******************************************************************
+       ENTRY "DISPATCH-REPORT".
+       DISPATCH-REPORT.
+           OPEN OUTPUT DISPATCH-REPORT-FILE
+           PERFORM 5000-WRITE-ONE-ROBOT
+               VARYING WS-RX FROM 1 BY 1 UNTIL WS-RX > WS-ROBOT-COUNT
+           CLOSE DISPATCH-REPORT-FILE
+           GOBACK.
+
+       5000-WRITE-ONE-ROBOT.
+           MOVE WS-R-ID(WS-RX) TO WS-DR-ROBOT-ID
+           MOVE WS-R-X(WS-RX) TO WS-DR-X
+           MOVE WS-R-Y(WS-RX) TO WS-DR-Y
+           MOVE WS-R-DIRECTION(WS-RX) TO WS-DR-DIRECTION
+           MOVE WS-R-DISTANCE(WS-RX) TO WS-DR-DISTANCE
+           MOVE WS-R-IDLE-STEPS(WS-RX) TO WS-DR-IDLE-STEPS
+           MOVE WS-DISPATCH-RECORD TO DISPATCH-REPORT-LINE
+           WRITE DISPATCH-REPORT-LINE.
