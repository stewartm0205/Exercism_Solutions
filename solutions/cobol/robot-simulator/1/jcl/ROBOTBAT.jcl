@@ -0,0 +1,23 @@
+//ROBOTBAT JOB (WHSE),'ROBOT FLEET SHIFT RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS ONE SHIFT'S WORTH OF ROBOT-COMMANDS THROUGH THE FLEET
+//* SIMULATOR, LEAVES THE STEP-BY-STEP AUDIT TRAIL IN ROBOTLOG, AND
+//* PRINTS THE END-OF-SHIFT DISTANCE/IDLE SUMMARY TO DISPATRPT.
+//* WHMAP IS THE WAREHOUSE FLOOR PLAN (GRID SIZE, OBSTACLES, CHARGING
+//* DOCKS) -- IF IT ISN'T CATALOGED YET THE SIMULATOR FALLS BACK TO
+//* THE COMPILED-IN GRID DEFAULTS.  ANY MOVE REJECTED AS OUT OF
+//* BOUNDS, BLOCKED BY ANOTHER ROBOT, OR BLOCKED BY AN OBSTACLE IS
+//* ALSO WRITTEN TO THE SHARED ERROR LOG.
+//*-------------------------------------------------------------------
+//SHIFT    EXEC PGM=ROBOTBAT
+//STEPLIB  DD   DSN=WHSE.ROBOTSIM.LOADLIB,DISP=SHR
+//ROBOTCMD DD   DSN=WHSE.ROBOTSIM.COMMANDS,DISP=SHR
+//WHMAP    DD   DSN=WHSE.ROBOTSIM.FLOORPLAN,DISP=SHR
+//ROBOTLOG DD   DSN=WHSE.ROBOTSIM.MOVELOG,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DISPATRPT DD  DSN=WHSE.ROBOTSIM.DISPATCHRPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
