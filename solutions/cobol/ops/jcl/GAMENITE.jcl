@@ -0,0 +1,18 @@
+//GAMENITE JOB (LEAGUE),'GAME NIGHT COMBINED SUMMARY',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS ONE COMBINED REPORT SHOWING EACH ACTIVE PLAYER'S DART
+//* TOTAL AND YACHT TOTAL FOR THE GAME DATE ON THE GAMECTL CARD, SIDE
+//* BY SIDE.  RUN THIS STEP AFTER BOTH DARTSBAT AND YACHTCLS HAVE
+//* FINISHED FOR THE NIGHT.
+//*-------------------------------------------------------------------
+//SUMMARY  EXEC PGM=GAMENITE
+//STEPLIB  DD   DSN=OPSCTRL.SHARED.LOADLIB,DISP=SHR
+//GAMECTL  DD   DSN=LEAGUE.GAMENITE.DATECARD,DISP=SHR
+//PLYRMAST DD   DSN=LEAGUE.PLAYERS.MASTER,DISP=SHR
+//DARTSUM  DD   DSN=LEAGUE.DARTS.SUMMARY,DISP=SHR
+//GAMEHIST DD   DSN=LEAGUE.YACHT.GAMEHISTORY,DISP=SHR
+//NITESUM  DD   DSN=LEAGUE.GAMENITE.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
