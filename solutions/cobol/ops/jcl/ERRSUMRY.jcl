@@ -0,0 +1,16 @@
+//ERRSUMRY JOB (OPSCTRL),'CONSOLIDATED DAILY ERROR REPORT',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS ONE COMBINED REPORT OF EVERY ERROR LOGGED TO ERRLOG DURING
+//* THE DAY'S RUNS ACROSS BINARY, NUCLEOTIDE-COUNT, COLLATZ-
+//* CONJECTURE, SPACE-AGE, AND PROTEIN-TRANSLATION, TOTALS THEM BY
+//* PROGRAM, AND CLEARS ERRLOG SO TOMORROW'S RUN STARTS CLEAN.  RUN
+//* THIS STEP LAST, AFTER EVERY OTHER SUBSYSTEM'S BATCH JOBS.
+//*-------------------------------------------------------------------
+//SUMMARY  EXEC PGM=ERRSUMRY
+//STEPLIB  DD   DSN=OPSCTRL.SHARED.LOADLIB,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//ERRSUMM  DD   DSN=OPSCTRL.SHARED.ERRSUMMARY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
