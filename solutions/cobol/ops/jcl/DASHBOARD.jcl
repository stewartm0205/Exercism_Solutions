@@ -0,0 +1,23 @@
+//DASHBORD JOB (OPSCTRL),'CONSOLIDATED OPERATIONS DASHBOARD',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS ONE COMBINED DASHBOARD SHOWING, FOR DARTS, YACHT,
+//* ALLERGIES, THE GENOMICS PIPELINE, AND NUCLEOTIDE-COUNT, HOW MANY
+//* RECORDS EACH SUBSYSTEM'S BATCH RUN PROCESSED LAST NIGHT, HOW MANY
+//* EXCEPTIONS IT FLAGGED, AND WHETHER ITS RUN EVER COMPLETED AT ALL.
+//* RUN THIS STEP AFTER ALL FIVE SUBSYSTEMS' BATCH JOBS BUT BEFORE
+//* ERRSUMRY, SINCE ERRSUMRY CLEARS ERRLOG AT THE END OF ITS RUN.
+//*-------------------------------------------------------------------
+//DASHBORD EXEC PGM=DASHBOARD
+//STEPLIB  DD   DSN=OPSCTRL.SHARED.LOADLIB,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//DARTSUM  DD   DSN=LEAGUE.DARTS.SUMMARY,DISP=SHR
+//GAMEHIST DD   DSN=LEAGUE.YACHT.GAMEHISTORY,DISP=SHR
+//PATMASTO DD   DSN=CLINIC.ALLERGIES.PATIENTS.NEW,DISP=SHR
+//ALRGYEXC DD   DSN=CLINIC.ALLERGIES.EXCEPTIONS,DISP=SHR
+//GENERPT  DD   DSN=LAB.PROTEIN.GENEREPORT,DISP=SHR
+//SAMPRSLT DD   DSN=LAB.NUCLCOUNT.SAMPLERESULTS,DISP=SHR
+//DASHRPT  DD   DSN=OPSCTRL.SHARED.DASHBOARD,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
