@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMENITE.
+       AUTHOR. OPERATIONS-CONTROL-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    GAMENITE PRINTS ONE COMBINED REPORT SHOWING EACH ACTIVE
+      *    PLAYER'S DART TOTAL AND YACHT TOTAL FOR A SINGLE GAME NIGHT
+      *    SIDE BY SIDE.  IT LOADS THE PLAYER-MASTER ROSTER, ADDS EACH
+      *    PLAYER'S TOTAL FROM DARTSBAT'S DARTSUM REPORT, AND ADDS
+      *    EACH PLAYER'S FINAL TOTAL FROM GAME-HISTORY FOR THE GAME
+      *    DATE SUPPLIED ON THE GAME-DATE CONTROL CARD.  RUN THIS STEP
+      *    AFTER BOTH THE DARTS AND YACHT BATCH JOBS FOR THE NIGHT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-DATE-CONTROL ASSIGN TO "GAMECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GC-FILE-STATUS.
+
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLYRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PLM-PLAYER-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT DART-SUMMARY-FILE ASSIGN TO "DARTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
+
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-FILE-STATUS.
+
+           SELECT NIGHT-SUMMARY-FILE ASSIGN TO "NITESUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-DATE-CONTROL.
+       01  GAME-DATE-RECORD.
+           05  GC-GAME-DATE              PIC 9(08).
+
+       FD  PLAYER-MASTER-FILE.
+       COPY PLYRMAST.
+
+       FD  DART-SUMMARY-FILE.
+       01  DART-SUMMARY-RECORD.
+           05  DS-PLAYER-ID               PIC X(06).
+           05  FILLER                     PIC X(04).
+           05  DS-TOTAL                   PIC ZZZZ9.
+
+       FD  GAME-HISTORY-FILE.
+       COPY GAMEHIST.
+
+       FD  NIGHT-SUMMARY-FILE.
+       01  NIGHT-SUMMARY-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GC-FILE-STATUS              PIC XX.
+       01  WS-PM-FILE-STATUS              PIC XX.
+       01  WS-DS-FILE-STATUS              PIC XX.
+       01  WS-GH-FILE-STATUS              PIC XX.
+       01  WS-NS-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-GAME-DATE                   PIC 9(08) VALUE ZERO.
+
+      *    IN-MEMORY ROSTER FOR THE NIGHT, SEEDED FROM PLAYER-MASTER
+      *    AND FILLED IN BY THE DART AND YACHT TOTALS BELOW.
+       01  WS-NIGHT-MAX                   PIC 9(03) VALUE 50.
+       01  WS-NIGHT-COUNT                 PIC 9(03) VALUE ZERO.
+       01  WS-NIGHT-TABLE.
+           05  WS-NIGHT-ENTRY OCCURS 50 TIMES INDEXED BY WS-NX.
+               10  WS-N-PLAYER-ID          PIC X(06).
+               10  WS-N-NAME                PIC X(30).
+               10  WS-N-DART-TOTAL          PIC 9(05) VALUE ZERO.
+               10  WS-N-YACHT-TOTAL         PIC 9(04) VALUE ZERO.
+       01  WS-COMBINED-TOTAL              PIC 9(06).
+       01  WS-DS-TOTAL-NUMERIC            PIC 9(05).
+
+       01  WS-HEADING-LINE                PIC X(60) VALUE
+           "GAME NIGHT SUMMARY -- PLAYER   DARTS  YACHT  COMBINED".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-PLAYER-ID              PIC X(06).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-D-NAME                   PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-D-DART-TOTAL             PIC ZZZZ9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-D-YACHT-TOTAL            PIC ZZZ9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-D-COMBINED               PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-DART-TOTALS
+           PERFORM 3000-LOAD-YACHT-TOTALS
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE - READ THE GAME-DATE CONTROL CARD AND LOAD
+      *    THE PLAYER-MASTER ROSTER (ACTIVE PLAYERS ONLY) AS THE BASE
+      *    OF THE NIGHT TABLE.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT GAME-DATE-CONTROL
+           READ GAME-DATE-CONTROL
+               AT END
+                   CONTINUE
+           END-READ
+           MOVE GC-GAME-DATE TO WS-GAME-DATE
+           CLOSE GAME-DATE-CONTROL
+
+           OPEN INPUT PLAYER-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "00"
+               PERFORM 1100-READ-ROSTER-ENTRY
+               PERFORM 1200-STORE-ROSTER-ENTRY
+                   UNTIL WS-PM-FILE-STATUS NOT = "00"
+               CLOSE PLAYER-MASTER-FILE
+           END-IF.
+
+       1100-READ-ROSTER-ENTRY.
+           READ PLAYER-MASTER-FILE
+               AT END
+                   MOVE "10" TO WS-PM-FILE-STATUS
+           END-READ.
+
+       1200-STORE-ROSTER-ENTRY.
+           IF PLM-ACTIVE AND WS-NIGHT-COUNT < WS-NIGHT-MAX
+               ADD 1 TO WS-NIGHT-COUNT
+               SET WS-NX TO WS-NIGHT-COUNT
+               MOVE PLM-PLAYER-ID TO WS-N-PLAYER-ID(WS-NX)
+               MOVE PLM-NAME TO WS-N-NAME(WS-NX)
+               MOVE ZERO TO WS-N-DART-TOTAL(WS-NX)
+               MOVE ZERO TO WS-N-YACHT-TOTAL(WS-NX)
+           END-IF
+           PERFORM 1100-READ-ROSTER-ENTRY.
+
+      ******************************************************************
+      *    2000-LOAD-DART-TOTALS - ADD EACH PLAYER'S DARTS TOTAL FROM
+      *    THE NIGHT'S DARTSUM REPORT INTO THE NIGHT TABLE.
+      ******************************************************************
+       2000-LOAD-DART-TOTALS.
+           OPEN INPUT DART-SUMMARY-FILE
+           IF WS-DS-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 2100-READ-NEXT-DART-TOTAL
+               PERFORM 2200-APPLY-DART-TOTAL
+                   UNTIL WS-EOF
+               CLOSE DART-SUMMARY-FILE
+           END-IF.
+
+       2100-READ-NEXT-DART-TOTAL.
+           READ DART-SUMMARY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-APPLY-DART-TOTAL.
+           SET WS-NX TO 1
+           SEARCH WS-NIGHT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-N-PLAYER-ID(WS-NX) = DS-PLAYER-ID
+                   MOVE DS-TOTAL TO WS-DS-TOTAL-NUMERIC
+                   ADD WS-DS-TOTAL-NUMERIC TO WS-N-DART-TOTAL(WS-NX)
+           END-SEARCH
+           PERFORM 2100-READ-NEXT-DART-TOTAL.
+
+      ******************************************************************
+      *    3000-LOAD-YACHT-TOTALS - ADD EACH PLAYER'S FINAL YACHT
+      *    TOTAL FOR THE GAME DATE ON THE CONTROL CARD INTO THE NIGHT
+      *    TABLE.  GAME-HISTORY CARRIES EVERY NIGHT ON FILE, SO ONLY
+      *    RECORDS MATCHING WS-GAME-DATE ARE APPLIED.
+      ******************************************************************
+       3000-LOAD-YACHT-TOTALS.
+           OPEN INPUT GAME-HISTORY-FILE
+           IF WS-GH-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3100-READ-NEXT-HISTORY
+               PERFORM 3200-APPLY-HISTORY-ENTRY
+                   UNTIL WS-EOF
+               CLOSE GAME-HISTORY-FILE
+           END-IF.
+
+       3100-READ-NEXT-HISTORY.
+           READ GAME-HISTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3200-APPLY-HISTORY-ENTRY.
+           IF GH-GAME-DATE = WS-GAME-DATE
+               SET WS-NX TO 1
+               SEARCH WS-NIGHT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-N-PLAYER-ID(WS-NX) = GH-PLAYER-ID
+                       ADD GH-FINAL-TOTAL TO WS-N-YACHT-TOTAL(WS-NX)
+               END-SEARCH
+           END-IF
+           PERFORM 3100-READ-NEXT-HISTORY.
+
+       4000-WRITE-REPORT.
+           OPEN OUTPUT NIGHT-SUMMARY-FILE
+           MOVE WS-HEADING-LINE TO NIGHT-SUMMARY-LINE
+           WRITE NIGHT-SUMMARY-LINE
+           PERFORM 4100-WRITE-ONE-PLAYER
+               VARYING WS-NX FROM 1 BY 1 UNTIL WS-NX > WS-NIGHT-COUNT
+           CLOSE NIGHT-SUMMARY-FILE.
+
+       4100-WRITE-ONE-PLAYER.
+           COMPUTE WS-COMBINED-TOTAL =
+               WS-N-DART-TOTAL(WS-NX) + WS-N-YACHT-TOTAL(WS-NX)
+           MOVE WS-N-PLAYER-ID(WS-NX) TO WS-D-PLAYER-ID
+           MOVE WS-N-NAME(WS-NX) TO WS-D-NAME
+           MOVE WS-N-DART-TOTAL(WS-NX) TO WS-D-DART-TOTAL
+           MOVE WS-N-YACHT-TOTAL(WS-NX) TO WS-D-YACHT-TOTAL
+           MOVE WS-COMBINED-TOTAL TO WS-D-COMBINED
+           MOVE WS-DETAIL-LINE TO NIGHT-SUMMARY-LINE
+           WRITE NIGHT-SUMMARY-LINE.
+
+       9999-TERMINATE.
+           CONTINUE.
