@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRSUMRY.
+       AUTHOR. OPERATIONS-CONTROL-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ERRSUMRY PRINTS A CONSOLIDATED DAILY ERROR REPORT FROM THE
+      *    SHARED ERRLOG FILE.  EVERY VALIDATION-STYLE PROGRAM IN THIS
+      *    SUITE (BINARY, NUCLEOTIDE-COUNT, COLLATZ-CONJECTURE,
+      *    SPACE-AGE, PROTEIN-TRANSLATION) APPENDS TO ERRLOG THROUGH
+      *    ITS OWN 4000-LOG-ERROR PARAGRAPH, SO THIS SINGLE REPORT
+      *    STEP IS THE ONE PLACE TO CHECK FOR A BAD RUN ANYWHERE IN
+      *    THE SUITE INSTEAD OF HAVING TO KNOW WHICH SUBSYSTEM TO GO
+      *    INSPECT.  IT ALSO TOTALS ERRORS PER PROGRAM-ID AND CLEARS
+      *    ERRLOG SO THE NEXT DAY'S RUN STARTS WITH A CLEAN LOG.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+           SELECT ERROR-SUMMARY-FILE ASSIGN TO "ERRSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ES-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       FD  ERROR-SUMMARY-FILE.
+       01  ERROR-SUMMARY-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EL-FILE-STATUS            PIC XX.
+       01  WS-ES-FILE-STATUS            PIC XX.
+       01  WS-EOF-SW                    PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+       01  WS-TOTAL-ERRORS              PIC 9(07) VALUE ZERO.
+
+       01  WS-PROGRAM-MAX               PIC 99 VALUE 20.
+       01  WS-PROGRAM-COUNT             PIC 99 VALUE ZERO.
+       01  WS-PROGRAM-TABLE.
+           05  WS-PROGRAM-ENTRY OCCURS 20 TIMES INDEXED BY WS-PX.
+               10  WS-PT-PROGRAM-ID     PIC X(10).
+               10  WS-PT-COUNT          PIC 9(05).
+
+       01  WS-OUT-DETAIL.
+           05  WS-O-PROGRAM-ID          PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  WS-O-KEY                 PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  WS-O-POSITION            PIC ZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  WS-O-MESSAGE             PIC X(40).
+
+       01  WS-OUT-HEADING.
+           05  FILLER                   PIC X(80) VALUE
+               "PROGRAM-ID KEY                  POS   MESSAGE".
+
+       01  WS-OUT-TOTAL-LINE.
+           05  FILLER                   PIC X(13) VALUE SPACE.
+           05  WS-T-PROGRAM-ID          PIC X(10).
+           05  FILLER                   PIC X(05) VALUE
+               " -- ".
+           05  WS-T-COUNT               PIC ZZZZ9.
+           05  FILLER                   PIC X(14) VALUE
+               " ERROR(S)".
+
+       01  WS-OUT-GRAND-TOTAL.
+           05  FILLER                   PIC X(30) VALUE
+               "TOTAL ERRORS LOGGED TODAY -- ".
+           05  WS-G-TOTAL               PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ERROR
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-TOTALS
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ERROR-LOG-FILE
+           OPEN OUTPUT ERROR-SUMMARY-FILE
+           WRITE ERROR-SUMMARY-RECORD FROM WS-OUT-HEADING
+           PERFORM 1100-READ-NEXT-ERROR.
+
+       1100-READ-NEXT-ERROR.
+           READ ERROR-LOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-ERROR.
+           ADD 1 TO WS-TOTAL-ERRORS
+           MOVE EL-PROGRAM-ID TO WS-O-PROGRAM-ID
+           MOVE EL-KEY TO WS-O-KEY
+           MOVE EL-POSITION TO WS-O-POSITION
+           MOVE EL-MESSAGE TO WS-O-MESSAGE
+           WRITE ERROR-SUMMARY-RECORD FROM WS-OUT-DETAIL
+           PERFORM 2100-TALLY-BY-PROGRAM
+           PERFORM 1100-READ-NEXT-ERROR.
+
+       2100-TALLY-BY-PROGRAM.
+           SET WS-PX TO 1
+           SEARCH WS-PROGRAM-ENTRY
+               AT END
+                   ADD 1 TO WS-PROGRAM-COUNT
+                   SET WS-PX TO WS-PROGRAM-COUNT
+                   MOVE EL-PROGRAM-ID TO WS-PT-PROGRAM-ID(WS-PX)
+                   MOVE 1 TO WS-PT-COUNT(WS-PX)
+               WHEN WS-PT-PROGRAM-ID(WS-PX) = EL-PROGRAM-ID
+                   ADD 1 TO WS-PT-COUNT(WS-PX)
+           END-SEARCH.
+
+       3000-WRITE-TOTALS.
+           PERFORM VARYING WS-PX FROM 1 BY 1
+                   UNTIL WS-PX > WS-PROGRAM-COUNT
+               MOVE WS-PT-PROGRAM-ID(WS-PX) TO WS-T-PROGRAM-ID
+               MOVE WS-PT-COUNT(WS-PX) TO WS-T-COUNT
+               WRITE ERROR-SUMMARY-RECORD FROM WS-OUT-TOTAL-LINE
+           END-PERFORM
+           MOVE WS-TOTAL-ERRORS TO WS-G-TOTAL
+           WRITE ERROR-SUMMARY-RECORD FROM WS-OUT-GRAND-TOTAL.
+
+       9999-TERMINATE.
+           CLOSE ERROR-LOG-FILE
+           CLOSE ERROR-SUMMARY-FILE
+           OPEN OUTPUT ERROR-LOG-FILE
+           CLOSE ERROR-LOG-FILE.
