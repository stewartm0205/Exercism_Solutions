@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD.
+       AUTHOR. OPERATIONS-CONTROL-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    DASHBOARD PRINTS ONE END-OF-NIGHT OPERATIONS SUMMARY ACROSS
+      *    EVERY SUBSYSTEM'S BATCH RUN -- DARTS, YACHT, ALLERGIES, THE
+      *    GENOMICS PIPELINE, AND THE NUCLEOTIDE-COUNT QC RUN -- SO
+      *    THERE IS ONE PLACE TO SEE WHETHER LAST NIGHT'S FULL RUN
+      *    ACROSS THE WHOLE SUITE SUCCEEDED INSTEAD OF HAVING TO OPEN
+      *    EVERY SUBSYSTEM'S OWN REPORT ONE AT A TIME.  FOR EACH
+      *    SUBSYSTEM IT COUNTS RECORDS ON THAT SUBSYSTEM'S OWN OUTPUT
+      *    FILE AS RECORDS PROCESSED, PULLS EXCEPTIONS EITHER FROM THE
+      *    SHARED ERRLOG (WHERE THAT SUBSYSTEM LOGS TO IT) OR FROM ITS
+      *    OWN EXCEPTION FILE, AND TREATS AN OUTPUT FILE THAT CANNOT BE
+      *    OPENED AS THAT SUBSYSTEM'S JOB NOT HAVING COMPLETED.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED A "NUCLCNT" BRANCH -- NUCLEOTIDE-COUNT
+      *                     LOGS ITS OWN EXCEPTIONS TO ERRLOG UNDER THAT
+      *                     PROGRAM-ID, SEPARATELY FROM NUCLBAT, AND
+      *                     THEY WERE FALLING THROUGH WHEN OTHER AND
+      *                     NEVER REACHING THE NUCLEOTIDE QC COUNT.
+      *    2026-08-09  RSK  SWITCHED THE GENOMICS BRANCH FROM "PROTNTRN"
+      *                     TO "GENEPIPE" -- PROTEIN-TRANSLATION NOW
+      *                     TAGS AN INVALID-CODON LOG ENTRY WITH
+      *                     WHICHEVER CALLER SET WS-CALLER-ID, AND
+      *                     PROTNBAT (A SEPARATE JOB, NOT PART OF THIS
+      *                     DASHBOARD'S GENOMICS PIPE) WAS OTHERWISE
+      *                     INFLATING THE PIPELINE'S EXCEPTION COUNT
+      *                     WITH ITS OWN FAILURES.  "PROTNTRN" IS KEPT
+      *                     AS A FALLBACK FOR A DIRECT/STANDALONE CALL
+      *                     THAT NEVER SET WS-CALLER-ID.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+           SELECT DART-SUMMARY-FILE ASSIGN TO "DARTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
+
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-FILE-STATUS.
+
+           SELECT PATIENT-MASTER-OUT ASSIGN TO "PATMASTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PO-FILE-STATUS.
+
+           SELECT ALLERGY-EXCEPTION-FILE ASSIGN TO "ALRGYEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AX-FILE-STATUS.
+
+           SELECT GENE-REPORT-FILE ASSIGN TO "GENERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GR-FILE-STATUS.
+
+           SELECT SAMPLE-RESULTS-FILE ASSIGN TO "SAMPRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-FILE-STATUS.
+
+           SELECT DASHBOARD-REPORT-FILE ASSIGN TO "DASHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       FD  DART-SUMMARY-FILE.
+       01  DART-SUMMARY-RECORD          PIC X(80).
+
+       FD  GAME-HISTORY-FILE.
+       COPY GAMEHIST.
+
+       FD  PATIENT-MASTER-OUT.
+       01  PM-OUT-RECORD                PIC X(80).
+
+       FD  ALLERGY-EXCEPTION-FILE.
+       01  ALLERGY-EXCEPTION-RECORD     PIC X(80).
+
+       FD  GENE-REPORT-FILE.
+       01  GENE-REPORT-RECORD           PIC X(200).
+
+       FD  SAMPLE-RESULTS-FILE.
+       01  SAMPLE-RESULTS-RECORD        PIC X(100).
+
+       FD  DASHBOARD-REPORT-FILE.
+       01  DASHBOARD-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EL-FILE-STATUS            PIC XX.
+       01  WS-DS-FILE-STATUS            PIC XX.
+       01  WS-GH-FILE-STATUS            PIC XX.
+       01  WS-PO-FILE-STATUS            PIC XX.
+       01  WS-AX-FILE-STATUS            PIC XX.
+       01  WS-GR-FILE-STATUS            PIC XX.
+       01  WS-SR-FILE-STATUS            PIC XX.
+       01  WS-DR-FILE-STATUS            PIC XX.
+       01  WS-EOF-SW                    PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+      *    ONE SET OF COUNTERS PER SUBSYSTEM.  WS-xx-COMPLETE-SW
+      *    STARTS "N" AND ONLY FLIPS TO "Y" ONCE THAT SUBSYSTEM'S OWN
+      *    OUTPUT FILE HAS BEEN OPENED SUCCESSFULLY -- A DATASET THAT
+      *    WAS NEVER CATALOGUED MEANS LAST NIGHT'S JOB NEVER FINISHED.
+       01  WS-DARTS-PROCESSED           PIC 9(07) VALUE ZERO.
+       01  WS-DARTS-EXCEPTIONS          PIC 9(05) VALUE ZERO.
+       01  WS-DARTS-COMPLETE-SW         PIC X VALUE "N".
+           88  WS-DARTS-COMPLETE        VALUE "Y".
+
+       01  WS-YACHT-PROCESSED           PIC 9(07) VALUE ZERO.
+       01  WS-YACHT-EXCEPTIONS          PIC 9(05) VALUE ZERO.
+       01  WS-YACHT-COMPLETE-SW         PIC X VALUE "N".
+           88  WS-YACHT-COMPLETE        VALUE "Y".
+
+       01  WS-ALLERGIES-PROCESSED       PIC 9(07) VALUE ZERO.
+       01  WS-ALLERGIES-EXCEPTIONS      PIC 9(05) VALUE ZERO.
+       01  WS-ALLERGIES-COMPLETE-SW     PIC X VALUE "N".
+           88  WS-ALLERGIES-COMPLETE    VALUE "Y".
+
+       01  WS-GENOMICS-PROCESSED        PIC 9(07) VALUE ZERO.
+       01  WS-GENOMICS-EXCEPTIONS       PIC 9(05) VALUE ZERO.
+       01  WS-GENOMICS-COMPLETE-SW      PIC X VALUE "N".
+           88  WS-GENOMICS-COMPLETE     VALUE "Y".
+
+       01  WS-NUCLEOTIDE-PROCESSED      PIC 9(07) VALUE ZERO.
+       01  WS-NUCLEOTIDE-EXCEPTIONS     PIC 9(05) VALUE ZERO.
+       01  WS-NUCLEOTIDE-COMPLETE-SW    PIC X VALUE "N".
+           88  WS-NUCLEOTIDE-COMPLETE   VALUE "Y".
+
+       01  WS-OUT-HEADING               PIC X(80) VALUE
+           "SUBSYSTEM       PROCESSED  EXCEPTIONS  STATUS".
+
+       01  WS-OUT-DETAIL.
+           05  WS-D-SUBSYSTEM           PIC X(15).
+           05  WS-D-PROCESSED           PIC ZZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACE.
+           05  WS-D-EXCEPTIONS          PIC ZZZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  WS-D-STATUS              PIC X(11).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-ERRLOG-EXCEPTIONS
+           PERFORM 3000-COUNT-DARTS
+           PERFORM 3100-COUNT-YACHT
+           PERFORM 3200-COUNT-ALLERGIES
+           PERFORM 3300-COUNT-GENOMICS
+           PERFORM 3400-COUNT-NUCLEOTIDE
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DASHBOARD-REPORT-FILE
+           MOVE WS-OUT-HEADING TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE.
+
+      ******************************************************************
+      *    2000-TALLY-ERRLOG-EXCEPTIONS - DARTS, YACHT, THE GENOMICS
+      *    PIPELINE, AND NUCLEOTIDE-COUNT ALL LOG THEIR EXCEPTIONS TO
+      *    THE SHARED ERRLOG; COUNT EACH ONE AGAINST THE SUBSYSTEM
+      *    WHOSE PROGRAM-ID LOGGED IT.  ALLERGIES IS COUNTED SEPARATELY
+      *    IN 3200 SINCE IT WRITES ITS OWN EXCEPTION FILE INSTEAD.
+      ******************************************************************
+       2000-TALLY-ERRLOG-EXCEPTIONS.
+           OPEN INPUT ERROR-LOG-FILE
+           IF WS-EL-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 2100-READ-NEXT-ERROR
+               PERFORM 2200-APPLY-ERROR
+                   UNTIL WS-EOF
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+
+       2100-READ-NEXT-ERROR.
+           READ ERROR-LOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-APPLY-ERROR.
+           EVALUATE EL-PROGRAM-ID
+               WHEN "DARTSBAT"
+                   ADD 1 TO WS-DARTS-EXCEPTIONS
+               WHEN "YACHTCLS"
+                   ADD 1 TO WS-YACHT-EXCEPTIONS
+               WHEN "GENEPIPE"
+                   ADD 1 TO WS-GENOMICS-EXCEPTIONS
+               WHEN "PROTNTRN"
+                   ADD 1 TO WS-GENOMICS-EXCEPTIONS
+               WHEN "NUCLBAT"
+                   ADD 1 TO WS-NUCLEOTIDE-EXCEPTIONS
+               WHEN "NUCLCNT"
+                   ADD 1 TO WS-NUCLEOTIDE-EXCEPTIONS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-NEXT-ERROR.
+
+      ******************************************************************
+      *    3000-COUNT-DARTS - COUNT LAST NIGHT'S ENTRIES ON DARTSUM,
+      *    DARTSBAT'S TOTAL-POINTS-PER-PLAYER REPORT.
+      ******************************************************************
+       3000-COUNT-DARTS.
+           OPEN INPUT DART-SUMMARY-FILE
+           IF WS-DS-FILE-STATUS = "00"
+               SET WS-DARTS-COMPLETE TO TRUE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3010-READ-NEXT-DART-LINE
+               PERFORM 3020-COUNT-DART-LINE
+                   UNTIL WS-EOF
+               CLOSE DART-SUMMARY-FILE
+           END-IF.
+
+       3010-READ-NEXT-DART-LINE.
+           READ DART-SUMMARY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3020-COUNT-DART-LINE.
+           ADD 1 TO WS-DARTS-PROCESSED
+           PERFORM 3010-READ-NEXT-DART-LINE.
+
+      ******************************************************************
+      *    3100-COUNT-YACHT - COUNT LAST NIGHT'S ENTRIES ON GAMEHIST,
+      *    THE PER-PLAYER FINAL-TOTAL LOG YACHTCLS WRITES WHEN A GAME
+      *    CLOSES OUT.
+      ******************************************************************
+       3100-COUNT-YACHT.
+           OPEN INPUT GAME-HISTORY-FILE
+           IF WS-GH-FILE-STATUS = "00"
+               SET WS-YACHT-COMPLETE TO TRUE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3110-READ-NEXT-HISTORY-LINE
+               PERFORM 3120-COUNT-HISTORY-LINE
+                   UNTIL WS-EOF
+               CLOSE GAME-HISTORY-FILE
+           END-IF.
+
+       3110-READ-NEXT-HISTORY-LINE.
+           READ GAME-HISTORY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3120-COUNT-HISTORY-LINE.
+           ADD 1 TO WS-YACHT-PROCESSED
+           PERFORM 3110-READ-NEXT-HISTORY-LINE.
+
+      ******************************************************************
+      *    3200-COUNT-ALLERGIES - COUNT PATMASTO (PATIENTS PROCESSED)
+      *    AND ALRGYEXC (NEWLY FLAGGED ALLERGENS) SEPARATELY, SINCE
+      *    ALLERGIES REPORTS ITS EXCEPTIONS ON ITS OWN FILE RATHER
+      *    THAN THROUGH THE SHARED ERRLOG.
+      ******************************************************************
+       3200-COUNT-ALLERGIES.
+           OPEN INPUT PATIENT-MASTER-OUT
+           IF WS-PO-FILE-STATUS = "00"
+               SET WS-ALLERGIES-COMPLETE TO TRUE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3210-READ-NEXT-PATIENT-LINE
+               PERFORM 3220-COUNT-PATIENT-LINE
+                   UNTIL WS-EOF
+               CLOSE PATIENT-MASTER-OUT
+           END-IF
+
+           OPEN INPUT ALLERGY-EXCEPTION-FILE
+           IF WS-AX-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3230-READ-NEXT-EXCEPTION-LINE
+               PERFORM 3240-COUNT-EXCEPTION-LINE
+                   UNTIL WS-EOF
+               CLOSE ALLERGY-EXCEPTION-FILE
+           END-IF.
+
+       3210-READ-NEXT-PATIENT-LINE.
+           READ PATIENT-MASTER-OUT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3220-COUNT-PATIENT-LINE.
+           ADD 1 TO WS-ALLERGIES-PROCESSED
+           PERFORM 3210-READ-NEXT-PATIENT-LINE.
+
+       3230-READ-NEXT-EXCEPTION-LINE.
+           READ ALLERGY-EXCEPTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3240-COUNT-EXCEPTION-LINE.
+           ADD 1 TO WS-ALLERGIES-EXCEPTIONS
+           PERFORM 3230-READ-NEXT-EXCEPTION-LINE.
+
+      ******************************************************************
+      *    3300-COUNT-GENOMICS - COUNT LAST NIGHT'S ENTRIES ON GENERPT,
+      *    GENEPIPE'S COMBINED DNA/RNA/PROTEIN REPORT.
+      ******************************************************************
+       3300-COUNT-GENOMICS.
+           OPEN INPUT GENE-REPORT-FILE
+           IF WS-GR-FILE-STATUS = "00"
+               SET WS-GENOMICS-COMPLETE TO TRUE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3310-READ-NEXT-GENE-LINE
+               PERFORM 3320-COUNT-GENE-LINE
+                   UNTIL WS-EOF
+               CLOSE GENE-REPORT-FILE
+           END-IF.
+
+       3310-READ-NEXT-GENE-LINE.
+           READ GENE-REPORT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3320-COUNT-GENE-LINE.
+           ADD 1 TO WS-GENOMICS-PROCESSED
+           PERFORM 3310-READ-NEXT-GENE-LINE.
+
+      ******************************************************************
+      *    3400-COUNT-NUCLEOTIDE - COUNT LAST NIGHT'S ENTRIES ON
+      *    SAMPRSLT, NUCLBAT'S PER-SAMPLE QC RESULTS REPORT.
+      ******************************************************************
+       3400-COUNT-NUCLEOTIDE.
+           OPEN INPUT SAMPLE-RESULTS-FILE
+           IF WS-SR-FILE-STATUS = "00"
+               SET WS-NUCLEOTIDE-COMPLETE TO TRUE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM 3410-READ-NEXT-SAMPLE-LINE
+               PERFORM 3420-COUNT-SAMPLE-LINE
+                   UNTIL WS-EOF
+               CLOSE SAMPLE-RESULTS-FILE
+           END-IF.
+
+       3410-READ-NEXT-SAMPLE-LINE.
+           READ SAMPLE-RESULTS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3420-COUNT-SAMPLE-LINE.
+           ADD 1 TO WS-NUCLEOTIDE-PROCESSED
+           PERFORM 3410-READ-NEXT-SAMPLE-LINE.
+
+       4000-WRITE-REPORT.
+           MOVE "DARTS" TO WS-D-SUBSYSTEM
+           MOVE WS-DARTS-PROCESSED TO WS-D-PROCESSED
+           MOVE WS-DARTS-EXCEPTIONS TO WS-D-EXCEPTIONS
+           IF WS-DARTS-COMPLETE
+               MOVE "OK" TO WS-D-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO WS-D-STATUS
+           END-IF
+           MOVE WS-OUT-DETAIL TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE
+
+           MOVE "YACHT" TO WS-D-SUBSYSTEM
+           MOVE WS-YACHT-PROCESSED TO WS-D-PROCESSED
+           MOVE WS-YACHT-EXCEPTIONS TO WS-D-EXCEPTIONS
+           IF WS-YACHT-COMPLETE
+               MOVE "OK" TO WS-D-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO WS-D-STATUS
+           END-IF
+           MOVE WS-OUT-DETAIL TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE
+
+           MOVE "ALLERGIES" TO WS-D-SUBSYSTEM
+           MOVE WS-ALLERGIES-PROCESSED TO WS-D-PROCESSED
+           MOVE WS-ALLERGIES-EXCEPTIONS TO WS-D-EXCEPTIONS
+           IF WS-ALLERGIES-COMPLETE
+               MOVE "OK" TO WS-D-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO WS-D-STATUS
+           END-IF
+           MOVE WS-OUT-DETAIL TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE
+
+           MOVE "GENOMICS PIPE" TO WS-D-SUBSYSTEM
+           MOVE WS-GENOMICS-PROCESSED TO WS-D-PROCESSED
+           MOVE WS-GENOMICS-EXCEPTIONS TO WS-D-EXCEPTIONS
+           IF WS-GENOMICS-COMPLETE
+               MOVE "OK" TO WS-D-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO WS-D-STATUS
+           END-IF
+           MOVE WS-OUT-DETAIL TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE
+
+           MOVE "NUCLEOTIDE QC" TO WS-D-SUBSYSTEM
+           MOVE WS-NUCLEOTIDE-PROCESSED TO WS-D-PROCESSED
+           MOVE WS-NUCLEOTIDE-EXCEPTIONS TO WS-D-EXCEPTIONS
+           IF WS-NUCLEOTIDE-COMPLETE
+               MOVE "OK" TO WS-D-STATUS
+           ELSE
+               MOVE "INCOMPLETE" TO WS-D-STATUS
+           END-IF
+           MOVE WS-OUT-DETAIL TO DASHBOARD-REPORT-LINE
+           WRITE DASHBOARD-REPORT-LINE.
+
+       9999-TERMINATE.
+           CLOSE DASHBOARD-REPORT-FILE.
