@@ -0,0 +1,13 @@
+//BINBAT   JOB (NETCFG),'NIGHTLY ROUTER CONFIG BINARY AUDIT',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* CONVERTS EVERY BINARY STRING PULLED FROM THE ROUTER CONFIG EXPORT
+//* AND FLAGS ANY LINE DECIMAL COULD NOT CONVERT.
+//*-------------------------------------------------------------------
+//AUDIT    EXEC PGM=BINBAT
+//STEPLIB  DD   DSN=NETCFG.BINARY.LOADLIB,DISP=SHR
+//CFGVALS  DD   DSN=NETCFG.BINARY.CFGVALS,DISP=SHR
+//BINAUDIT DD   DSN=NETCFG.BINARY.AUDITRPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
