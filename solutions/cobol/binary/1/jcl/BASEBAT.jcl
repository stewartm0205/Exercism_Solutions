@@ -0,0 +1,15 @@
+//BASEBAT  JOB (NETCFG),'CROSS-BASE CONVERSION BATCH RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* CONVERTS A FILE OF BASE/VALUE PAIRS (MAC ADDRESS OCTETS IN HEX,
+//* SUBNET MASKS IN BINARY, VLAN TAGS IN OCTAL, AND SO ON) TO DECIMAL
+//* VIA BASECONV AND FLAGS ANY LINE IT COULD NOT CONVERT.
+//*-------------------------------------------------------------------
+//CONVERT  EXEC PGM=BASEBAT
+//STEPLIB  DD   DSN=NETCFG.BASECONV.LOADLIB,DISP=SHR
+//CONVREQ  DD   DSN=NETCFG.BASECONV.CONVREQUESTS,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//BASEAUDT DD   DSN=NETCFG.BASECONV.AUDITRPT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
