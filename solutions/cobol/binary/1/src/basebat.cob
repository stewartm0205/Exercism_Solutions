@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASEBAT.
+       AUTHOR. NETWORK-CONFIG-AUDIT.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    BASEBAT RUNS A FILE OF BASE/VALUE PAIRS -- MAC ADDRESS
+      *    OCTETS IN HEX, SUBNET MASKS IN BINARY, VLAN TAGS IN OCTAL,
+      *    AND SO ON -- THROUGH BASECONV AND WRITES A DECIMAL-
+      *    CONVERSION REPORT, FLAGGING ANY LINE WHOSE WS-ERROR COMES
+      *    BACK NON-BLANK.  THIS LETS NETWORK AND HARDWARE TEAMS BATCH
+      *    A WHOLE CONFIG EXPORT THROUGH ONE CONVERSION UTILITY
+      *    INSTEAD OF CALLING BASECONV ONE VALUE AT A TIME.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSION-REQUESTS-FILE ASSIGN TO "CONVREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-FILE-STATUS.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO "BASEAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONVERSION-REQUESTS-FILE.
+       01  CONVERSION-REQUEST-RECORD.
+           05  CR-BASE                      PIC 9(02).
+           05  FILLER                       PIC X(01).
+           05  CR-VALUE                     PIC X(60).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VALUE                          PIC X(60) EXTERNAL.
+       01 WS-BASE                           PIC 9(02) EXTERNAL.
+       01 WS-RESULT                         PIC S9(10) EXTERNAL.
+       01 WS-ERROR                          PIC X(60) EXTERNAL.
+
+       01  WS-CR-FILE-STATUS                PIC XX.
+       01  WS-AR-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                        PIC X VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01  WS-GOOD-COUNT                    PIC 9(07) VALUE ZERO.
+       01  WS-BAD-COUNT                     PIC 9(07) VALUE ZERO.
+
+       01  WS-OUT-GOOD.
+           05  WS-O-BASE                    PIC Z9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-O-VALUE                   PIC X(32).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-O-RESULT                  PIC -9(10).
+
+       01  WS-OUT-BAD.
+           05  WS-B-BASE                    PIC Z9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-B-VALUE                   PIC X(32).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-B-ERROR                   PIC X(40).
+
+       01  WS-OUT-SUMMARY.
+           05  FILLER                       PIC X(19) VALUE
+                   "CONVERSIONS OK -- ".
+           05  WS-S-GOOD                    PIC ZZZZZZ9.
+           05  FILLER                       PIC X(13) VALUE
+                   "  FLAGGED -- ".
+           05  WS-S-BAD                     PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST-LINE
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONVERSION-REQUESTS-FILE
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           PERFORM 1100-READ-NEXT-LINE.
+
+       1100-READ-NEXT-LINE.
+           READ CONVERSION-REQUESTS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-REQUEST-LINE.
+           MOVE CR-BASE TO WS-BASE
+           MOVE CR-VALUE TO WS-VALUE
+           CALL "BASECONV"
+           IF WS-ERROR = SPACES
+               PERFORM 2100-WRITE-GOOD-LINE
+           ELSE
+               PERFORM 2200-WRITE-BAD-LINE
+           END-IF
+           PERFORM 1100-READ-NEXT-LINE.
+
+       2100-WRITE-GOOD-LINE.
+           MOVE WS-BASE TO WS-O-BASE
+           MOVE WS-VALUE TO WS-O-VALUE
+           MOVE WS-RESULT TO WS-O-RESULT
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-GOOD
+           ADD 1 TO WS-GOOD-COUNT.
+
+       2200-WRITE-BAD-LINE.
+           MOVE WS-BASE TO WS-B-BASE
+           MOVE WS-VALUE TO WS-B-VALUE
+           MOVE WS-ERROR TO WS-B-ERROR
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-BAD
+           ADD 1 TO WS-BAD-COUNT.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-GOOD-COUNT TO WS-S-GOOD
+           MOVE WS-BAD-COUNT TO WS-S-BAD
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-SUMMARY.
+
+       9999-TERMINATE.
+           CLOSE CONVERSION-REQUESTS-FILE
+           CLOSE AUDIT-REPORT-FILE.
