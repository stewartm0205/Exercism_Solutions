@@ -1,42 +1,123 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BINARY.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADDED LEADING-SIGN SUPPORT (A '-' IN THE
+      *                     FIRST POSITION OF WS-BINARY FLAGS A
+      *                     NEGATIVE VALUE) AND WIDENED WS-RESULT TO
+      *                     S9(10) SO FULL 32-BIT SUBNET MASKS AND
+      *                     SIGNED OFFSETS NO LONGER OVERFLOW.  MADE
+      *                     WS-BINARY/WS-RESULT/WS-ERROR EXTERNAL SO
+      *                     THE BINBAT AUDIT DRIVER CAN CALL DECIMAL.
+      *    2026-08-09  RSK  LOGS EACH CONVERSION ERROR TO THE SHARED
+      *                     ERRLOG FILE VIA 4000-LOG-ERROR INSTEAD OF
+      *                     ONLY LEAVING IT SITTING IN WS-ERROR FOR THE
+      *                     CALLER TO NOTICE.
+      *    2026-08-09  RSK  THE VALIDATION LOOP KEPT SCANNING TO
+      *                     POSITION 60 EVEN AFTER WS-ERROR WAS SET, SO
+      *                     EL-POSITION ON THE LOGGED ERROR ALWAYS CAME
+      *                     OUT AS 61 INSTEAD OF THE OFFENDING
+      *                     POSITION.  THE LOOP NOW STOPS AS SOON AS
+      *                     WS-ERROR IS SET.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-BINARY                PIC X(60).
+       01 WS-BINARY                PIC X(60) EXTERNAL.
        01 WS-BINARY-TABLE REDEFINES WS-BINARY.
-           05 B PIC X OCCURS 60 TIMES.    
-       01 WS-RESULT                PIC 9999.
-       01 WS-ERROR                 PIC X(60). 
-       01 BL PIC 9(3).      
-       01 BI PIC 9(3).      
+           05 B PIC X OCCURS 60 TIMES.
+       01 WS-RESULT                PIC S9(10) EXTERNAL.
+       01 WS-ERROR                 PIC X(60) EXTERNAL.
+       01 WS-NEGATIVE-SW           PIC X VALUE "N".
+           88 WS-NEGATIVE          VALUE "Y".
+       01 WS-START-POS             PIC 9(3).
+       01 WS-END-POS               PIC 9(3).
+       01 WS-RELATIVE-POS          PIC 9(3).
+       01 BL PIC 9(3).
+       01 BI PIC 9(3).
+       01 WS-EL-FILE-STATUS        PIC XX.
+       01 WS-EL-OPEN-SW            PIC X VALUE "N".
+           88 WS-EL-OPEN           VALUE "Y".
        PROCEDURE DIVISION.
-       
+
        DECIMAL.
            MOVE SPACES TO WS-ERROR
+           MOVE "N" TO WS-NEGATIVE-SW
+           MOVE 1 TO WS-START-POS
+           IF B(1) = '-' THEN
+               SET WS-NEGATIVE TO TRUE
+               MOVE 2 TO WS-START-POS
+           END-IF
            MOVE 0 TO BL
-           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI>60
+           PERFORM VARYING BI FROM WS-START-POS BY 1 UNTIL BI>60
                IF B(BI)='0' OR B(BI)='1' OR B(BI) = SPACES THEN
                  IF B(BI)='0' OR B(BI)='1' THEN
                      ADD 1 TO BL
-                 END-IF    
-               ELSE 
+                 END-IF
+               ELSE
                    IF B(BI) >= '2' AND B(BI) <= '9' THEN
                      MOVE "error: a number containing non-binary "
                      & "digits is invalid" TO WS-ERROR
-                   ELSE  
+                   ELSE
                      MOVE "error: a number containing non-binary "
                      & "characters is invalid" TO WS-ERROR
-                   END-IF  
+                   END-IF
+                   EXIT PERFORM
                END-IF
            END-PERFORM
            MOVE 0 TO WS-RESULT.
            IF WS-ERROR = SPACES THEN
-               PERFORM VARYING BI FROM 1 BY 1 UNTIL BI>BL
+               COMPUTE WS-END-POS = WS-START-POS + BL - 1
+               PERFORM VARYING BI FROM WS-START-POS BY 1
+                       UNTIL BI > WS-END-POS
+                 COMPUTE WS-RELATIVE-POS = BI - WS-START-POS + 1
                  IF B(BI) = '1' THEN
-                     COMPUTE WS-RESULT = WS-RESULT + 
-                       2 ** (BL - BI)
+                     COMPUTE WS-RESULT = WS-RESULT +
+                       2 ** (BL - WS-RELATIVE-POS)
                  END-IF
-               END-PERFORM    
-           END-IF.   
- 
+               END-PERFORM
+               IF WS-NEGATIVE THEN
+                   COMPUTE WS-RESULT = WS-RESULT * -1
+               END-IF
+           END-IF
+           IF WS-ERROR NOT = SPACES
+               PERFORM 4000-LOG-ERROR
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A CONVERSION ERROR ON THE SHARED
+      *    ERROR LOG, KEYED BY THE OFFENDING BINARY STRING.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "BINARY" TO EL-PROGRAM-ID
+           MOVE WS-BINARY(1:20) TO EL-KEY
+           MOVE BI TO EL-POSITION
+           MOVE WS-ERROR(1:40) TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
