@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASECONV.
+       AUTHOR. NETWORK-CONFIG-AUDIT.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    BASECONV GENERALIZES THE BIT-SHIFT CONVERSION BINARY'S
+      *    DECIMAL PARAGRAPH USES FOR BASE 2 SO THE SAME LOGIC WORKS
+      *    FOR BASE 8, 10, OR 16 AS WELL.  THE CALLER SETS WS-BASE AND
+      *    WS-VALUE (THE DIGIT STRING IN THAT BASE) AND GETS BACK THE
+      *    DECIMAL EQUIVALENT IN WS-RESULT, SO NETWORK AND HARDWARE
+      *    TEAMS HAVE ONE PLACE TO CONVERT MAC ADDRESSES AND SUBNET
+      *    MASKS INSTEAD OF ONLY BINARY-TO-DECIMAL.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  SHORTENED THE BAD-DIGIT ERROR LITERAL --
+      *                     THE OLD WORDING RAN TO 67 BYTES AND
+      *                     SILENTLY LOST ITS LAST 7 CHARACTERS BEING
+      *                     MOVED INTO THE SHARED 60-BYTE EXTERNAL
+      *                     WS-ERROR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VALUE                 PIC X(60) EXTERNAL.
+       01 WS-VALUE-TABLE REDEFINES WS-VALUE.
+           05 V PIC X OCCURS 60 TIMES.
+       01 WS-BASE                  PIC 9(02) EXTERNAL.
+       01 WS-RESULT                PIC S9(10) EXTERNAL.
+       01 WS-ERROR                 PIC X(60) EXTERNAL.
+
+       01 WS-NEGATIVE-SW           PIC X VALUE "N".
+           88 WS-NEGATIVE          VALUE "Y".
+       01 WS-START-POS             PIC 9(3).
+       01 WS-END-POS               PIC 9(3).
+       01 WS-RELATIVE-POS          PIC 9(3).
+       01 WS-DIGIT-VALUE           PIC 9(2).
+       01 BL PIC 9(3).
+       01 BI PIC 9(3).
+       01 WS-EL-FILE-STATUS        PIC XX.
+       01 WS-EL-OPEN-SW            PIC X VALUE "N".
+           88 WS-EL-OPEN           VALUE "Y".
+       PROCEDURE DIVISION.
+
+       BASECONV.
+           MOVE SPACES TO WS-ERROR
+           MOVE "N" TO WS-NEGATIVE-SW
+           MOVE 1 TO WS-START-POS
+           IF V(1) = '-' THEN
+               SET WS-NEGATIVE TO TRUE
+               MOVE 2 TO WS-START-POS
+           END-IF
+           MOVE 0 TO WS-RESULT
+           IF WS-BASE NOT = 2 AND WS-BASE NOT = 8
+                   AND WS-BASE NOT = 10 AND WS-BASE NOT = 16 THEN
+               MOVE "error: base must be 2, 8, 10, or 16" TO WS-ERROR
+           END-IF
+           IF WS-ERROR = SPACES THEN
+               MOVE 0 TO BL
+               PERFORM VARYING BI FROM WS-START-POS BY 1 UNTIL BI > 60
+                   IF V(BI) = SPACES THEN
+                       CONTINUE
+                   ELSE
+                       PERFORM 1000-VALIDATE-ONE-DIGIT
+                       IF WS-ERROR = SPACES THEN
+                           ADD 1 TO BL
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-ERROR = SPACES THEN
+               COMPUTE WS-END-POS = WS-START-POS + BL - 1
+               PERFORM VARYING BI FROM WS-START-POS BY 1
+                       UNTIL BI > WS-END-POS
+                   COMPUTE WS-RELATIVE-POS = BI - WS-START-POS + 1
+                   PERFORM 1100-VALUE-OF-ONE-DIGIT
+                   COMPUTE WS-RESULT = WS-RESULT + WS-DIGIT-VALUE *
+                       (WS-BASE ** (BL - WS-RELATIVE-POS))
+               END-PERFORM
+               IF WS-NEGATIVE THEN
+                   COMPUTE WS-RESULT = WS-RESULT * -1
+               END-IF
+           END-IF
+           IF WS-ERROR NOT = SPACES
+               PERFORM 4000-LOG-ERROR
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    1000-VALIDATE-ONE-DIGIT - REJECT ANY CHARACTER THAT ISN'T A
+      *    LEGAL DIGIT FOR WS-BASE (E.G. '9' IN A BINARY STRING, OR
+      *    'G' IN A HEX STRING).
+      ******************************************************************
+       1000-VALIDATE-ONE-DIGIT.
+           PERFORM 1100-VALUE-OF-ONE-DIGIT
+           IF WS-DIGIT-VALUE >= WS-BASE
+               MOVE "error: digits outside the given base are invalid"
+                   TO WS-ERROR
+           END-IF.
+
+      ******************************************************************
+      *    1100-VALUE-OF-ONE-DIGIT - RESOLVE V(BI) TO ITS NUMERIC
+      *    VALUE (0-9 FOR DIGITS, 10-15 FOR HEX A-F), OR 99 IF IT ISN'T
+      *    A RECOGNIZED DIGIT CHARACTER AT ALL.
+      ******************************************************************
+       1100-VALUE-OF-ONE-DIGIT.
+           EVALUATE TRUE
+               WHEN V(BI) >= '0' AND V(BI) <= '9'
+                   COMPUTE WS-DIGIT-VALUE =
+                       FUNCTION ORD(V(BI)) - FUNCTION ORD('0')
+               WHEN V(BI) >= 'A' AND V(BI) <= 'F'
+                   COMPUTE WS-DIGIT-VALUE =
+                       FUNCTION ORD(V(BI)) - FUNCTION ORD('A') + 10
+               WHEN V(BI) >= 'a' AND V(BI) <= 'f'
+                   COMPUTE WS-DIGIT-VALUE =
+                       FUNCTION ORD(V(BI)) - FUNCTION ORD('a') + 10
+               WHEN OTHER
+                   MOVE 99 TO WS-DIGIT-VALUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A CONVERSION ERROR ON THE SHARED
+      *    ERROR LOG, KEYED BY THE OFFENDING VALUE STRING.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "BASECONV" TO EL-PROGRAM-ID
+           MOVE WS-VALUE(1:20) TO EL-KEY
+           MOVE BI TO EL-POSITION
+           MOVE WS-ERROR(1:40) TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
