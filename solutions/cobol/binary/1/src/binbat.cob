@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BINBAT.
+       AUTHOR. NETWORK-CONFIG-AUDIT.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    BINBAT RUNS EVERY BINARY STRING PULLED FROM A ROUTER CONFIG
+      *    EXPORT (CONFIG-VALUES) THROUGH THE DECIMAL PARAGRAPH AND
+      *    WRITES A DECIMAL-CONVERSION REPORT, FLAGGING ANY LINE WHOSE
+      *    WS-ERROR COMES BACK NON-BLANK SO A BAD CONFIG LINE IS CAUGHT
+      *    IN THE NIGHTLY AUDIT INSTEAD OF DURING AN OUTAGE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-VALUES-FILE ASSIGN TO "CFGVALS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CV-FILE-STATUS.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO "BINAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-VALUES-FILE.
+       01  CONFIG-VALUES-RECORD             PIC X(60).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-REPORT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BINARY                         PIC X(60) EXTERNAL.
+       01 WS-RESULT                         PIC S9(10) EXTERNAL.
+       01 WS-ERROR                          PIC X(60) EXTERNAL.
+
+       01  WS-CV-FILE-STATUS                PIC XX.
+       01  WS-AR-FILE-STATUS                PIC XX.
+       01  WS-EOF-SW                        PIC X VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01  WS-GOOD-COUNT                    PIC 9(07) VALUE ZERO.
+       01  WS-BAD-COUNT                     PIC 9(07) VALUE ZERO.
+
+       01  WS-OUT-GOOD.
+           05  WS-O-BINARY                  PIC X(32).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-O-RESULT                  PIC -9(10).
+
+       01  WS-OUT-BAD.
+           05  WS-B-BINARY                  PIC X(32).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-B-ERROR                   PIC X(46).
+
+       01  WS-OUT-SUMMARY.
+           05  FILLER                       PIC X(19) VALUE
+                   "CONFIG LINES OK -- ".
+           05  WS-S-GOOD                    PIC ZZZZZZ9.
+           05  FILLER                       PIC X(13) VALUE
+                   "  FLAGGED -- ".
+           05  WS-S-BAD                     PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONFIG-LINE
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONFIG-VALUES-FILE
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           PERFORM 1100-READ-NEXT-LINE.
+
+       1100-READ-NEXT-LINE.
+           READ CONFIG-VALUES-FILE INTO WS-BINARY
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-CONFIG-LINE.
+           CALL "BINARY"
+           IF WS-ERROR = SPACES
+               PERFORM 2100-WRITE-GOOD-LINE
+           ELSE
+               PERFORM 2200-WRITE-BAD-LINE
+           END-IF
+           PERFORM 1100-READ-NEXT-LINE.
+
+       2100-WRITE-GOOD-LINE.
+           MOVE WS-BINARY TO WS-O-BINARY
+           MOVE WS-RESULT TO WS-O-RESULT
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-GOOD
+           ADD 1 TO WS-GOOD-COUNT.
+
+       2200-WRITE-BAD-LINE.
+           MOVE WS-BINARY TO WS-B-BINARY
+           MOVE WS-ERROR TO WS-B-ERROR
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-BAD
+           ADD 1 TO WS-BAD-COUNT.
+
+       3000-WRITE-SUMMARY.
+           MOVE WS-GOOD-COUNT TO WS-S-GOOD
+           MOVE WS-BAD-COUNT TO WS-S-BAD
+           WRITE AUDIT-REPORT-RECORD FROM WS-OUT-SUMMARY.
+
+       9999-TERMINATE.
+           CLOSE CONFIG-VALUES-FILE
+           CLOSE AUDIT-REPORT-FILE.
