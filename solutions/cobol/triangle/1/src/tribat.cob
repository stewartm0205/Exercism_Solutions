@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIBAT.
+       AUTHOR. CUTTING-FLOOR-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    TRIBAT RUNS EVERY JOB ON THE CUT-SPECS FILE THROUGH THE
+      *    TRIANGLE PARAGRAPH'S DEGENERATE-TRIANGLE AND SHAPE CHECKS
+      *    (CALLING IT ONCE PER SHAPE UNTIL ONE MATCHES), WRITES THE
+      *    RESOLVED SHAPE TO CUT-RESULTS, AND LOGS ANY JOB WITH A
+      *    MALFORMED SIDE OR A SET OF SIDES THAT DOES NOT FORM A
+      *    TRIANGLE AT ALL TO THE DAILY INVALID-CUT EXCEPTION REPORT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUT-SPECS-FILE ASSIGN TO "CUTSPECS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CS-FILE-STATUS.
+
+           SELECT CUT-RESULTS-FILE ASSIGN TO "CUTRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CR-FILE-STATUS.
+
+           SELECT CUT-EXCEPTION-FILE ASSIGN TO "CUTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUT-SPECS-FILE.
+       01  CUT-SPECS-RECORD.
+           05  CS-JOB-NO                  PIC X(08).
+           05  CS-SIDE-A                  PIC X(03).
+           05  CS-SIDE-B                  PIC X(03).
+           05  CS-SIDE-C                  PIC X(03).
+
+       FD  CUT-RESULTS-FILE.
+       01  CUT-RESULTS-RECORD             PIC X(80).
+
+       FD  CUT-EXCEPTION-FILE.
+       01  CUT-EXCEPTION-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SIDES                        PIC X(20) EXTERNAL.
+       01 WS-PROPERTY                     PIC X(11) EXTERNAL.
+       01 WS-RESULT                       PIC 9 EXTERNAL.
+
+       01  WS-CS-FILE-STATUS              PIC XX.
+       01  WS-CR-FILE-STATUS              PIC XX.
+       01  WS-CX-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-EQ-RESULT                   PIC 9.
+       01  WS-ISO-RESULT                  PIC 9.
+       01  WS-SCA-RESULT                  PIC 9.
+       01  WS-SHAPE                       PIC X(11).
+
+       01  WS-OUT-RECORD.
+           05  WS-O-JOB-NO                PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-SHAPE                 PIC X(11).
+
+       01  WS-EXC-RECORD.
+           05  WS-EX-JOB-NO               PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-EX-REASON               PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-JOB
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUT-SPECS-FILE
+           OPEN OUTPUT CUT-RESULTS-FILE
+           OPEN OUTPUT CUT-EXCEPTION-FILE
+           PERFORM 1100-READ-NEXT-JOB.
+
+       1100-READ-NEXT-JOB.
+           READ CUT-SPECS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-JOB.
+           STRING CS-SIDE-A DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               CS-SIDE-B DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               CS-SIDE-C DELIMITED BY SPACE
+               INTO WS-SIDES
+           MOVE "equilateral" TO WS-PROPERTY
+           CALL "TRIANGLE"
+           MOVE WS-RESULT TO WS-EQ-RESULT
+           IF WS-EQ-RESULT = 9
+               MOVE "Malformed side value" TO WS-EX-REASON
+               PERFORM 2200-WRITE-EXCEPTION
+           ELSE
+               MOVE "isosceles" TO WS-PROPERTY
+               CALL "TRIANGLE"
+               MOVE WS-RESULT TO WS-ISO-RESULT
+               MOVE "scalene" TO WS-PROPERTY
+               CALL "TRIANGLE"
+               MOVE WS-RESULT TO WS-SCA-RESULT
+               PERFORM 2100-RESOLVE-SHAPE
+           END-IF
+           PERFORM 1100-READ-NEXT-JOB.
+
+       2100-RESOLVE-SHAPE.
+           EVALUATE TRUE
+               WHEN WS-EQ-RESULT = 1
+                   MOVE "equilateral" TO WS-SHAPE
+                   PERFORM 2300-WRITE-RESULT
+               WHEN WS-ISO-RESULT = 1
+                   MOVE "isosceles" TO WS-SHAPE
+                   PERFORM 2300-WRITE-RESULT
+               WHEN WS-SCA-RESULT = 1
+                   MOVE "scalene" TO WS-SHAPE
+                   PERFORM 2300-WRITE-RESULT
+               WHEN OTHER
+                   MOVE "Sides do not form a triangle" TO
+                       WS-EX-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+           END-EVALUATE.
+
+       2200-WRITE-EXCEPTION.
+           MOVE CS-JOB-NO TO WS-EX-JOB-NO
+           MOVE WS-EXC-RECORD TO CUT-EXCEPTION-RECORD
+           WRITE CUT-EXCEPTION-RECORD.
+
+       2300-WRITE-RESULT.
+           MOVE CS-JOB-NO TO WS-O-JOB-NO
+           MOVE WS-SHAPE TO WS-O-SHAPE
+           MOVE WS-OUT-RECORD TO CUT-RESULTS-RECORD
+           WRITE CUT-RESULTS-RECORD.
+
+       9999-TERMINATE.
+           CLOSE CUT-SPECS-FILE
+           CLOSE CUT-RESULTS-FILE
+           CLOSE CUT-EXCEPTION-FILE.
