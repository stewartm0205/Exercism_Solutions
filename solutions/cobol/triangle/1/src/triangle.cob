@@ -1,47 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  VALIDATE A-X/B-X/C-X AS NUMERIC BEFORE
+      *                     MOVING THEM INTO A/B/C.  A MALFORMED SIDE
+      *                     NOW SETS WS-RESULT TO 9 INSTEAD OF RISKING
+      *                     A RUNTIME DATA EXCEPTION ON THE MOVE.
+      *    2026-08-09  RSK  ADDED GOBACK AT THE END OF TRIANGLE --
+      *                     WITHOUT IT EVEN THE MALFORMED-INPUT PATH
+      *                     FELL THROUGH INTO 2000-CLASSIFY-TRIANGLE,
+      *                     WHICH OVERWROTE THE WS-RESULT=9 SIGNAL WITH
+      *                     A CLASSIFICATION OF WHATEVER A/B/C WERE LEFT
+      *                     OVER FROM THE PRIOR CALL.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *Incoming
-       01 WS-SIDES PIC X(20).
-       01 WS-PROPERTY PIC X(11).
+       01 WS-SIDES PIC X(20) EXTERNAL.
+       01 WS-PROPERTY PIC X(11) EXTERNAL.
        01 WS-NUMBERS.
-           05 A-X PIC X(3).    
-           05 B-X PIC X(3).    
-           05 C-X PIC X(3).    
-           05 A PIC 99V9.    
-           05 B PIC 99V9.    
-           05 C PIC 99V9.    
+           05 A-X PIC X(3).
+           05 B-X PIC X(3).
+           05 C-X PIC X(3).
+           05 A PIC 99V9.
+           05 B PIC 99V9.
+           05 C PIC 99V9.
       *OUTGOING
-       01 WS-RESULT PIC 9.
+      *    0 = NOT A MATCH FOR WS-PROPERTY, 1 = MATCH, 9 = MALFORMED
+      *    INPUT (A SIDE WAS NOT NUMERIC)
+       01 WS-RESULT PIC 9 EXTERNAL.
        PROCEDURE DIVISION.
        TRIANGLE.
            UNSTRING WS-SIDES DELIMITED BY ","
               INTO A-X, B-X, C-X
-           MOVE A-X TO A
-           MOVE B-X TO B
-           MOVE C-X TO C
            MOVE 0 TO WS-RESULT
+           IF A-X IS NUMERIC AND B-X IS NUMERIC AND C-X IS NUMERIC
+               MOVE A-X TO A
+               MOVE B-X TO B
+               MOVE C-X TO C
+               PERFORM 2000-CLASSIFY-TRIANGLE
+           ELSE
+               MOVE 9 TO WS-RESULT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    2000-CLASSIFY-TRIANGLE - APPLY THE DEGENERATE-TRIANGLE CHECK
+      *    AND SCORE WS-PROPERTY AGAINST THE VALIDATED SIDES.
+      ******************************************************************
+       2000-CLASSIFY-TRIANGLE.
            IF A>0 AND B>0 AND C>0 AND
-              A+B>=C AND B+C>=A AND A+C>=B 
+              A+B>=C AND B+C>=A AND A+C>=B
            THEN
                EVALUATE WS-PROPERTY
                   WHEN  "equilateral"
                    IF A=B AND B=C THEN
                        MOVE 1 TO WS-RESULT
-                   END-IF    
-                 WHEN  "isosceles"    
+                   END-IF
+                 WHEN  "isosceles"
                    IF A=B OR B=C OR A=C THEN
                        MOVE 1 TO WS-RESULT
-                   END-IF    
+                   END-IF
                  WHEN  "scalene"
                    IF A=B OR B=C OR A=C THEN
                        MOVE 0 TO WS-RESULT
                    ELSE
                        MOVE 1 TO WS-RESULT
-                   END-IF    
-               END-EVALUATE        
+                   END-IF
+               END-EVALUATE
            END-IF.
-
-       
