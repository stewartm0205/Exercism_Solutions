@@ -0,0 +1,16 @@
+//TRIBAT   JOB (CUT),'DAILY CUT-SPECS CLASSIFICATION RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* CLASSIFIES EVERY CUT JOB SPECIFIED FOR THE FLOOR AND PRODUCES AN
+//* EXCEPTION REPORT OF MALFORMED OR NON-TRIANGLE SIDE SETS.
+//*-------------------------------------------------------------------
+//CLASSIFY EXEC PGM=TRIBAT
+//STEPLIB  DD   DSN=CUT.TRIANGLE.LOADLIB,DISP=SHR
+//CUTSPECS DD   DSN=CUT.TRIANGLE.CUTSPECS,DISP=SHR
+//CUTRSLT  DD   DSN=CUT.TRIANGLE.CUTRESULTS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CUTEXC   DD   DSN=CUT.TRIANGLE.CUTEXCEPTIONS,DISP=(NEW,CATLG,
+//              DELETE),SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
