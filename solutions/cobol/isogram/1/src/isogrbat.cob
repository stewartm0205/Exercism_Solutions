@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOGRBAT.
+       AUTHOR. USER-ACCOUNT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ISOGRBAT READS A PROPOSED-USERNAMES FILE AND RUNS EACH
+      *    CANDIDATE THROUGH THE ISOGRAM REPEATED-LETTER CHECK PLUS A
+      *    LENGTH RULE (3 TO 20 CHARACTERS) AND A CHARSET RULE (LETTERS
+      *    AND DIGITS ONLY), WRITING AN ACCEPT/REJECT REPORT SO
+      *    CANDIDATES NO LONGER NEED TO BE RETYPED ONE AT A TIME.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERNAME-FILE ASSIGN TO "USERNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UN-FILE-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "USERRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USERNAME-FILE.
+       01  USERNAME-RECORD                PIC X(60).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PHRASE                       PIC X(60) EXTERNAL.
+       01 WS-RESULT                       PIC 9 EXTERNAL.
+
+       01  WS-UN-FILE-STATUS              PIC XX.
+       01  WS-RS-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-CANDIDATE                   PIC X(60).
+       01  WS-CAND-TABLE REDEFINES WS-CANDIDATE.
+           05  WS-CAND-CHAR               PIC X OCCURS 60 TIMES.
+       01  WS-LENGTH                      PIC 9(03).
+       01  WS-I                           PIC 9(03) COMP.
+       01  WS-VALID-SW                    PIC X.
+           88  WS-VALID                   VALUE "Y".
+       01  WS-REASON                      PIC X(40).
+
+       01  WS-OUT-RECORD.
+           05  WS-O-CANDIDATE             PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-REASON                PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CANDIDATE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT USERNAME-FILE
+           OPEN OUTPUT RESULT-FILE
+           PERFORM 1100-READ-NEXT-CANDIDATE.
+
+       1100-READ-NEXT-CANDIDATE.
+           READ USERNAME-FILE INTO WS-CANDIDATE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-CANDIDATE.
+           PERFORM 2100-CHECK-LENGTH-AND-CHARSET
+           IF WS-VALID
+               MOVE WS-CANDIDATE TO WS-PHRASE
+               CALL "ISOGRAM"
+               IF WS-RESULT = 1
+                   MOVE "ACCEPTED" TO WS-O-STATUS
+                   MOVE SPACES TO WS-REASON
+               ELSE
+                   MOVE "REJECTED" TO WS-O-STATUS
+                   MOVE "Handle repeats a letter" TO WS-REASON
+               END-IF
+           ELSE
+               MOVE "REJECTED" TO WS-O-STATUS
+           END-IF
+           PERFORM 2200-WRITE-RESULT
+           PERFORM 1100-READ-NEXT-CANDIDATE.
+
+       2100-CHECK-LENGTH-AND-CHARSET.
+           SET WS-VALID TO TRUE
+           MOVE SPACES TO WS-REASON
+           INSPECT WS-CANDIDATE TALLYING WS-LENGTH
+               FOR CHARACTERS BEFORE SPACE
+           IF WS-LENGTH < 3 OR WS-LENGTH > 20
+               MOVE "N" TO WS-VALID-SW
+               MOVE "Handle must be 3-20 characters" TO WS-REASON
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-LENGTH
+                   IF WS-CAND-CHAR (WS-I) NOT ALPHABETIC-LOWER AND
+                           WS-CAND-CHAR (WS-I) NOT ALPHABETIC-UPPER AND
+                           WS-CAND-CHAR (WS-I) NOT NUMERIC
+                       MOVE "N" TO WS-VALID-SW
+                       MOVE "Handle allows letters/digits only" TO
+                           WS-REASON
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2200-WRITE-RESULT.
+           MOVE WS-CANDIDATE (1:20) TO WS-O-CANDIDATE
+           MOVE WS-REASON TO WS-O-REASON
+           WRITE RESULT-RECORD FROM WS-OUT-RECORD.
+
+       9999-TERMINATE.
+           CLOSE USERNAME-FILE
+           CLOSE RESULT-FILE.
