@@ -1,9 +1,16 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ISOGRAM.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-PHRASE/WS-RESULT EXTERNAL SO THE
+      *                     ISOGRBAT USERNAME-VALIDATION DRIVER CAN
+      *                     CALL THIS PARAGRAPH ONCE PER CANDIDATE.
+      ******************************************************************
         ENVIRONMENT DIVISION.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 WS-PHRASE PIC X(60).
+        01 WS-PHRASE PIC X(60) EXTERNAL.
         01 WS-PHRASE-TABLE REDEFINES WS-PHRASE.
             05 WS-PH PIC X OCCURS 60.
         01 UC PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
@@ -15,7 +22,7 @@
         01 H PIC X(78) VALUE ZEROES.
         01 H-TABLE REDEFINES H.
                 05 HH PIC 999 OCCURS 26 TIMES.
-        01 WS-RESULT PIC 9.
+        01 WS-RESULT PIC 9 EXTERNAL.
         01 COUNTERS.
                 05 SI PIC 9(3) COMP.
                 05 HI PIC 9(3) COMP.
