@@ -0,0 +1,13 @@
+//ISOGRBAT JOB (ACCT),'PROPOSED USERNAME VALIDATION RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* VALIDATES EVERY PROPOSED USERNAME AGAINST THE ISOGRAM CHECK PLUS A
+//* LENGTH/CHARSET RULE AND WRITES AN ACCEPT/REJECT REPORT.
+//*-------------------------------------------------------------------
+//VALIDATE EXEC PGM=ISOGRBAT
+//STEPLIB  DD   DSN=ACCT.ISOGRAM.LOADLIB,DISP=SHR
+//USERNAME DD   DSN=ACCT.ISOGRAM.USERNAME,DISP=SHR
+//USERRSLT DD   DSN=ACCT.ISOGRAM.USERRSLT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
