@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPBAT.
+       AUTHOR. SCHEDULING-CALENDAR-BUILD.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    LEAPBAT READS A YEAR-RANGE CONTROL RECORD AND RUNS LEAP FOR
+      *    EVERY YEAR IN THE RANGE, WRITING A CALENDAR-YEARS LINE PER
+      *    YEAR FLAGGING WHETHER IT IS A LEAP YEAR, SO THE SCHEDULING
+      *    SYSTEM CAN BUILD ITS MULTI-YEAR CALENDAR WITHOUT HAND-
+      *    CHECKING A LEAP YEAR TABLE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-RANGE-FILE ASSIGN TO "YEARRNGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YR-FILE-STATUS.
+
+           SELECT CALENDAR-YEARS-FILE ASSIGN TO "CALYEARS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-RANGE-FILE.
+       01  YEAR-RANGE-RECORD.
+           05  YR-START                   PIC 9(04).
+           05  YR-END                     PIC 9(04).
+
+       FD  CALENDAR-YEARS-FILE.
+       01  CALENDAR-YEARS-RECORD          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-YEAR                         PIC 9(4) EXTERNAL.
+       01 WS-RESULT                       PIC 9(1) EXTERNAL.
+
+       01  WS-YR-FILE-STATUS              PIC XX.
+       01  WS-CY-FILE-STATUS              PIC XX.
+       01  WS-START                       PIC 9(4).
+       01  WS-END                         PIC 9(4).
+
+       01  WS-OUT-RECORD.
+           05  WS-O-YEAR                  PIC 9(04).
+           05  FILLER                     PIC X(03) VALUE SPACE.
+           05  WS-O-FLAG                  PIC X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-YEAR
+               UNTIL WS-YEAR > WS-END
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT YEAR-RANGE-FILE
+           READ YEAR-RANGE-FILE
+           MOVE YR-START TO WS-START
+           MOVE YR-END TO WS-END
+           CLOSE YEAR-RANGE-FILE
+           OPEN OUTPUT CALENDAR-YEARS-FILE
+           MOVE WS-START TO WS-YEAR.
+
+       2000-PROCESS-YEAR.
+           CALL "LEAP"
+           MOVE WS-YEAR TO WS-O-YEAR
+           IF WS-RESULT = 1
+               MOVE "LEAP YEAR" TO WS-O-FLAG
+           ELSE
+               MOVE "NOT A LEAP YEAR" TO WS-O-FLAG
+           END-IF
+           WRITE CALENDAR-YEARS-RECORD FROM WS-OUT-RECORD
+           ADD 1 TO WS-YEAR.
+
+       9999-TERMINATE.
+           CLOSE CALENDAR-YEARS-FILE.
