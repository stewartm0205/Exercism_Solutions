@@ -1,10 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-YEAR/WS-RESULT EXTERNAL SO THE
+      *                     LEAPBAT CALENDAR-BUILD DRIVER CAN CALL
+      *                     THIS PARAGRAPH ONCE PER YEAR IN A RANGE.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-YEAR  pic 9(4).
-       01 WS-RESULT  pic 9(1).
+       01 WS-YEAR  pic 9(4) EXTERNAL.
+       01 WS-RESULT  pic 9(1) EXTERNAL.
        01 WS-REMAINDER  pic 9(3).
        01 WS-QUOTIENT  pic 9(4).
        PROCEDURE DIVISION.
