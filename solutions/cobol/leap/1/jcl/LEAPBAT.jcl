@@ -0,0 +1,13 @@
+//LEAPBAT  JOB (SCHED),'MULTI-YEAR CALENDAR LEAP-YEAR BUILD',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* FLAGS EVERY LEAP YEAR IN A YEAR-RANGE FOR THE SCHEDULING CALENDAR
+//* BUILD.
+//*-------------------------------------------------------------------
+//BUILD    EXEC PGM=LEAPBAT
+//STEPLIB  DD   DSN=SCHED.LEAP.LOADLIB,DISP=SHR
+//YEARRNGE DD   DSN=SCHED.LEAP.YEARRNGE,DISP=SHR
+//CALYEARS DD   DSN=SCHED.LEAP.CALYEARS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//SYSOUT   DD   SYSOUT=*
