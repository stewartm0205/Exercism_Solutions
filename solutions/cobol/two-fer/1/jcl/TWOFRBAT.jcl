@@ -0,0 +1,12 @@
+//TWOFRBAT JOB (SNACK),'SHIFT VOUCHER PRINT RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* PRINTS A SNACK-CART VOUCHER FOR EVERY EMPLOYEE ON THE SHIFT ROSTER.
+//*-------------------------------------------------------------------
+//VOUCHERS EXEC PGM=TWOFRBAT
+//STEPLIB  DD   DSN=SNACK.TWOFER.LOADLIB,DISP=SHR
+//SHFTROST DD   DSN=SNACK.TWOFER.SHFTROST,DISP=SHR
+//VOUCHERS DD   DSN=SNACK.TWOFER.VOUCHERS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=64,BLKSIZE=6400)
+//SYSOUT   DD   SYSOUT=*
