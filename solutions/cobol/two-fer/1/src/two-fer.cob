@@ -1,10 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. two-fer.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  MADE WS-NAME/WS-RESULT EXTERNAL SO THE
+      *                     TWOFRBAT SHIFT-ROSTER DRIVER CAN CALL THIS
+      *                     PARAGRAPH ONCE PER EMPLOYEE ON SHIFT.
+      ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(16).
-       01 WS-RESULT PIC X(64).
-       
+       01 WS-NAME PIC X(16) EXTERNAL.
+       01 WS-RESULT PIC X(64) EXTERNAL.
+
        PROCEDURE DIVISION.
        TWO-FER.
            IF WS-NAME = SPACE THEN
