@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TWOFRBAT.
+       AUTHOR. BREAK-ROOM-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    TWOFRBAT READS THE SHIFT-ROSTER FILE AND RUNS EVERY NAME ON
+      *    IT THROUGH THE TWO-FER PARAGRAPH, PRINTING ONE VOUCHER LINE
+      *    PER EMPLOYEE TO VOUCHERS FOR THE BREAK-ROOM SNACK CART.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIFT-ROSTER-FILE ASSIGN TO "SHFTROST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-FILE-STATUS.
+
+           SELECT VOUCHER-FILE ASSIGN TO "VOUCHERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHIFT-ROSTER-FILE.
+       01  SHIFT-ROSTER-RECORD             PIC X(16).
+
+       FD  VOUCHER-FILE.
+       01  VOUCHER-RECORD                  PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAME                          PIC X(16) EXTERNAL.
+       01 WS-RESULT                        PIC X(64) EXTERNAL.
+
+       01  WS-SR-FILE-STATUS               PIC XX.
+       01  WS-VO-FILE-STATUS               PIC XX.
+       01  WS-EOF-SW                       PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SHIFT-ROSTER-FILE
+           OPEN OUTPUT VOUCHER-FILE
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ SHIFT-ROSTER-FILE INTO WS-NAME
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-EMPLOYEE.
+           CALL "two-fer"
+           WRITE VOUCHER-RECORD FROM WS-RESULT
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       9999-TERMINATE.
+           CLOSE SHIFT-ROSTER-FILE
+           CLOSE VOUCHER-FILE.
