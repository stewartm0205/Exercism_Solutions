@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALRGYBAT.
+       AUTHOR. CLINIC-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ALRGYBAT RUNS LIST-ALLERGENS FOR EVERY PATIENT ON THE
+      *    PATIENT-MASTER FILE AND PRINTS AN EXCEPTION REPORT OF
+      *    PATIENTS WHOSE ALLERGEN LIST HAS GROWN SINCE THE LAST RUN
+      *    (I.E. THEY ARE NEWLY FLAGGED FOR A SUBSTANCE THEY WEREN'T
+      *    FLAGGED FOR BEFORE).  PT-LAST-ALLERGEN-LIST ON THE MASTER
+      *    RECORD HOLDS THE RESULT OF THE PRIOR NIGHT'S RUN.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WS-SCORE IS NOW COMP-3, MATCHING ALLERGIES'
+      *                     EXTERNAL DECLARATION.
+      *    2026-08-09  RSK  WIDENED WS-RESULT-LIST TO 259 TO MATCH
+      *                     ALLERGIES' EXTERNAL DECLARATION, NOW SIZED
+      *                     FOR THE 20-SUBSTANCE TABLE.  ALSO SWITCHED
+      *                     THE EXCEPTION TEST FROM "THE LIST CHANGED
+      *                     AT ALL" TO "A BIT WENT FROM 0 TO 1 SINCE
+      *                     PT-LAST-SCORE" -- THE OLD TEXT COMPARE
+      *                     AGAINST PT-LAST-ALLERGEN-LIST ALSO FIRED
+      *                     WHEN A SUBSTANCE DROPPED OFF THE LIST,
+      *                     WHICH ISN'T "NEWLY FLAGGED."
+      *    2026-08-09  RSK  WIDENED WS-SCORE AND ITS WORKING COPIES
+      *                     (WS-PRIOR-SCORE, WS-CUR-SCORE-WORK,
+      *                     WS-PRI-SCORE-WORK) FROM PIC 9(05) TO
+      *                     PIC 9(07), MATCHING ALLERGIES' EXTERNAL
+      *                     DECLARATION -- THE 20-BIT ALLERGEN MASK
+      *                     NO LONGER FITS IN FIVE DIGITS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "PATMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT PATIENT-MASTER-OUT ASSIGN TO "PATMASTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PO-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "ALRGYEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER-FILE.
+       COPY PATMAST.
+
+       FD  PATIENT-MASTER-OUT.
+       01  PM-OUT-RECORD                PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE       PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-ITEM        PIC X(12) EXTERNAL.
+       01 WS-RESULT      PIC A EXTERNAL.
+       01 WS-RESULT-LIST PIC X(259) EXTERNAL.
+
+       01  WS-PM-FILE-STATUS             PIC XX.
+       01  WS-PO-FILE-STATUS             PIC XX.
+       01  WS-EX-FILE-STATUS             PIC XX.
+       01  WS-EOF-SW                     PIC X VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+
+       01  WS-PRIOR-SCORE                PIC 9(07).
+       01  WS-CUR-SCORE-WORK             PIC 9(07).
+       01  WS-PRI-SCORE-WORK             PIC 9(07).
+       01  WS-CUR-R                      PIC 9.
+       01  WS-PRI-R                      PIC 9.
+       01  WS-GROWTH-SW                  PIC X VALUE "N".
+           88  WS-GROWTH                 VALUE "Y".
+       01  WS-OUT-RECORD.
+           05  WS-O-PATIENT-ID           PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-O-NAME                 PIC X(30).
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-O-SCORE                PIC Z(6)9.
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-O-LIST                 PIC X(37).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PATIENTS
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PATIENT-MASTER-FILE
+           OPEN OUTPUT PATIENT-MASTER-OUT
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1100-READ-NEXT-PATIENT.
+
+       1100-READ-NEXT-PATIENT.
+           READ PATIENT-MASTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-PATIENTS.
+           MOVE PT-LAST-SCORE TO WS-PRIOR-SCORE
+           MOVE PT-SCORE TO WS-SCORE
+           PERFORM 2100-CALL-LIST-ALLERGENS
+           PERFORM 2150-CHECK-FOR-GROWTH
+           IF WS-GROWTH
+               PERFORM 2200-WRITE-EXCEPTION
+           END-IF
+           MOVE WS-RESULT-LIST TO PT-LAST-ALLERGEN-LIST
+           MOVE PT-SCORE TO PT-LAST-SCORE
+           PERFORM 2300-REWRITE-PATIENT
+           PERFORM 1100-READ-NEXT-PATIENT.
+
+       2100-CALL-LIST-ALLERGENS.
+           CALL "allergies".
+
+      ******************************************************************
+      *    2150-CHECK-FOR-GROWTH - COMPARES THE CURRENT AND PRIOR
+      *    ALLERGEN BITMASKS BIT BY BIT (SAME DIVIDE-BY-2 WALK ALLERGIES
+      *    USES TO BUILD THE LIST) AND SETS WS-GROWTH WHEN SOME BIT IS
+      *    ON NOW THAT WASN'T ON LAST RUN -- I.E. THE PATIENT IS NEWLY
+      *    FLAGGED FOR A SUBSTANCE.  A BIT THAT WENT FROM ON TO OFF
+      *    DOESN'T COUNT, SO A SHRINKING LIST ALONE NEVER TRIGGERS THE
+      *    EXCEPTION REPORT.
+      ******************************************************************
+       2150-CHECK-FOR-GROWTH.
+           MOVE "N" TO WS-GROWTH-SW
+           MOVE PT-SCORE TO WS-CUR-SCORE-WORK
+           MOVE WS-PRIOR-SCORE TO WS-PRI-SCORE-WORK
+           PERFORM UNTIL WS-CUR-SCORE-WORK = 0 AND WS-PRI-SCORE-WORK = 0
+               DIVIDE WS-CUR-SCORE-WORK BY 2
+                   GIVING WS-CUR-SCORE-WORK REMAINDER WS-CUR-R
+               DIVIDE WS-PRI-SCORE-WORK BY 2
+                   GIVING WS-PRI-SCORE-WORK REMAINDER WS-PRI-R
+               IF WS-CUR-R = 1 AND WS-PRI-R = 0
+                   SET WS-GROWTH TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2200-WRITE-EXCEPTION.
+           MOVE PT-PATIENT-ID TO WS-O-PATIENT-ID
+           MOVE PT-NAME TO WS-O-NAME
+           MOVE PT-SCORE TO WS-O-SCORE
+           MOVE WS-RESULT-LIST(1:37) TO WS-O-LIST
+           MOVE WS-OUT-RECORD TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       2300-REWRITE-PATIENT.
+           MOVE PATIENT-MASTER-RECORD TO PM-OUT-RECORD
+           WRITE PM-OUT-RECORD.
+
+       9999-TERMINATE.
+           CLOSE PATIENT-MASTER-FILE
+           CLOSE PATIENT-MASTER-OUT
+           CLOSE EXCEPTION-FILE.
