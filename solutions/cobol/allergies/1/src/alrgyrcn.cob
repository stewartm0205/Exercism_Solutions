@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALRGYRCN.
+       AUTHOR. CLINIC-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    ALRGYRCN IS THE NIGHTLY SAFETY-CHECK RUN.  IT MATCHES THE
+      *    PATIENT-MASTER FILE AGAINST THE PATIENT-PRESCRIPTION FILE
+      *    (BOTH SORTED BY PATIENT ID) AND, FOR EVERY MEDICATION A
+      *    PATIENT IS TAKING, LOOKS UP THAT MEDICATION'S INGREDIENTS
+      *    ON THE MEDICATION-INGREDIENTS REFERENCE FILE AND CALLS
+      *    ALLERGIC-TO ONCE PER INGREDIENT AGAINST THE PATIENT'S
+      *    ALLERGY SCORE.  ANY "Y" RESULT IS A PRESCRIBED MEDICATION
+      *    CONTAINING SOMETHING THE PATIENT IS ALLERGIC TO, AND IS
+      *    WRITTEN TO THE CONFLICT REPORT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WS-SCORE IS NOW COMP-3, MATCHING ALLERGIES'
+      *                     EXTERNAL DECLARATION.
+      *    2026-08-09  RSK  WIDENED WS-RESULT-LIST TO 259 TO MATCH
+      *                     ALLERGIES' EXTERNAL DECLARATION, NOW SIZED
+      *                     FOR THE 20-SUBSTANCE TABLE.
+      *    2026-08-09  RSK  WIDENED WS-SCORE FROM PIC 9(05) TO
+      *                     PIC 9(07), MATCHING ALLERGIES' EXTERNAL
+      *                     DECLARATION -- THE 20-BIT ALLERGEN MASK
+      *                     NO LONGER FITS IN FIVE DIGITS.
+      *    2026-08-09  RSK  2100-PROCESS-ONE-PRESCRIPTION WAS THE ONLY
+      *                     PARAGRAPH THAT ADVANCED PRESCRIPTION-FILE,
+      *                     BUT IT ONLY RAN INSIDE THE "UNTIL ... OR
+      *                     PX-PATIENT-ID NOT = PT-PATIENT-ID" LOOP IN
+      *                     2000-PROCESS-PATIENT -- A PRESCRIPTION
+      *                     RECORD FOR A PATIENT ID NOT ON THE MASTER
+      *                     FILE LEFT THAT LOOP FALSE ON ENTRY, SO THE
+      *                     PRESCRIPTION CURSOR NEVER MOVED AGAIN AND
+      *                     EVERY PATIENT AFTER IT WAS SKIPPED FOR THE
+      *                     REST OF THE RUN.  ADDED 2050-SKIP-ORPHAN-
+      *                     PRESCRIPTIONS, PERFORMED BEFORE THE PER-
+      *                     PATIENT LOOP, TO LOG AND DISCARD ANY
+      *                     PRESCRIPTION WHOSE ID SORTS BEFORE THE
+      *                     CURRENT PATIENT SO THE LOOP ALWAYS STARTS
+      *                     ALIGNED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "PATMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT PRESCRIPTION-FILE ASSIGN TO "PRESCRIP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PX-FILE-STATUS.
+
+           SELECT MEDICATION-INGREDIENTS-FILE ASSIGN TO "MEDINGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MD-FILE-STATUS.
+
+           SELECT CONFLICT-REPORT-FILE ASSIGN TO "ALRGYCNF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CF-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER-FILE.
+       COPY PATMAST.
+
+       FD  PRESCRIPTION-FILE.
+       COPY PRESCRIP.
+
+       FD  MEDICATION-INGREDIENTS-FILE.
+       COPY MEDINGR.
+
+       FD  CONFLICT-REPORT-FILE.
+       01  CONFLICT-LINE                  PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE       PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-ITEM        PIC X(12) EXTERNAL.
+       01 WS-RESULT      PIC A EXTERNAL.
+       01 WS-RESULT-LIST PIC X(259) EXTERNAL.
+
+       01  WS-PM-FILE-STATUS              PIC XX.
+       01  WS-PX-FILE-STATUS              PIC XX.
+       01  WS-MD-FILE-STATUS              PIC XX.
+       01  WS-CF-FILE-STATUS              PIC XX.
+       01  WS-EL-FILE-STATUS              PIC XX.
+       01  WS-PM-EOF-SW                   PIC X VALUE "N".
+           88  WS-PM-EOF                  VALUE "Y".
+       01  WS-PX-EOF-SW                   PIC X VALUE "N".
+           88  WS-PX-EOF                  VALUE "Y".
+       01  WS-EL-OPEN-SW                  PIC X VALUE "N".
+           88  WS-EL-OPEN                 VALUE "Y".
+
+      *    IN-MEMORY COPY OF THE MEDICATION-INGREDIENTS REFERENCE
+      *    FILE, LOADED ONCE SO EVERY PRESCRIPTION LOOKUP IS A TABLE
+      *    SCAN INSTEAD OF A RE-READ OF THE REFERENCE FILE.
+       01  WS-MED-MAX                     PIC 9(03) VALUE 200.
+       01  WS-MED-COUNT                   PIC 9(03) VALUE ZERO.
+       01  WS-MED-TABLE.
+           05  WS-MED-ENTRY OCCURS 200 TIMES INDEXED BY WS-MX.
+               10  WS-MED-NAME             PIC X(20).
+               10  WS-MED-INGREDIENT       PIC X(12).
+
+       01  WS-OUT-RECORD.
+           05  WS-O-PATIENT-ID             PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-NAME                   PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-MEDICATION             PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-O-INGREDIENT              PIC X(12).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PATIENT
+               UNTIL WS-PM-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN ALL FOUR FILES, LOAD THE MEDICATION-
+      *    INGREDIENTS TABLE, AND PRIME BOTH SEQUENTIAL READS FOR THE
+      *    MASTER/PRESCRIPTION MATCH BELOW.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PATIENT-MASTER-FILE
+           OPEN INPUT PRESCRIPTION-FILE
+           OPEN OUTPUT CONFLICT-REPORT-FILE
+           PERFORM 1500-LOAD-INGREDIENTS-ONCE
+           PERFORM 1100-READ-NEXT-PATIENT
+           PERFORM 1200-READ-NEXT-PRESCRIPTION.
+
+       1100-READ-NEXT-PATIENT.
+           READ PATIENT-MASTER-FILE
+               AT END
+                   SET WS-PM-EOF TO TRUE
+           END-READ.
+
+       1200-READ-NEXT-PRESCRIPTION.
+           READ PRESCRIPTION-FILE
+               AT END
+                   SET WS-PX-EOF TO TRUE
+           END-READ.
+
+       1500-LOAD-INGREDIENTS-ONCE.
+           OPEN INPUT MEDICATION-INGREDIENTS-FILE
+           PERFORM 1510-READ-MED-INGREDIENT
+           PERFORM UNTIL WS-MD-FILE-STATUS NOT = "00"
+               ADD 1 TO WS-MED-COUNT
+               SET WS-MX TO WS-MED-COUNT
+               MOVE MD-MEDICATION-NAME TO WS-MED-NAME(WS-MX)
+               MOVE MD-INGREDIENT TO WS-MED-INGREDIENT(WS-MX)
+               PERFORM 1510-READ-MED-INGREDIENT
+           END-PERFORM
+           CLOSE MEDICATION-INGREDIENTS-FILE.
+
+       1510-READ-MED-INGREDIENT.
+           READ MEDICATION-INGREDIENTS-FILE
+               AT END
+                   MOVE "10" TO WS-MD-FILE-STATUS
+           END-READ.
+
+      ******************************************************************
+      *    2000-PROCESS-PATIENT - CHECK EVERY PRESCRIPTION RECORD
+      *    MATCHING THE CURRENT PATIENT'S ID AGAINST THAT PATIENT'S
+      *    ALLERGY SCORE, THEN ADVANCE TO THE NEXT PATIENT.
+      ******************************************************************
+       2000-PROCESS-PATIENT.
+           MOVE PT-SCORE TO WS-SCORE
+           PERFORM 2050-SKIP-ORPHAN-PRESCRIPTIONS
+               UNTIL WS-PX-EOF
+                   OR PX-PATIENT-ID NOT < PT-PATIENT-ID
+           PERFORM 2100-PROCESS-ONE-PRESCRIPTION
+               UNTIL WS-PX-EOF
+                   OR PX-PATIENT-ID NOT = PT-PATIENT-ID
+           PERFORM 1100-READ-NEXT-PATIENT.
+
+      ******************************************************************
+      *    2050-SKIP-ORPHAN-PRESCRIPTIONS - DISCARDS A PRESCRIPTION
+      *    RECORD WHOSE PATIENT ID SORTS BEFORE THE CURRENT MASTER
+      *    RECORD (NO MATCHING PATIENT, OR THE TWO FILES DRIFTED OUT
+      *    OF SEQUENCE) SO THE PER-PATIENT LOOP BELOW ALWAYS STARTS
+      *    WITH THE PRESCRIPTION CURSOR ALIGNED TO THE CURRENT PATIENT
+      *    OR PAST IT.
+      ******************************************************************
+       2050-SKIP-ORPHAN-PRESCRIPTIONS.
+           PERFORM 2060-LOG-ORPHAN-PRESCRIPTION
+           PERFORM 1200-READ-NEXT-PRESCRIPTION.
+
+       2060-LOG-ORPHAN-PRESCRIPTION.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "ALRGYRCN" TO EL-PROGRAM-ID
+           MOVE PX-PATIENT-ID TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE "PRESCRIPTION ORPHANED -- NO MATCHING PATIENT"
+               TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+       2100-PROCESS-ONE-PRESCRIPTION.
+           PERFORM 2200-CHECK-MEDICATION-INGREDIENTS
+               VARYING WS-MX FROM 1 BY 1
+               UNTIL WS-MX > WS-MED-COUNT
+           PERFORM 1200-READ-NEXT-PRESCRIPTION.
+
+       2200-CHECK-MEDICATION-INGREDIENTS.
+           IF WS-MED-NAME(WS-MX) = PX-MEDICATION-NAME
+               MOVE WS-MED-INGREDIENT(WS-MX) TO WS-ITEM
+               CALL "allergies"
+               IF WS-RESULT = "Y"
+                   PERFORM 2300-WRITE-CONFLICT
+               END-IF
+           END-IF.
+
+       2300-WRITE-CONFLICT.
+           MOVE PT-PATIENT-ID TO WS-O-PATIENT-ID
+           MOVE PT-NAME TO WS-O-NAME
+           MOVE PX-MEDICATION-NAME TO WS-O-MEDICATION
+           MOVE WS-ITEM TO WS-O-INGREDIENT
+           MOVE WS-OUT-RECORD TO CONFLICT-LINE
+           WRITE CONFLICT-LINE.
+
+       9999-TERMINATE.
+           CLOSE PATIENT-MASTER-FILE
+           CLOSE PRESCRIPTION-FILE
+           CLOSE CONFLICT-REPORT-FILE
+           IF WS-EL-OPEN
+               CLOSE ERROR-LOG-FILE
+           END-IF.
