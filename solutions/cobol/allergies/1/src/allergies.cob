@@ -1,19 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. allergies.
 
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  WIDENED THE ALLERGEN TABLE PAST THE OLD
+      *                     8-SLOT LIMIT.  THE TABLE (AND WS-SCORE) ARE
+      *                     NOW SIZED FOR 20 SUBSTANCES AND LOADED FROM
+      *                     THE ALLERGEN-CODES REFERENCE FILE, WITH THE
+      *                     ORIGINAL 8 COMPILED IN AS A FALLBACK WHEN
+      *                     THAT FILE ISN'T AVAILABLE.
+      *    2026-08-09  RSK  WS-SCORE IS NOW COMP-3 TO CUT STORAGE AND
+      *                     CPU IN THE NIGHTLY RECONCILIATION BATCH --
+      *                     KEEP THE EXTERNAL DECLARATION IN SYNC WITH
+      *                     ALRGYBAT AND ALRGYRCN.
+      *    2026-08-09  RSK  WIDENED WS-TRL/WS-RESULT-LIST FROM 228 TO
+      *                     COVER THE 20-SUBSTANCE TABLE -- 20 NAMES OF
+      *                     UP TO 12 BYTES EACH PLUS A SEPARATOR PER
+      *                     NAME IS 260 BYTES BEFORE THE LEADING
+      *                     SEPARATOR IS STRIPPED, AND THE OLD 228-BYTE
+      *                     FIELD WAS SILENTLY TRUNCATING THE LIST FOR
+      *                     ANY PATIENT FLAGGED FOR ENOUGH SUBSTANCES.
+      *                     KEEP THE EXTERNAL DECLARATION IN SYNC WITH
+      *                     ALRGYBAT AND ALRGYRCN.
+      *    2026-08-09  RSK  ALLERGIC-TO AND LIST-ALLERGENS HAD NO
+      *                     GOBACK -- EACH FELL THROUGH INTO THE OTHER
+      *                     PARAGRAPHS BELOW IT, ENDING IN A READ AGAINST
+      *                     THE ALREADY-CLOSED ALLERGEN-CODES-FILE AND
+      *                     THEN AN UNCONDITIONAL RESET OF THE TABLE
+      *                     BACK TO THE COMPILED-IN 8.  ADDED GOBACK TO
+      *                     BOTH.  ALSO WIDENED WS-SCORE/WS-SCORE-WORK
+      *                     (AND PT-SCORE/PT-LAST-SCORE IN PATMAST.CPY)
+      *                     FROM PIC 9(05) TO PIC 9(07) -- THE 20-BIT
+      *                     ALLERGEN MASK CAN REACH 1,048,575, WHICH
+      *                     NO LONGER FIT IN FIVE DIGITS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLERGEN-CODES-FILE ASSIGN TO "ALGNCODE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AC-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALLERGEN-CODES-FILE.
+       COPY ALGNCODE.
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC 999.
-       01 WS-ITEM        PIC X(12).
-       01 WS-RESULT      PIC A.
-       01 WS-RESULT-LIST PIC X(108).
-       01 WS-TRL PIC X(108).
+       01 WS-SCORE       PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-ITEM        PIC X(12) EXTERNAL.
+       01 WS-RESULT      PIC A EXTERNAL.
+       01 WS-RESULT-LIST PIC X(259) EXTERNAL.
+       01 WS-TRL PIC X(260).
        01 WS-TRL-R REDEFINES WS-TRL.
            05 COMMA-SLOT PIC X.
-           05 THE-REST PIC X(107).
+           05 THE-REST PIC X(259).
        01 WS-I PIC 99.
-       01 WS-R PIC 9.    
-       01 WS-ALLERGENS-NAMES-DATA.
+       01 WS-R PIC 9.
+       01 WS-SCORE-WORK  PIC 9(07).
+
+       01 WS-AC-FILE-STATUS PIC XX.
+       01 WS-ALLERGEN-MAX   PIC 99 VALUE 20.
+       01 WS-ALLERGEN-COUNT PIC 99 VALUE ZERO.
+
+       01 WS-ALLERGENS-NAMES-TABLE.
+           05 WS-ALLERGENS-NAMES PIC X(12)
+               OCCURS 20 TIMES
+               INDEXED BY WS-AX.
+
+      * COMPILED-IN DEFAULTS, USED ONLY WHEN ALGNCODE IS NOT AVAILABLE.
+       01 WS-DFLT-ALLERGENS-DATA.
            05 FILLER PIC X(12) VALUE "eggs".
            05 FILLER PIC X(12) VALUE "peanuts".
            05 FILLER PIC X(12) VALUE "shellfish".
@@ -22,35 +79,78 @@
            05 FILLER PIC X(12) VALUE "chocolate".
            05 FILLER PIC X(12) VALUE "pollen".
            05 FILLER PIC X(12) VALUE "cats".
-       01 WS-ALLERGENS-TABLE REDEFINES WS-ALLERGENS-NAMES-DATA.     
-           05 WS-ALLERGENS-NAMES PIC X(12) OCCURS 8 TIMES.
+       01 WS-DFLT-ALLERGENS-TBL REDEFINES WS-DFLT-ALLERGENS-DATA.
+           05 WS-DFLT-ALLERGENS PIC X(12) OCCURS 8 TIMES.
+
        PROCEDURE DIVISION.
        ALLERGIC-TO.
+           PERFORM 1000-LOAD-ALLERGENS-ONCE
            MOVE "N" TO WS-RESULT
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
-               DIVIDE WS-SCORE BY 2
-               GIVING WS-SCORE REMAINDER WS-R
-               IF WS-R = 1 AND 
+           MOVE WS-SCORE TO WS-SCORE-WORK
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ALLERGEN-COUNT
+               DIVIDE WS-SCORE-WORK BY 2
+                   GIVING WS-SCORE-WORK REMAINDER WS-R
+               IF WS-R = 1 AND
                    WS-ITEM = WS-ALLERGENS-NAMES(WS-I) THEN
                     MOVE "Y" TO WS-RESULT
-               END-IF    
-       END-PERFORM.    
-
-      * Code this paragraph
-           CONTINUE.
+               END-IF
+           END-PERFORM
+           GOBACK.
 
        LIST-ALLERGENS.
-           MOVE SPACE TO WS-TRL.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
-               DIVIDE WS-SCORE BY 2
-               GIVING WS-SCORE REMAINDER WS-R
+           PERFORM 1000-LOAD-ALLERGENS-ONCE
+           MOVE SPACE TO WS-TRL
+           MOVE WS-SCORE TO WS-SCORE-WORK
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ALLERGEN-COUNT
+               DIVIDE WS-SCORE-WORK BY 2
+                   GIVING WS-SCORE-WORK REMAINDER WS-R
                IF WS-R = 1 THEN
-                    STRING WS-TRL DELIMITED BY SPACE 
+                    STRING WS-TRL DELIMITED BY SPACE
                        "," DELIMITED BY SPACE
                        WS-ALLERGENS-NAMES(WS-I) INTO WS-TRL
-                    END-STRING 
-               END-IF    
-              
-           END-PERFORM.    
+                    END-STRING
+               END-IF
+
+           END-PERFORM.
            MOVE THE-REST TO WS-RESULT-LIST.
            CONTINUE.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LOAD-ALLERGENS-ONCE - BUILDS THE ALLERGEN NAME TABLE
+      *    FROM THE ALLERGEN-CODES REFERENCE FILE THE FIRST TIME EITHER
+      *    PARAGRAPH ABOVE RUNS.  FALLS BACK TO THE COMPILED-IN 8 IF
+      *    THE REFERENCE FILE CAN'T BE OPENED.
+      ******************************************************************
+       1000-LOAD-ALLERGENS-ONCE.
+           IF WS-ALLERGEN-COUNT = ZERO
+               OPEN INPUT ALLERGEN-CODES-FILE
+               IF WS-AC-FILE-STATUS = "00"
+                   PERFORM 1100-READ-ALLERGEN-CODE
+                   PERFORM UNTIL WS-AC-FILE-STATUS NOT = "00"
+                       ADD 1 TO WS-ALLERGEN-COUNT
+                       SET WS-AX TO WS-ALLERGEN-COUNT
+                       MOVE ALGN-NAME TO WS-ALLERGENS-NAMES(WS-AX)
+                       PERFORM 1100-READ-ALLERGEN-CODE
+                   END-PERFORM
+                   CLOSE ALLERGEN-CODES-FILE
+               ELSE
+                   PERFORM 1200-LOAD-DEFAULT-ALLERGENS
+               END-IF
+           END-IF.
+
+       1100-READ-ALLERGEN-CODE.
+           READ ALLERGEN-CODES-FILE
+               AT END
+                   MOVE "10" TO WS-AC-FILE-STATUS
+           END-READ.
+
+       1200-LOAD-DEFAULT-ALLERGENS.
+           MOVE 8 TO WS-ALLERGEN-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 8
+               SET WS-AX TO WS-I
+               MOVE WS-DFLT-ALLERGENS(WS-I)
+                   TO WS-ALLERGENS-NAMES(WS-AX)
+           END-PERFORM.
