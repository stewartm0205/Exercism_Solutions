@@ -0,0 +1,35 @@
+//ALRGYBAT JOB (CLINIC),'NIGHTLY ALLERGY SCREEN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS EVERY PATIENT ON THE PATIENT-MASTER FILE THROUGH
+//* LIST-ALLERGENS AND PRINTS AN EXCEPTION REPORT OF PATIENTS NEWLY
+//* FLAGGED FOR AN ALLERGEN SINCE THE LAST NIGHT'S RUN.
+//*-------------------------------------------------------------------
+//SCREEN   EXEC PGM=ALRGYBAT
+//STEPLIB  DD   DSN=CLINIC.ALLERGIES.LOADLIB,DISP=SHR
+//PATMAST  DD   DSN=CLINIC.ALLERGIES.PATIENTS,DISP=SHR
+//PATMASTO DD   DSN=CLINIC.ALLERGIES.PATIENTS.NEW,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALGNCODE DD   DSN=CLINIC.ALLERGIES.ALLERGENCODES,DISP=SHR
+//ALRGYEXC DD   DSN=CLINIC.ALLERGIES.EXCEPTIONS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------------
+//* RECONCILE MATCHES THE JUST-REFRESHED PATIENT MASTER AGAINST THE
+//* PRESCRIPTION FILE AND MEDICATION-INGREDIENTS REFERENCE FILE AND
+//* FLAGS ANY PRESCRIBED MEDICATION CONTAINING AN INGREDIENT THE
+//* PATIENT IS ALLERGIC TO.
+//*-------------------------------------------------------------------
+//RECONCLE EXEC PGM=ALRGYRCN,COND=(0,NE)
+//STEPLIB  DD   DSN=CLINIC.ALLERGIES.LOADLIB,DISP=SHR
+//PATMAST  DD   DSN=CLINIC.ALLERGIES.PATIENTS,DISP=SHR
+//PRESCRIP DD   DSN=CLINIC.ALLERGIES.PRESCRIPTIONS,DISP=SHR
+//MEDINGR  DD   DSN=CLINIC.ALLERGIES.MEDICATIONINGR,DISP=SHR
+//ALRGYCNF DD   DSN=CLINIC.ALLERGIES.CONFLICTS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
