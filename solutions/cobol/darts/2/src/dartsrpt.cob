@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DARTSRPT.
+       AUTHOR. LEAGUE-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    DARTSRPT READS THE PLAYER-SCORE FILE MAINTAINED BY DARTS
+      *    AND PRINTS END-OF-NIGHT STANDINGS: EACH PLAYER'S FINAL
+      *    ROUND NUMBER AND HIS RUNNING MATCH TOTAL AS OF THAT ROUND.
+      *    THE FILE IS READ SEQUENTIALLY BY KEY (PLAYER, ROUND) SO THE
+      *    LAST RECORD SEEN FOR A PLAYER IS ALWAYS HIS LATEST TOTAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-SCORE-FILE ASSIGN TO "PLYRSCR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PS-KEY
+               FILE STATUS IS WS-PS-FILE-STATUS.
+
+           SELECT STANDINGS-FILE ASSIGN TO "STANDNGS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-SCORE-FILE.
+       COPY PLYRSCR.
+
+       FD  STANDINGS-FILE.
+       01  STANDINGS-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PS-FILE-STATUS          PIC XX.
+       01  WS-ST-FILE-STATUS          PIC XX.
+       01  WS-EOF-SW                  PIC X VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+       01  WS-LAST-PLAYER-ID          PIC X(06) VALUE SPACE.
+       01  WS-LAST-TOTAL              PIC 9(05) VALUE ZERO.
+       01  WS-LAST-ROUND              PIC 9(03) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(20) VALUE
+               "DARTS LEAGUE NIGHT -".
+           05  FILLER                 PIC X(20) VALUE
+               " FINAL STANDINGS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-PLAYER-ID         PIC X(06).
+           05  FILLER                 PIC X(04) VALUE SPACE.
+           05  WS-D-ROUNDS            PIC ZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACE.
+           05  WS-D-TOTAL             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STANDINGS
+               UNTIL WS-EOF
+           PERFORM 3000-FLUSH-LAST-PLAYER
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PLAYER-SCORE-FILE
+           OPEN OUTPUT STANDINGS-FILE
+           MOVE WS-HEADING-1 TO STANDINGS-LINE
+           WRITE STANDINGS-LINE
+           PERFORM 1100-READ-NEXT-SCORE.
+
+       1100-READ-NEXT-SCORE.
+           READ PLAYER-SCORE-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-STANDINGS.
+           IF PS-PLAYER-ID NOT = WS-LAST-PLAYER-ID
+               IF WS-LAST-PLAYER-ID NOT = SPACE
+                   PERFORM 3000-FLUSH-LAST-PLAYER
+               END-IF
+               MOVE PS-PLAYER-ID TO WS-LAST-PLAYER-ID
+           END-IF
+           MOVE PS-ROUND-NO TO WS-LAST-ROUND
+           MOVE PS-RUNNING-TOTAL TO WS-LAST-TOTAL
+           PERFORM 1100-READ-NEXT-SCORE.
+
+       3000-FLUSH-LAST-PLAYER.
+           MOVE WS-LAST-PLAYER-ID TO WS-D-PLAYER-ID
+           MOVE WS-LAST-ROUND TO WS-D-ROUNDS
+           MOVE WS-LAST-TOTAL TO WS-D-TOTAL
+           MOVE WS-DETAIL-LINE TO STANDINGS-LINE
+           WRITE STANDINGS-LINE
+           MOVE SPACE TO WS-LAST-PLAYER-ID.
+
+       9999-TERMINATE.
+           CLOSE PLAYER-SCORE-FILE
+           CLOSE STANDINGS-FILE.
