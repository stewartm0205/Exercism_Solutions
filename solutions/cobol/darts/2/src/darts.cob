@@ -1,26 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DARTS.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  ADD PLAYER-SCORE SCOREBOARD FILE SO EACH
+      *                     THROW'S WS-RESULT IS APPENDED TO A RUNNING
+      *                     MATCH TOTAL KEYED BY PLAYER/ROUND, INSTEAD
+      *                     OF SCORING ONE THROW AND DISCARDING IT.
+      *    2026-08-09  RSK  RING RADII AND POINT VALUES NOW COME FROM
+      *                     WS-BOARD-CONFIG INSTEAD OF BEING HARDCODED,
+      *                     SO A DIFFERENT BOARD SIZE OR A SPECIAL-
+      *                     TOURNAMENT LAYOUT ONLY NEEDS A NEW
+      *                     BOARD-CONFIG FILE, NOT A RECOMPILE.
+      *    2026-08-09  RSK  ADDED GOBACK AT THE END OF DARTS -- WITHOUT
+      *                     IT THE PARAGRAPH FELL THROUGH INTO
+      *                     1000-SET-DEFAULT-BOARD-CONFIG (DISCARDING A
+      *                     DRIVER-LOADED WS-BOARD-CONFIG AFTER THE
+      *                     FIRST THROW), THEN 1100-SCORE-AGAINST-RINGS
+      *                     A SECOND TIME (OVERWRITING WS-RESULT AGAINST
+      *                     THE NOW-DEFAULTED BOARD), THEN
+      *                     2000-RECORD-SCORE UNCONDITIONALLY (PAST ITS
+      *                     OWN PLAYER-ID GUARD), CORRUPTING THE JUST-
+      *                     WRITTEN SCORE AND FILING A BOGUS BLANK-
+      *                     PLAYER RECORD ON EVERY DIRECT CALL.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-SCORE-FILE ASSIGN TO "PLYRSCR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PS-KEY
+               FILE STATUS IS WS-PS-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-SCORE-FILE.
+       COPY PLYRSCR.
        WORKING-STORAGE SECTION.
-       01 WS-X PIC 99V9.
-       01 WS-Y PIC 99V9.
-       01 WS-RESULT PIC 99.
+       01 WS-X PIC 99V9 EXTERNAL.
+       01 WS-Y PIC 99V9 EXTERNAL.
+       01 WS-RESULT PIC 99 EXTERNAL.
        01 WS-DIST PIC 99V99.
+       01 WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01 WS-ROUND-NO PIC 9(03) EXTERNAL.
+
+      *    WS-BOARD-CONFIG IS THE DARTBOARD SCORING GEOMETRY, SHARED
+      *    EXTERNAL SO A BATCH DRIVER CAN LOAD IT ONCE FROM A
+      *    BOARD-CONFIG FILE BEFORE THE FIRST CALL.  RINGS ARE ORDERED
+      *    INNERMOST TO OUTERMOST; IF NO DRIVER SUPPLIES ONE, DARTS
+      *    FALLS BACK TO ITS OWN COMPILED-IN DEFAULTS THE FIRST TIME
+      *    IT IS CALLED.
+       01 WS-BOARD-CONFIG EXTERNAL.
+           05 WS-BOARD-RING OCCURS 3 TIMES.
+               10 WS-BOARD-RADIUS         PIC 99V99.
+               10 WS-BOARD-POINTS         PIC 99.
+           05 WS-BOARD-MISS-POINTS        PIC 99.
+           05 WS-BOARD-LOADED-SW          PIC X.
+               88 WS-BOARD-LOADED         VALUE "Y".
+
+       01 WS-PS-FILE-STATUS PIC XX.
+       01 WS-SCOREBOARD-SW PIC X VALUE "N".
+           88 WS-SCOREBOARD-OPEN VALUE "Y".
+       01 WS-PRIOR-TOTAL PIC 9(05).
+       01 WS-BI PIC 9.
+       01 WS-BOARD-FOUND-SW PIC X.
+           88 WS-BOARD-FOUND VALUE "Y".
        PROCEDURE DIVISION.
        DARTS.
            COMPUTE WS-DIST = FUNCTION SQRT(WS-X*WS-X + WS-Y*WS-Y)
-           DISPLAY WS-DIST
-           IF WS-DIST <= 1 THEN
-                   MOVE 10 TO WS-RESULT
-           ELSE 
-               IF WS-DIST <= 5 THEN
-                   MOVE 5 TO WS-RESULT
-               ELSE
-                   IF WS-DIST <= 10 THEN
-                       MOVE 1 TO WS-RESULT
-                   ELSE
-                       MOVE 0 TO WS-RESULT
-                   END-IF
-               END-IF
+           IF NOT WS-BOARD-LOADED
+               PERFORM 1000-SET-DEFAULT-BOARD-CONFIG
+           END-IF
+           PERFORM 1100-SCORE-AGAINST-RINGS
+           IF WS-PLAYER-ID NOT = SPACE
+               PERFORM 2000-RECORD-SCORE
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    1000-SET-DEFAULT-BOARD-CONFIG - THE STANDARD LEAGUE BOARD'S
+      *    RING RADII AND POINT VALUES, USED WHEN NO DRIVER HAS LOADED
+      *    A BOARD-CONFIG FILE FOR THIS RUN.
+      ******************************************************************
+       1000-SET-DEFAULT-BOARD-CONFIG.
+           MOVE 1.00 TO WS-BOARD-RADIUS(1)
+           MOVE 10 TO WS-BOARD-POINTS(1)
+           MOVE 5.00 TO WS-BOARD-RADIUS(2)
+           MOVE 5 TO WS-BOARD-POINTS(2)
+           MOVE 10.00 TO WS-BOARD-RADIUS(3)
+           MOVE 1 TO WS-BOARD-POINTS(3)
+           MOVE 0 TO WS-BOARD-MISS-POINTS
+           SET WS-BOARD-LOADED TO TRUE.
+
+      ******************************************************************
+      *    1100-SCORE-AGAINST-RINGS - WALK THE RING TABLE INNERMOST
+      *    FIRST AND SCORE THE THROW AT THE FIRST RING WHOSE RADIUS IT
+      *    DOES NOT EXCEED, OR THE MISS SCORE IF IT CLEARS THEM ALL.
+      ******************************************************************
+       1100-SCORE-AGAINST-RINGS.
+           MOVE WS-BOARD-MISS-POINTS TO WS-RESULT
+           MOVE "N" TO WS-BOARD-FOUND-SW
+           PERFORM 1110-CHECK-ONE-RING
+               VARYING WS-BI FROM 1 BY 1
+               UNTIL WS-BI > 3 OR WS-BOARD-FOUND.
+
+       1110-CHECK-ONE-RING.
+           IF WS-DIST <= WS-BOARD-RADIUS(WS-BI)
+               MOVE WS-BOARD-POINTS(WS-BI) TO WS-RESULT
+               SET WS-BOARD-FOUND TO TRUE
            END-IF.
+
+      ******************************************************************
+      *    2000-RECORD-SCORE - APPEND THIS THROW'S WS-RESULT TO THE
+      *    PLAYER'S RUNNING MATCH TOTAL IN THE PLAYER-SCORE FILE.
+      ******************************************************************
+       2000-RECORD-SCORE.
+           IF NOT WS-SCOREBOARD-OPEN
+               PERFORM 2100-OPEN-SCOREBOARD
+           END-IF
+
+           MOVE ZERO TO WS-PRIOR-TOTAL
+           IF WS-ROUND-NO > 1
+               MOVE WS-PLAYER-ID TO PS-PLAYER-ID
+               COMPUTE PS-ROUND-NO = WS-ROUND-NO - 1
+               READ PLAYER-SCORE-FILE
+                   KEY IS PS-KEY
+                   INVALID KEY
+                       MOVE ZERO TO WS-PRIOR-TOTAL
+               END-READ
+               IF WS-PS-FILE-STATUS = "00"
+                   MOVE PS-RUNNING-TOTAL TO WS-PRIOR-TOTAL
+               END-IF
+           END-IF
+
+           MOVE WS-PLAYER-ID TO PS-PLAYER-ID
+           MOVE WS-ROUND-NO TO PS-ROUND-NO
+           MOVE WS-RESULT TO PS-THROW-RESULT
+           COMPUTE PS-RUNNING-TOTAL = WS-PRIOR-TOTAL + WS-RESULT
+           WRITE PLAYER-SCORE-RECORD
+               INVALID KEY
+                   REWRITE PLAYER-SCORE-RECORD
+           END-WRITE.
+
+      ******************************************************************
+      *    2100-OPEN-SCOREBOARD - OPEN THE SCOREBOARD FOR UPDATE,
+      *    CREATING IT THE FIRST TIME IT IS USED.
+      ******************************************************************
+       2100-OPEN-SCOREBOARD.
+           OPEN I-O PLAYER-SCORE-FILE
+           IF WS-PS-FILE-STATUS = "35"
+               OPEN OUTPUT PLAYER-SCORE-FILE
+               CLOSE PLAYER-SCORE-FILE
+               OPEN I-O PLAYER-SCORE-FILE
+           END-IF
+           SET WS-SCOREBOARD-OPEN TO TRUE.
