@@ -0,0 +1,408 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DARTSBAT.
+       AUTHOR. LEAGUE-NIGHT-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    DARTSBAT READS A NIGHT'S WORTH OF RECORDED THROWS FROM THE
+      *    THROWS-FILE (PLAYER, BOARD-X, BOARD-Y PER RECORD), CALLS
+      *    THE DARTS SCORING LOGIC ONCE PER RECORD VIA THE SHARED
+      *    EXTERNAL WORKING-STORAGE FIELDS, AND WRITES A SUMMARY
+      *    REPORT OF TOTAL POINTS PER PLAYER.  THIS LETS ONE JOB
+      *    SCORE THE WHOLE EVENING INSTEAD OF ONE CALL PER DART.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  CHECKPOINTS THE LAST COMPLETED THROW TO
+      *                     DARTCKP EVERY WS-CHECKPOINT-EVERY RECORDS
+      *                     SO A RERUN AFTER AN ABEND SKIPS PAST
+      *                     ALREADY-SCORED THROWS INSTEAD OF DOUBLE-
+      *                     COUNTING THEM.
+      *    2026-08-09  RSK  VALIDATES EVERY THROW'S PLAYER AGAINST THE
+      *                     SHARED PLAYER-MASTER ROSTER BEFORE SCORING
+      *                     IT, LOGGING AND SKIPPING ANY THROW FOR AN
+      *                     UNKNOWN OR INACTIVE PLAYER.
+      *    2026-08-09  RSK  LOADS RING RADII AND POINT VALUES FROM THE
+      *                     NEW BOARD-CONFIG FILE BEFORE SCORING ANY
+      *                     THROW, SO A DIFFERENT BOARD SIZE OR A
+      *                     SPECIAL-TOURNAMENT LAYOUT IS A CONFIG
+      *                     RECORD CHANGE, NOT A RECOMPILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THROWS-FILE ASSIGN TO "THROWS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TH-FILE-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "DARTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SU-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DARTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-FILE-STATUS.
+
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLYRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PLM-PLAYER-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+           SELECT BOARD-CONFIG-FILE ASSIGN TO "BOARDCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  THROWS-FILE.
+       01  THROW-RECORD.
+           05  TR-PLAYER-ID           PIC X(06).
+           05  TR-ROUND-NO            PIC 9(03).
+           05  TR-BOARD-X             PIC 99V9.
+           05  TR-BOARD-Y             PIC 99V9.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+
+       FD  PLAYER-MASTER-FILE.
+       COPY PLYRMAST.
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       FD  BOARD-CONFIG-FILE.
+       COPY BOARDCFG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-X PIC 99V9 EXTERNAL.
+       01  WS-Y PIC 99V9 EXTERNAL.
+       01  WS-RESULT PIC 99 EXTERNAL.
+       01  WS-PLAYER-ID PIC X(06) EXTERNAL.
+       01  WS-ROUND-NO PIC 9(03) EXTERNAL.
+
+      *    WS-BOARD-CONFIG MUST MATCH DARTS' OWN EXTERNAL DECLARATION
+      *    BYTE FOR BYTE.  THIS DRIVER LOADS IT ONCE IN 1190 SO EVERY
+      *    THROW IN THE RUN IS SCORED AGAINST THE SAME GEOMETRY.
+       01  WS-BOARD-CONFIG EXTERNAL.
+           05  WS-BOARD-RING OCCURS 3 TIMES.
+               10  WS-BOARD-RADIUS        PIC 99V99.
+               10  WS-BOARD-POINTS        PIC 99.
+           05  WS-BOARD-MISS-POINTS       PIC 99.
+           05  WS-BOARD-LOADED-SW         PIC X.
+               88  WS-BOARD-LOADED        VALUE "Y".
+
+       01  WS-TH-FILE-STATUS          PIC XX.
+       01  WS-SU-FILE-STATUS          PIC XX.
+       01  WS-CK-FILE-STATUS          PIC XX.
+       01  WS-PM-FILE-STATUS          PIC XX.
+       01  WS-EL-FILE-STATUS          PIC XX.
+       01  WS-BC-FILE-STATUS          PIC XX.
+       01  WS-EL-OPEN-SW              PIC X VALUE "N".
+           88  WS-EL-OPEN             VALUE "Y".
+       01  WS-EOF-SW                  PIC X VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+
+      *    IN-MEMORY COPY OF THE PLAYER-MASTER ROSTER, LOADED ONCE SO
+      *    EVERY THROW'S PLAYER CAN BE VALIDATED WITHOUT RE-READING
+      *    THE ROSTER FILE.
+       01  WS-ROSTER-MAX               PIC 9(03) VALUE 50.
+       01  WS-ROSTER-COUNT             PIC 9(03) VALUE ZERO.
+       01  WS-ROSTER-TABLE.
+           05  WS-ROSTER-ENTRY OCCURS 50 TIMES INDEXED BY WS-ROX.
+               10  WS-ROS-PLAYER-ID     PIC X(06).
+               10  WS-ROS-ACTIVE-SW     PIC X.
+                   88  WS-ROS-ACTIVE    VALUE "Y".
+       01  WS-ROSTER-FOUND-SW          PIC X.
+           88  WS-ROSTER-FOUND         VALUE "Y".
+
+      *    WS-THROW-KEY IS THE NATURAL KEY FOR ONE THROW RECORD,
+      *    PADDED TO LINE UP WITH THE SHARED CHECKPOINT RECORD'S
+      *    FLAT 20-BYTE CK-LAST-KEY.
+       01  WS-THROW-KEY.
+           05  WS-TK-PLAYER-ID         PIC X(06).
+           05  WS-TK-ROUND-NO          PIC 9(03).
+           05  FILLER                  PIC X(11) VALUE SPACES.
+       01  WS-RESTART-KEY              PIC X(20) VALUE SPACES.
+       01  WS-SKIPPING-SW              PIC X VALUE "N".
+           88  WS-SKIPPING             VALUE "Y".
+       01  WS-CHECKPOINT-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY         PIC 9(05) VALUE 25.
+
+       01  WS-PLAYER-TOTALS-TABLE.
+           05  WS-PLAYER-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-PX.
+               10  WS-PT-PLAYER-ID    PIC X(06).
+               10  WS-PT-TOTAL        PIC 9(05).
+       01  WS-PLAYER-COUNT             PIC 9(03) VALUE ZERO.
+       01  WS-FOUND-SW                 PIC X.
+           88  WS-FOUND                VALUE "Y".
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SU-PLAYER-ID         PIC X(06).
+           05  FILLER                  PIC X(04) VALUE SPACE.
+           05  WS-SU-TOTAL             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-THROWS
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT THROWS-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM 1190-LOAD-BOARD-CONFIG
+           PERFORM 1160-LOAD-ROSTER-ONCE
+           PERFORM 1150-RESUME-FROM-CHECKPOINT
+           PERFORM 1100-READ-NEXT-THROW
+           IF WS-SKIPPING
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+           END-IF.
+
+      ******************************************************************
+      *    1190-LOAD-BOARD-CONFIG - OVERRIDE THE COMPILED-IN RING RADII
+      *    AND POINT VALUES FROM THE BOARD-CONFIG FILE WHEN ONE IS
+      *    SUPPLIED, SO A DIFFERENT BOARD SIZE OR A SPECIAL-TOURNAMENT
+      *    SCORING LAYOUT IS A CONFIG RECORD CHANGE, NOT A RECOMPILE.
+      *    IF THE FILE IS ABSENT OR EMPTY, DARTS FALLS BACK TO ITS OWN
+      *    COMPILED-IN DEFAULTS ON ITS FIRST CALL.
+      ******************************************************************
+       1190-LOAD-BOARD-CONFIG.
+           OPEN INPUT BOARD-CONFIG-FILE
+           IF WS-BC-FILE-STATUS = "00"
+               PERFORM 1191-READ-BOARD-CONFIG-ENTRY
+               PERFORM 1192-STORE-BOARD-CONFIG-ENTRY
+                   UNTIL WS-BC-FILE-STATUS NOT = "00"
+               CLOSE BOARD-CONFIG-FILE
+               SET WS-BOARD-LOADED TO TRUE
+           END-IF.
+
+       1191-READ-BOARD-CONFIG-ENTRY.
+           READ BOARD-CONFIG-FILE
+               AT END
+                   MOVE "10" TO WS-BC-FILE-STATUS
+           END-READ.
+
+       1192-STORE-BOARD-CONFIG-ENTRY.
+           IF BC-RING-NO = 0
+               MOVE BC-POINTS TO WS-BOARD-MISS-POINTS
+           ELSE
+               IF BC-RING-NO > 0 AND BC-RING-NO <= 3
+                   MOVE BC-RADIUS TO WS-BOARD-RADIUS(BC-RING-NO)
+                   MOVE BC-POINTS TO WS-BOARD-POINTS(BC-RING-NO)
+               ELSE
+                   PERFORM 4010-LOG-BAD-RING-NO
+               END-IF
+           END-IF
+           PERFORM 1191-READ-BOARD-CONFIG-ENTRY.
+
+      ******************************************************************
+      *    1160-LOAD-ROSTER-ONCE - LOAD THE PLAYER-MASTER ROSTER INTO
+      *    WS-ROSTER-TABLE.  IF THE ROSTER ISN'T AVAILABLE EVERY
+      *    PLAYER LOOKUP SIMPLY COMES BACK NOT-FOUND AND THE THROW IS
+      *    LOGGED AND SKIPPED, RATHER THAN HALTING THE WHOLE RUN.
+      ******************************************************************
+       1160-LOAD-ROSTER-ONCE.
+           OPEN INPUT PLAYER-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "00"
+               PERFORM 1170-READ-ROSTER-ENTRY
+               PERFORM 1180-STORE-ROSTER-ENTRY
+                   UNTIL WS-PM-FILE-STATUS NOT = "00"
+               CLOSE PLAYER-MASTER-FILE
+           END-IF.
+
+       1170-READ-ROSTER-ENTRY.
+           READ PLAYER-MASTER-FILE
+               AT END
+                   MOVE "10" TO WS-PM-FILE-STATUS
+           END-READ.
+
+       1180-STORE-ROSTER-ENTRY.
+           IF WS-ROSTER-COUNT < WS-ROSTER-MAX
+               ADD 1 TO WS-ROSTER-COUNT
+               SET WS-ROX TO WS-ROSTER-COUNT
+               MOVE PLM-PLAYER-ID TO WS-ROS-PLAYER-ID(WS-ROX)
+               MOVE PLM-ACTIVE-SW TO WS-ROS-ACTIVE-SW(WS-ROX)
+           END-IF
+           PERFORM 1170-READ-ROSTER-ENTRY.
+
+       1100-READ-NEXT-THROW.
+           READ THROWS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    1150-RESUME-FROM-CHECKPOINT - IF A NON-EMPTY CHECKPOINT IS
+      *    ON FILE, REMEMBER ITS KEY SO 1200 CAN SKIP PAST EVERY
+      *    THROW ALREADY SCORED BEFORE THIS RUN RESTARTED.
+      ******************************************************************
+       1150-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-LAST-KEY NOT = SPACES
+                           MOVE CK-LAST-KEY TO WS-RESTART-KEY
+                           SET WS-SKIPPING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    1200-SKIP-TO-RESTART-POINT - READ AND DISCARD THROWS UNTIL
+      *    THE ONE MATCHING THE CHECKPOINTED KEY HAS GONE BY, THEN
+      *    LEAVE THE NEXT UNSCORED THROW SITTING IN THROW-RECORD.
+      ******************************************************************
+       1200-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-EOF OR NOT WS-SKIPPING
+               MOVE TR-PLAYER-ID TO WS-TK-PLAYER-ID
+               MOVE TR-ROUND-NO TO WS-TK-ROUND-NO
+               IF WS-THROW-KEY = WS-RESTART-KEY
+                   MOVE "N" TO WS-SKIPPING-SW
+               END-IF
+               PERFORM 1100-READ-NEXT-THROW
+           END-PERFORM.
+
+       2000-PROCESS-THROWS.
+           PERFORM 2050-CHECK-ROSTER
+           IF WS-ROSTER-FOUND
+               MOVE TR-PLAYER-ID TO WS-PLAYER-ID
+               MOVE TR-ROUND-NO TO WS-ROUND-NO
+               MOVE TR-BOARD-X TO WS-X
+               MOVE TR-BOARD-Y TO WS-Y
+               CALL "DARTS"
+               PERFORM 2100-ACCUMULATE-TOTAL
+           ELSE
+               PERFORM 4000-LOG-ERROR
+           END-IF
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-EVERY
+               PERFORM 2200-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF
+           PERFORM 1100-READ-NEXT-THROW.
+
+      ******************************************************************
+      *    2050-CHECK-ROSTER - CONFIRM TR-PLAYER-ID IS ON THE PLAYER-
+      *    MASTER ROSTER AND MARKED ACTIVE BEFORE THIS THROW IS SCORED.
+      ******************************************************************
+       2050-CHECK-ROSTER.
+           MOVE "N" TO WS-ROSTER-FOUND-SW
+           PERFORM 2060-CHECK-ONE-ROSTER-ENTRY
+               VARYING WS-ROX FROM 1 BY 1 UNTIL WS-ROX > WS-ROSTER-COUNT.
+
+       2060-CHECK-ONE-ROSTER-ENTRY.
+           IF WS-ROS-PLAYER-ID(WS-ROX) = TR-PLAYER-ID
+               AND WS-ROS-ACTIVE(WS-ROX)
+               SET WS-ROSTER-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    2200-WRITE-CHECKPOINT - RECORD THE THROW JUST SCORED AS
+      *    THE RESTART POINT FOR THE NEXT RUN.
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TR-PLAYER-ID TO WS-TK-PLAYER-ID
+           MOVE TR-ROUND-NO TO WS-TK-ROUND-NO
+           MOVE WS-THROW-KEY TO CK-LAST-KEY
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-ACCUMULATE-TOTAL.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM 2110-FIND-PLAYER
+               VARYING WS-PX FROM 1 BY 1
+               UNTIL WS-PX > WS-PLAYER-COUNT
+           IF NOT WS-FOUND
+               ADD 1 TO WS-PLAYER-COUNT
+               SET WS-PX TO WS-PLAYER-COUNT
+               MOVE WS-PLAYER-ID TO WS-PT-PLAYER-ID(WS-PX)
+               MOVE ZERO TO WS-PT-TOTAL(WS-PX)
+           END-IF
+           ADD WS-RESULT TO WS-PT-TOTAL(WS-PX).
+
+       2110-FIND-PLAYER.
+           IF WS-PT-PLAYER-ID(WS-PX) = WS-PLAYER-ID
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       3000-WRITE-SUMMARY.
+           PERFORM 3100-WRITE-ONE-PLAYER
+               VARYING WS-PX FROM 1 BY 1
+               UNTIL WS-PX > WS-PLAYER-COUNT.
+
+       3100-WRITE-ONE-PLAYER.
+           MOVE WS-PT-PLAYER-ID(WS-PX) TO WS-SU-PLAYER-ID
+           MOVE WS-PT-TOTAL(WS-PX) TO WS-SU-TOTAL
+           MOVE WS-SUMMARY-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A THROW REJECTED FOR AN UNKNOWN OR
+      *    INACTIVE PLAYER ON THE SHARED ERROR LOG.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "DARTSBAT" TO EL-PROGRAM-ID
+           MOVE TR-PLAYER-ID TO EL-KEY
+           MOVE TR-ROUND-NO TO EL-POSITION
+           MOVE "THROW REJECTED -- UNKNOWN OR INACTIVE PLAYER"
+               TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4010-LOG-BAD-RING-NO - RECORD A BOARD-CONFIG ENTRY CARRYING A
+      *    RING NUMBER OUTSIDE THE 3-RING TABLE ON THE SHARED ERROR LOG
+      *    AND LEAVE THAT RING AT ITS COMPILED-IN DEFAULT RATHER THAN
+      *    USE IT AS A SUBSCRIPT.
+      ******************************************************************
+       4010-LOG-BAD-RING-NO.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "DARTSBAT" TO EL-PROGRAM-ID
+           MOVE SPACES TO EL-KEY
+           MOVE BC-RING-NO TO EL-POSITION
+           MOVE "BOARD CONFIG REJECTED -- RING NO OUT OF RANGE"
+               TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    9999-TERMINATE - ON A CLEAN FINISH, EMPTY THE CHECKPOINT
+      *    FILE SO THE NEXT RUN DOES NOT TRY TO RESUME FROM IT.
+      ******************************************************************
+       9999-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE THROWS-FILE
+           CLOSE SUMMARY-FILE
+           IF WS-EL-OPEN
+               CLOSE ERROR-LOG-FILE
+           END-IF.
