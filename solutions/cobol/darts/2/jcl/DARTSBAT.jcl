@@ -0,0 +1,30 @@
+//DARTSBAT JOB (LEAGUE),'DARTS NIGHT RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS A NIGHT'S RECORDED THROWS THROUGH THE DARTS SCORING LOGIC
+//* ONE RECORD AT A TIME AND PRINTS A TOTAL-POINTS-PER-PLAYER REPORT.
+//* RING RADII AND POINT VALUES ARE LOADED FROM BOARDCFG; IF THAT
+//* DATASET IS EMPTY OR MISSING, DARTS SCORES AGAINST THE STANDARD
+//* LEAGUE BOARD BUILT INTO THE PROGRAM.
+//*-------------------------------------------------------------------
+//SCORE    EXEC PGM=DARTSBAT
+//STEPLIB  DD   DSN=LEAGUE.DARTS.LOADLIB,DISP=SHR
+//THROWS   DD   DSN=LEAGUE.DARTS.THROWS,DISP=SHR
+//BOARDCFG DD   DSN=LEAGUE.DARTS.BOARDCONFIG,DISP=SHR
+//PLYRSCR  DD   DSN=LEAGUE.DARTS.PLAYERSCORE,DISP=SHR
+//PLYRMAST DD   DSN=LEAGUE.PLAYERS.MASTER,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//DARTSUM  DD   DSN=LEAGUE.DARTS.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DARTCKP  DD   DSN=LEAGUE.DARTS.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=34,BLKSIZE=3400)
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------------
+//STANDING EXEC PGM=DARTSRPT,COND=(0,NE)
+//STEPLIB  DD   DSN=LEAGUE.DARTS.LOADLIB,DISP=SHR
+//PLYRSCR  DD   DSN=LEAGUE.DARTS.PLAYERSCORE,DISP=SHR
+//STANDNGS DD   DSN=LEAGUE.DARTS.STANDINGS,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
