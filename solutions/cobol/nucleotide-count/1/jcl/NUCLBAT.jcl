@@ -0,0 +1,21 @@
+//NUCLBAT  JOB (LAB),'SEQUENCING BATCH QC RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------------
+//* RUNS NUCLEOTIDE-COUNT OVER EVERY SAMPLE NAMED IN THE SAMPLE
+//* CATALOG AND PRINTS A PASS/FAIL QC SUMMARY FOR THE WHOLE RUN.
+//* CONTROL-SAMPLES NAMES THE EXPECTED BASE COMPOSITION FOR ANY KNOWN
+//* CONTROL SAMPLE IN THE CATALOG; A COUNTED SAMPLE THAT DRIFTS
+//* BEYOND ITS TOLERANCE IS FLAGGED DEV ON SAMPRSLT AND LOGGED TO
+//* ERRLOG.
+//*-------------------------------------------------------------------
+//QCRUN    EXEC PGM=NUCLBAT
+//STEPLIB  DD   DSN=LAB.NUCLCOUNT.LOADLIB,DISP=SHR
+//SAMPCAT  DD   DSN=LAB.NUCLCOUNT.SAMPLECAT,DISP=SHR
+//SAMPRSLT DD   DSN=LAB.NUCLCOUNT.SAMPLERESULTS,DISP=(NEW,CATLG,
+//              DELETE),SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=8000)
+//NUCLCKP  DD   DSN=LAB.NUCLCOUNT.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=34,BLKSIZE=3400)
+//CTRLSAMP DD   DSN=LAB.NUCLCOUNT.CONTROLSAMPLES,DISP=SHR
+//ERRLOG   DD   DSN=OPSCTRL.SHARED.ERRORLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
