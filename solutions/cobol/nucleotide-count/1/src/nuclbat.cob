@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUCLBAT.
+       AUTHOR. LAB-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    NUCLBAT RUNS NUCLEOTIDE-COUNT OVER EVERY SAMPLE IN A
+      *    SEQUENCING BATCH.  THE SAMPLE CATALOG NAMES ONE DATASET PER
+      *    SAMPLE; NUCLBAT POINTS NUCLEOTIDE-COUNT AT EACH ONE IN TURN
+      *    (VIA ITS DYNAMIC WS-DS-FILE-NAME), WRITES THE PER-SAMPLE
+      *    COUNTS TO SAMPLE-RESULTS, FLAGS ANY SAMPLE WHOSE WS-ERROR
+      *    FIRED, AND PRINTS A RUN-LEVEL PASS/FAIL COUNT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  CHECKPOINTS THE LAST SAMPLE COMPLETED TO
+      *                     NUCLCKP EVERY WS-CHECKPOINT-EVERY SAMPLES
+      *                     SO A RERUN AFTER AN ABEND SKIPS PAST
+      *                     SAMPLES ALREADY SCORED.
+      *    2026-08-09  RSK  RECONCILES EACH SAMPLE'S COUNTED BASE
+      *                     COMPOSITION AGAINST ITS EXPECTED PROFILE ON
+      *                     THE NEW CONTROL-SAMPLES REFERENCE FILE,
+      *                     FLAGGING AND LOGGING ANY SAMPLE THAT DRIFTS
+      *                     BEYOND TOLERANCE SO QC CATCHES CONTAMINATED
+      *                     OR MISLABELED SAMPLES EVEN WHEN EVERY BASE
+      *                     CHARACTER WAS VALID.
+      *    2026-08-09  RSK  WS-A/WS-C/WS-G/WS-T/WS-TOTAL-BASES ARE NOW
+      *                     COMP-3, MATCHING NUCLEOTIDE-COUNT'S
+      *                     EXTERNAL DECLARATION.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-CATALOG-FILE ASSIGN TO "SAMPCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SC-FILE-STATUS.
+
+           SELECT SAMPLE-RESULTS-FILE ASSIGN TO "SAMPRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "NUCLCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-FILE-STATUS.
+
+           SELECT CONTROL-SAMPLES-FILE ASSIGN TO "CTRLSAMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CS-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMPLE-CATALOG-FILE.
+       01  SAMPLE-CATALOG-RECORD.
+           05  SC-SAMPLE-ID               PIC X(20).
+           05  SC-DATASET-NAME            PIC X(40).
+
+       FD  SAMPLE-RESULTS-FILE.
+       01  SAMPLE-RESULTS-RECORD          PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+
+       FD  CONTROL-SAMPLES-FILE.
+       COPY CTRLSAMP.
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-A                            PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-C                            PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-G                            PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-T                            PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-ERROR                        PIC X(36) EXTERNAL.
+       01 WS-TOTAL-BASES                  PIC 9(09) COMP-3 EXTERNAL.
+       01 WS-DS-FILE-NAME                 PIC X(40) EXTERNAL.
+
+       01  WS-SC-FILE-STATUS              PIC XX.
+       01  WS-SR-FILE-STATUS              PIC XX.
+       01  WS-CK-FILE-STATUS              PIC XX.
+       01  WS-CS-FILE-STATUS              PIC XX.
+       01  WS-EL-FILE-STATUS              PIC XX.
+       01  WS-EL-OPEN-SW                  PIC X VALUE "N".
+           88  WS-EL-OPEN                 VALUE "Y".
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+      *    IN-MEMORY EXPECTED-COMPOSITION TABLE, LOADED ONCE FROM
+      *    CONTROL-SAMPLES-FILE.  A SAMPLE NOT FOUND HERE IS NOT A
+      *    KNOWN CONTROL SAMPLE AND SKIPS RECONCILIATION ENTIRELY.
+       01  WS-CTRL-LOADED-SW              PIC X VALUE "N".
+           88  WS-CTRL-LOADED             VALUE "Y".
+       01  WS-CTRL-MAX                    PIC 9(03) VALUE 50.
+       01  WS-CTRL-COUNT                  PIC 9(03) VALUE ZERO.
+       01  WS-CTRL-TABLE.
+           05  WS-CTRL-ENTRY OCCURS 50 TIMES INDEXED BY WS-CX.
+               10  WS-CX-SAMPLE-ID         PIC X(20).
+               10  WS-CX-EXP-A-PCT         PIC 9(03).
+               10  WS-CX-EXP-C-PCT         PIC 9(03).
+               10  WS-CX-EXP-G-PCT         PIC 9(03).
+               10  WS-CX-EXP-T-PCT         PIC 9(03).
+               10  WS-CX-TOLERANCE-PCT     PIC 9(03).
+       01  WS-CTRL-FOUND-SW               PIC X.
+           88  WS-CTRL-FOUND              VALUE "Y".
+
+      *    WORKING FIELDS FOR ONE SAMPLE'S RECONCILIATION.
+       01  WS-ACTUAL-A-PCT                PIC 9(03).
+       01  WS-ACTUAL-C-PCT                PIC 9(03).
+       01  WS-ACTUAL-G-PCT                PIC 9(03).
+       01  WS-ACTUAL-T-PCT                PIC 9(03).
+       01  WS-PCT-DIFF                    PIC S9(03).
+       01  WS-OUT-OF-TOLERANCE-SW         PIC X.
+           88  WS-OUT-OF-TOLERANCE        VALUE "Y".
+
+       01  WS-PASS-COUNT                  PIC 9(05) VALUE ZERO.
+       01  WS-FAIL-COUNT                  PIC 9(05) VALUE ZERO.
+       01  WS-DEVIATION-COUNT             PIC 9(05) VALUE ZERO.
+
+       01  WS-RESTART-KEY                 PIC X(20) VALUE SPACES.
+       01  WS-SKIPPING-SW                 PIC X VALUE "N".
+           88  WS-SKIPPING                VALUE "Y".
+       01  WS-CHECKPOINT-COUNT            PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY            PIC 9(05) VALUE 10.
+
+       01  WS-OUT-RECORD.
+           05  WS-O-SAMPLE-ID             PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-A                     PIC ZZZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-C                     PIC ZZZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-G                     PIC ZZZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-T                     PIC ZZZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                PIC X(04).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-QC-STATUS             PIC X(04).
+
+       01  WS-SUMMARY-RECORD.
+           05  FILLER                     PIC X(20) VALUE
+                   "TOTAL SAMPLES PASS=".
+           05  WS-SUM-PASS                PIC ZZZZ9.
+           05  FILLER                     PIC X(07) VALUE " FAIL=".
+           05  WS-SUM-FAIL                PIC ZZZZ9.
+           05  FILLER                     PIC X(05) VALUE " DEV=".
+           05  WS-SUM-DEV                 PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMPLE
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-RUN-SUMMARY
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SAMPLE-CATALOG-FILE
+           OPEN OUTPUT SAMPLE-RESULTS-FILE
+           PERFORM 1160-LOAD-CONTROL-SAMPLES-ONCE
+           PERFORM 1150-RESUME-FROM-CHECKPOINT
+           PERFORM 1100-READ-NEXT-SAMPLE
+           IF WS-SKIPPING
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+           END-IF.
+
+       1100-READ-NEXT-SAMPLE.
+           READ SAMPLE-CATALOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    1150-RESUME-FROM-CHECKPOINT - IF A NON-EMPTY CHECKPOINT IS
+      *    ON FILE, REMEMBER ITS KEY SO 1200 CAN SKIP PAST EVERY
+      *    SAMPLE ALREADY SCORED BEFORE THIS RUN RESTARTED.
+      ******************************************************************
+       1150-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-LAST-KEY NOT = SPACES
+                           MOVE CK-LAST-KEY TO WS-RESTART-KEY
+                           SET WS-SKIPPING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    1200-SKIP-TO-RESTART-POINT - READ AND DISCARD SAMPLES UNTIL
+      *    THE ONE MATCHING THE CHECKPOINTED KEY HAS GONE BY, THEN
+      *    LEAVE THE NEXT UNSCORED SAMPLE SITTING IN THE CATALOG
+      *    RECORD.
+      ******************************************************************
+       1200-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-EOF OR NOT WS-SKIPPING
+               IF SC-SAMPLE-ID = WS-RESTART-KEY
+                   MOVE "N" TO WS-SKIPPING-SW
+               END-IF
+               PERFORM 1100-READ-NEXT-SAMPLE
+           END-PERFORM.
+
+      ******************************************************************
+      *    1160-LOAD-CONTROL-SAMPLES-ONCE - LOAD THE EXPECTED-
+      *    COMPOSITION TABLE ONCE PER RUN.  IF THE FILE ISN'T
+      *    AVAILABLE THE TABLE STAYS EMPTY AND EVERY SAMPLE SKIPS
+      *    RECONCILIATION RATHER THAN FAILING THE RUN.
+      ******************************************************************
+       1160-LOAD-CONTROL-SAMPLES-ONCE.
+           IF NOT WS-CTRL-LOADED
+               SET WS-CTRL-LOADED TO TRUE
+               OPEN INPUT CONTROL-SAMPLES-FILE
+               IF WS-CS-FILE-STATUS = "00"
+                   PERFORM 1170-READ-CONTROL-SAMPLE
+                   PERFORM 1180-STORE-CONTROL-SAMPLE
+                       UNTIL WS-CS-FILE-STATUS NOT = "00"
+                   CLOSE CONTROL-SAMPLES-FILE
+               END-IF
+           END-IF.
+
+       1170-READ-CONTROL-SAMPLE.
+           READ CONTROL-SAMPLES-FILE
+               AT END
+                   MOVE "10" TO WS-CS-FILE-STATUS
+           END-READ.
+
+       1180-STORE-CONTROL-SAMPLE.
+           IF WS-CTRL-COUNT < WS-CTRL-MAX
+               ADD 1 TO WS-CTRL-COUNT
+               SET WS-CX TO WS-CTRL-COUNT
+               MOVE CS-SAMPLE-ID TO WS-CX-SAMPLE-ID(WS-CX)
+               MOVE CS-EXPECT-A-PCT TO WS-CX-EXP-A-PCT(WS-CX)
+               MOVE CS-EXPECT-C-PCT TO WS-CX-EXP-C-PCT(WS-CX)
+               MOVE CS-EXPECT-G-PCT TO WS-CX-EXP-G-PCT(WS-CX)
+               MOVE CS-EXPECT-T-PCT TO WS-CX-EXP-T-PCT(WS-CX)
+               MOVE CS-TOLERANCE-PCT TO WS-CX-TOLERANCE-PCT(WS-CX)
+           END-IF
+           PERFORM 1170-READ-CONTROL-SAMPLE.
+
+       2000-PROCESS-SAMPLE.
+           MOVE SC-DATASET-NAME TO WS-DS-FILE-NAME
+           CALL "NUCLEOTIDE-COUNT"
+           PERFORM 2100-WRITE-SAMPLE-RESULT
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-EVERY
+               PERFORM 2200-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF
+           PERFORM 1100-READ-NEXT-SAMPLE.
+
+      ******************************************************************
+      *    2200-WRITE-CHECKPOINT - RECORD THE SAMPLE JUST SCORED AS
+      *    THE RESTART POINT FOR THE NEXT RUN.
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SC-SAMPLE-ID TO CK-LAST-KEY
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-WRITE-SAMPLE-RESULT.
+           MOVE SC-SAMPLE-ID TO WS-O-SAMPLE-ID
+           MOVE WS-A TO WS-O-A
+           MOVE WS-C TO WS-O-C
+           MOVE WS-G TO WS-O-G
+           MOVE WS-T TO WS-O-T
+           IF WS-ERROR = SPACES
+               MOVE "PASS" TO WS-O-STATUS
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               MOVE "FAIL" TO WS-O-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+           PERFORM 2150-RECONCILE-SAMPLE
+           MOVE WS-OUT-RECORD TO SAMPLE-RESULTS-RECORD
+           WRITE SAMPLE-RESULTS-RECORD.
+
+      ******************************************************************
+      *    2150-RECONCILE-SAMPLE - COMPARE THE COUNTED BASE COMPOSITION
+      *    AGAINST THE SAMPLE'S EXPECTED PROFILE, IF IT HAS ONE ON THE
+      *    CONTROL-SAMPLES TABLE.  A SAMPLE WITH NO EXPECTED PROFILE,
+      *    OR WITH NO BASES COUNTED AT ALL, IS MARKED N/A RATHER THAN
+      *    RECONCILED.
+      ******************************************************************
+       2150-RECONCILE-SAMPLE.
+           MOVE "N/A " TO WS-O-QC-STATUS
+           IF WS-TOTAL-BASES > 0
+               PERFORM 2160-FIND-CONTROL-SAMPLE
+                   VARYING WS-CX FROM 1 BY 1
+                   UNTIL WS-CX > WS-CTRL-COUNT
+               IF WS-CTRL-FOUND
+                   COMPUTE WS-ACTUAL-A-PCT =
+                       (WS-A * 100) / WS-TOTAL-BASES
+                   COMPUTE WS-ACTUAL-C-PCT =
+                       (WS-C * 100) / WS-TOTAL-BASES
+                   COMPUTE WS-ACTUAL-G-PCT =
+                       (WS-G * 100) / WS-TOTAL-BASES
+                   COMPUTE WS-ACTUAL-T-PCT =
+                       (WS-T * 100) / WS-TOTAL-BASES
+                   MOVE "N" TO WS-OUT-OF-TOLERANCE-SW
+                   PERFORM 2170-CHECK-ONE-BASE
+                   IF WS-OUT-OF-TOLERANCE
+                       MOVE "DEV " TO WS-O-QC-STATUS
+                       ADD 1 TO WS-DEVIATION-COUNT
+                       PERFORM 4000-LOG-ERROR
+                   ELSE
+                       MOVE "OK  " TO WS-O-QC-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       2160-FIND-CONTROL-SAMPLE.
+           MOVE "N" TO WS-CTRL-FOUND-SW
+           IF WS-CX-SAMPLE-ID(WS-CX) = SC-SAMPLE-ID
+               SET WS-CTRL-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    2170-CHECK-ONE-BASE - COMPARE EACH ACTUAL PERCENT AGAINST
+      *    ITS EXPECTED PERCENT, SETTING WS-OUT-OF-TOLERANCE IF ANY ONE
+      *    OF THE FOUR BASES DRIFTS PAST THE SAMPLE'S TOLERANCE.
+      ******************************************************************
+       2170-CHECK-ONE-BASE.
+           COMPUTE WS-PCT-DIFF =
+               WS-ACTUAL-A-PCT - WS-CX-EXP-A-PCT(WS-CX)
+           IF FUNCTION ABS(WS-PCT-DIFF) > WS-CX-TOLERANCE-PCT(WS-CX)
+               SET WS-OUT-OF-TOLERANCE TO TRUE
+           END-IF
+           COMPUTE WS-PCT-DIFF =
+               WS-ACTUAL-C-PCT - WS-CX-EXP-C-PCT(WS-CX)
+           IF FUNCTION ABS(WS-PCT-DIFF) > WS-CX-TOLERANCE-PCT(WS-CX)
+               SET WS-OUT-OF-TOLERANCE TO TRUE
+           END-IF
+           COMPUTE WS-PCT-DIFF =
+               WS-ACTUAL-G-PCT - WS-CX-EXP-G-PCT(WS-CX)
+           IF FUNCTION ABS(WS-PCT-DIFF) > WS-CX-TOLERANCE-PCT(WS-CX)
+               SET WS-OUT-OF-TOLERANCE TO TRUE
+           END-IF
+           COMPUTE WS-PCT-DIFF =
+               WS-ACTUAL-T-PCT - WS-CX-EXP-T-PCT(WS-CX)
+           IF FUNCTION ABS(WS-PCT-DIFF) > WS-CX-TOLERANCE-PCT(WS-CX)
+               SET WS-OUT-OF-TOLERANCE TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD A SAMPLE WHOSE COMPOSITION DRIFTED
+      *    BEYOND TOLERANCE ON THE SHARED ERROR LOG FOR LAB QC.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "NUCLBAT" TO EL-PROGRAM-ID
+           MOVE SC-SAMPLE-ID TO EL-KEY
+           MOVE ZERO TO EL-POSITION
+           MOVE "SAMPLE COMPOSITION OUT OF TOLERANCE" TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
+
+       3000-WRITE-RUN-SUMMARY.
+           MOVE WS-PASS-COUNT TO WS-SUM-PASS
+           MOVE WS-FAIL-COUNT TO WS-SUM-FAIL
+           MOVE WS-DEVIATION-COUNT TO WS-SUM-DEV
+           WRITE SAMPLE-RESULTS-RECORD FROM WS-SUMMARY-RECORD.
+
+      ******************************************************************
+      *    9999-TERMINATE - ON A CLEAN FINISH, EMPTY THE CHECKPOINT
+      *    FILE SO THE NEXT RUN DOES NOT TRY TO RESUME FROM IT.
+      ******************************************************************
+       9999-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE SAMPLE-CATALOG-FILE
+           CLOSE SAMPLE-RESULTS-FILE
+           IF WS-EL-OPEN
+               CLOSE ERROR-LOG-FILE
+           END-IF.
