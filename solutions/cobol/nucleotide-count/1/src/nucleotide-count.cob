@@ -1,38 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. nucleotide-count.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  CONVERTED FROM A SINGLE 128-BYTE WORKING-
+      *                     STORAGE FIELD TO A STREAMING READER OVER
+      *                     A SEQUENTIAL DNA-STRAND-FILE, SO A STRAND
+      *                     OF ANY LENGTH IS COUNTED RATHER THAN
+      *                     TRUNCATED AT 128 BASES.  REPLACED THE
+      *                     FOUR-WAY EVALUATE WITH A SEARCH ALL
+      *                     AGAINST NUCLTAB, SHARED WITH PROTEIN-
+      *                     TRANSLATION'S TABLE-DRIVEN APPROACH.
+      *                     WS-A/WS-C/WS-G/WS-T/WS-ERROR/WS-TOTAL-
+      *                     BASES ARE NOW EXTERNAL FOR BATCH READERS.
+      *    2026-08-09  RSK  LOGS AN INVALID-NUCLEOTIDE ERROR TO THE
+      *                     SHARED ERRLOG FILE VIA 4000-LOG-ERROR.
+      *    2026-08-09  RSK  WS-A/WS-C/WS-G/WS-T/WS-TOTAL-BASES ARE NOW
+      *                     COMP-3 TO CUT STORAGE AND CPU IN THE
+      *                     NIGHTLY BATCH RUN -- KEEP THE EXTERNAL
+      *                     DECLARATION IN SYNC WITH NUCLBAT.
+      *    2026-08-09  RSK  DROPPED THE VALUE CLAUSE ON THE EXTERNAL
+      *                     WS-DS-FILE-NAME -- NUCLBAT DECLARES THE
+      *                     SAME ITEM WITH NO VALUE AND ALWAYS SETS IT
+      *                     BEFORE EITHER PROGRAM RUNS.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DNA-STRAND-FILE ASSIGN DYNAMIC WS-DS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DNA-STRAND-FILE.
+       01  DNA-BLOCK                    PIC X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA PIC X(128).
+       01 WS-DNA                        PIC X(80).
        01 WS-DNA-TABLE REDEFINES WS-DNA.
-           05 WS-D PIC X OCCURS 128 TIMES.    
-       01 WS-A PIC 9(4).
-       01 WS-C PIC 9(4).
-       01 WS-G PIC 9(4).
-       01 WS-T PIC 9(4).
-       01 WS-ERROR PIC X(36).
-       01 WS-DI PIC 9(3). 
+           05 WS-D PIC X OCCURS 80 TIMES.
+       01 WS-A                          PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-C                          PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-G                          PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-T                          PIC 9(07) COMP-3 EXTERNAL.
+       01 WS-ERROR                      PIC X(36) EXTERNAL.
+       01 WS-TOTAL-BASES                PIC 9(09) COMP-3 EXTERNAL.
+       01 WS-DI                         PIC 9(03).
+
+       01 WS-DS-FILE-NAME                PIC X(40) EXTERNAL.
+       01 WS-DS-FILE-STATUS              PIC XX.
+       01 WS-EOF-SW                      PIC X VALUE "N".
+           88 WS-EOF                     VALUE "Y".
+
+       01 WS-EL-FILE-STATUS              PIC XX.
+       01 WS-EL-OPEN-SW                  PIC X VALUE "N".
+           88 WS-EL-OPEN                 VALUE "Y".
+
+       01 WS-BASE-COUNTS.
+           05 WS-BASE-COUNT PIC 9(07) OCCURS 4 TIMES.
+
+       COPY NUCLTAB.
+
        PROCEDURE DIVISION.
        NUCLEOTIDE-COUNT.
            MOVE SPACE TO WS-ERROR
-           MOVE ZERO TO WS-A WS-C WS-G WS-T
-           PERFORM VARYING WS-DI FROM 1 BY 1 
-               UNTIL WS-DI > 128 OR WS-D(WS-DI) = SPACES OR
-                     WS-ERROR NOT = SPACES 
-               EVALUATE WS-D(WS-DI)
-                   WHEN ('A')
-                       ADD 1 TO WS-A
-                   WHEN ('C')
-                       ADD 1 TO WS-C
-                   WHEN ('G')
-                       ADD 1 TO WS-G
-                   WHEN ('T')
-                       ADD 1 TO WS-T
-                   WHEN OTHER
-                       MOVE "ERROR: Invalid nucleotide in strand" TO 
-                          WS-ERROR    
-                   END-EVALUATE        
-           END-PERFORM.
+           MOVE ZERO TO WS-TOTAL-BASES
+           MOVE ZERO TO WS-BASE-COUNT(1) WS-BASE-COUNT(2)
+               WS-BASE-COUNT(3) WS-BASE-COUNT(4)
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT DNA-STRAND-FILE
+           PERFORM 1100-READ-NEXT-BLOCK
+           PERFORM 2000-COUNT-BLOCK
+               UNTIL WS-EOF OR WS-ERROR NOT = SPACES
+           CLOSE DNA-STRAND-FILE
+           MOVE WS-BASE-COUNT(1) TO WS-A
+           MOVE WS-BASE-COUNT(2) TO WS-C
+           MOVE WS-BASE-COUNT(3) TO WS-G
+           MOVE WS-BASE-COUNT(4) TO WS-T
+           IF WS-ERROR NOT = SPACES
+               PERFORM 4000-LOG-ERROR
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    1100-READ-NEXT-BLOCK - READ ONE FIXED-SIZE BLOCK OF THE
+      *    STRAND INTO WS-DNA.
+      ******************************************************************
+       1100-READ-NEXT-BLOCK.
+           READ DNA-STRAND-FILE INTO WS-DNA
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    2000-COUNT-BLOCK - COUNT EVERY BASE IN THE CURRENT BLOCK.
+      *    A BLOCK SHORTER THAN 80 CHARACTERS MARKS THE END OF THE
+      *    STRAND; A FULL BLOCK MEANS THERE MAY BE MORE TO READ.
+      ******************************************************************
+       2000-COUNT-BLOCK.
+           MOVE 1 TO WS-DI
+           PERFORM 2100-COUNT-ONE-BASE
+               UNTIL WS-DI > 80 OR WS-D(WS-DI) = SPACE
+                  OR WS-ERROR NOT = SPACES
+           IF WS-ERROR = SPACES
+               IF WS-DI > 80
+                   PERFORM 1100-READ-NEXT-BLOCK
+               ELSE
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    2100-COUNT-ONE-BASE - LOOK UP ONE BASE IN NUCLTAB AND BUMP
+      *    ITS COUNTER.  A BASE NOT IN THE TABLE IS AN INVALID
+      *    NUCLEOTIDE AND STOPS THE COUNT.
+      ******************************************************************
+       2100-COUNT-ONE-BASE.
+           SET NT-X TO 1
+           SEARCH ALL NT-ENTRY
+               AT END
+                   MOVE "ERROR: Invalid nucleotide in strand" TO
+                       WS-ERROR
+               WHEN NT-BASE(NT-X) = WS-D(WS-DI)
+                   ADD 1 TO WS-BASE-COUNT(NT-X)
+           END-SEARCH
+           IF WS-ERROR = SPACES
+               ADD 1 TO WS-TOTAL-BASES
+               ADD 1 TO WS-DI
+           END-IF.
+
+      ******************************************************************
+      *    4000-LOG-ERROR - RECORD AN INVALID-NUCLEOTIDE ERROR ON THE
+      *    SHARED ERROR LOG, KEYED BY THE SOURCE STRAND FILE NAME.
+      ******************************************************************
+       4000-LOG-ERROR.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           MOVE "NUCLCNT" TO EL-PROGRAM-ID
+           MOVE WS-DS-FILE-NAME(1:20) TO EL-KEY
+           MOVE WS-TOTAL-BASES TO EL-POSITION
+           MOVE WS-ERROR TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
 
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
