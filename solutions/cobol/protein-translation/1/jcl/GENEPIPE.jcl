@@ -0,0 +1,13 @@
+//GENEPIPE JOB (LAB),'DNA-RNA-PROTEIN PIPELINE RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* CHAINS RNA-TRANSCRIPTION AND PROTEIN-TRANSLATION TOGETHER FOR
+//* EACH DNA SAMPLE, PRODUCING ONE DNA/RNA/PROTEIN RECORD PER SAMPLE.
+//*-------------------------------------------------------------------
+//PIPELINE EXEC PGM=GENEPIPE
+//STEPLIB  DD   DSN=LAB.PROTEIN.LOADLIB,DISP=SHR
+//DNASAMPL DD   DSN=LAB.PROTEIN.DNASAMPLES,DISP=SHR
+//GENERPT  DD   DSN=LAB.PROTEIN.GENEREPORT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=200,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
