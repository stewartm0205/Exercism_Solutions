@@ -0,0 +1,21 @@
+//PROTNBAT JOB (LAB),'FASTA SEQUENCE TRANSLATION RUN',CLASS=A,
+//             MSGCLASS=X
+//*-------------------------------------------------------------------
+//* TRANSLATES EVERY RNA SEQUENCE IN A FASTA-STYLE INPUT FILE AND
+//* WRITES ONE PROTEIN LINE PER SEQUENCE TO PROTEINS.  ANY CODON NOT
+//* RECOGNIZED BY THE CODON TABLE IS WRITTEN TO THE SHARED ERROR LOG
+//* BY PROTEIN-TRANSLATION ITSELF.
+//*-------------------------------------------------------------------
+//TRANSLT  EXEC PGM=PROTNBAT
+//STEPLIB  DD   DSN=LAB.PROTEIN.LOADLIB,DISP=SHR
+//FASTASEQ DD   DSN=LAB.PROTEIN.FASTAIN,DISP=SHR
+//PROTEINS DD   DSN=LAB.PROTEIN.PROTEINOUT,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=200,BLKSIZE=8000)
+//ERRLOG   DD   DSN=LAB.PROTEIN.ERRORLOG,DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=75,BLKSIZE=8000)
+//PROTNCKP DD   DSN=LAB.PROTEIN.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=34,BLKSIZE=3400)
+//SYSOUT   DD   SYSOUT=*
