@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENEPIPE.
+       AUTHOR. LAB-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    GENEPIPE READS A DNA-SAMPLE FILE AND, FOR EACH SAMPLE,
+      *    CALLS RNA-TRANSCRIPTION TO GET THE TRANSCRIBED STRAND AND
+      *    THEN FEEDS THAT STRAND STRAIGHT INTO PROTEIN-TRANSLATION'S
+      *    TRANSLATE-RNA ENTRY, WRITING ONE COMBINED
+      *    DNA / RNA / PROTEIN RECORD PER SAMPLE TO GENERPT.  THIS
+      *    REPLACES HAVING TO RUN THE TWO PROGRAMS SEPARATELY AND
+      *    RETYPE ONE'S OUTPUT AS THE OTHER'S INPUT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  CHECK WS-ERROR AFTER EACH CALL INSTEAD OF
+      *                     ASSUMING SUCCESS -- AN INVALID DNA BASE OR
+      *                     CODON NOW FLAGS THE SAMPLE'S GENE-REPORT
+      *                     LINE INSTEAD OF SILENTLY WRITING THE
+      *                     UNTRANSFORMED STRAND THROUGH AS IF IT HAD
+      *                     TRANSLATED CLEANLY.
+      *    2026-08-09  RSK  SET WS-CALLER-ID TO "GENEPIPE" BEFORE
+      *                     CALLING TRANSLATE-RNA SO AN INVALID-CODON
+      *                     LOG ENTRY IS TAGGED AS THIS PIPELINE'S, NOT
+      *                     FOLDED IN WITH PROTNBAT'S UNDER "PROTNTRN".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DNA-SAMPLE-FILE ASSIGN TO "DNASAMPL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
+
+           SELECT GENE-REPORT-FILE ASSIGN TO "GENERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DNA-SAMPLE-FILE.
+       01  DNA-SAMPLE-RECORD.
+           05  DS-SAMPLE-ID               PIC X(20).
+           05  DS-DNA-STRAND              PIC X(64).
+
+       FD  GENE-REPORT-FILE.
+       01  GENE-REPORT-RECORD             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMPLEMENT                   PIC X(64) EXTERNAL.
+
+       01 WS-INPUT                        PIC X(60) EXTERNAL.
+       01 WS-PROTEIN                      PIC X(120) EXTERNAL.
+       01 WS-ERROR                        PIC X(60) EXTERNAL.
+       01 WS-SEQUENCE-ID                  PIC X(20) EXTERNAL.
+       01 WS-CODON-POS                    PIC 9(03) EXTERNAL.
+       01 WS-CALLER-ID                    PIC X(10) EXTERNAL.
+
+       01  WS-DS-FILE-STATUS              PIC XX.
+       01  WS-GR-FILE-STATUS              PIC XX.
+       01  WS-EOF-SW                      PIC X VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-SAMPLE-FLAGGED-SW            PIC X VALUE "N".
+           88  WS-SAMPLE-FLAGGED           VALUE "Y".
+
+       01  WS-OUT-RECORD.
+           05  WS-O-SAMPLE-ID             PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-RNA                   PIC X(64).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-PROTEIN               PIC X(106).
+           05  FILLER                     PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                PIC X(04).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SAMPLE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DNA-SAMPLE-FILE
+           OPEN OUTPUT GENE-REPORT-FILE
+           PERFORM 1100-READ-NEXT-SAMPLE.
+
+       1100-READ-NEXT-SAMPLE.
+           READ DNA-SAMPLE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    2000-PROCESS-SAMPLE - TRANSCRIBE THEN TRANSLATE ONE SAMPLE.
+      *    A FAILED TRANSCRIPTION (INVALID DNA BASE) SKIPS THE
+      *    TRANSLATION CALL ENTIRELY -- WS-COMPLEMENT IS LEFT HOLDING
+      *    THE ORIGINAL, UNTRANSFORMED STRAND ON THAT PATH, AND
+      *    FEEDING THAT TO TRANSLATE-RNA AS IF IT WERE RNA WOULD JUST
+      *    PRODUCE GARBAGE.
+      ******************************************************************
+       2000-PROCESS-SAMPLE.
+           MOVE DS-SAMPLE-ID TO WS-SEQUENCE-ID
+           MOVE "N" TO WS-SAMPLE-FLAGGED-SW
+           PERFORM 2100-CALL-TRANSCRIPTION
+           IF WS-ERROR NOT = SPACES
+               SET WS-SAMPLE-FLAGGED TO TRUE
+               MOVE SPACES TO WS-PROTEIN
+           ELSE
+               PERFORM 2200-CALL-TRANSLATION
+               IF WS-ERROR NOT = SPACES
+                   SET WS-SAMPLE-FLAGGED TO TRUE
+               END-IF
+           END-IF
+           PERFORM 2300-WRITE-REPORT
+           PERFORM 1100-READ-NEXT-SAMPLE.
+
+       2100-CALL-TRANSCRIPTION.
+           MOVE DS-DNA-STRAND TO WS-COMPLEMENT
+           CALL "rna-transcription".
+
+       2200-CALL-TRANSLATION.
+           MOVE SPACES TO WS-INPUT
+           MOVE WS-COMPLEMENT(1:60) TO WS-INPUT
+           MOVE "GENEPIPE" TO WS-CALLER-ID
+           CALL "TRANSLATE-RNA".
+
+       2300-WRITE-REPORT.
+           MOVE DS-SAMPLE-ID TO WS-O-SAMPLE-ID
+           MOVE WS-COMPLEMENT TO WS-O-RNA
+           MOVE WS-PROTEIN TO WS-O-PROTEIN
+           IF WS-SAMPLE-FLAGGED
+               MOVE "BAD" TO WS-O-STATUS
+           ELSE
+               MOVE "OK" TO WS-O-STATUS
+           END-IF
+           MOVE WS-OUT-RECORD TO GENE-REPORT-RECORD
+           WRITE GENE-REPORT-RECORD.
+
+       9999-TERMINATE.
+           CLOSE DNA-SAMPLE-FILE
+           CLOSE GENE-REPORT-FILE.
