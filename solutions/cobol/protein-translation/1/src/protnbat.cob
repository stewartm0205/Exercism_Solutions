@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROTNBAT.
+       AUTHOR. LAB-OPERATIONS.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *    PROTNBAT READS A FASTA-STYLE SEQUENCE FILE (A ">" HEADER
+      *    LINE NAMING THE SEQUENCE, FOLLOWED BY ONE OR MORE LINES OF
+      *    RNA UP TO 60 BASES EACH) AND TRANSLATES EACH SEQUENCE BY
+      *    FEEDING IT TO PROTEIN-TRANSLATION 20 CODONS (ONE LINE) AT A
+      *    TIME, ACCUMULATING THE RESULT UNTIL THE NEXT HEADER OR
+      *    END OF FILE.  ANY INVALID CODON IS LOGGED BY PROTEIN-
+      *    TRANSLATION ITSELF (VIA ERRLOG, KEYED ON WS-SEQUENCE-ID) AND
+      *    STOPS THAT SEQUENCE'S TRANSLATION WHERE IT WAS FOUND.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  CHECKPOINTS THE LAST SEQUENCE COMPLETED TO
+      *                     PROTNCKP EVERY WS-CHECKPOINT-EVERY
+      *                     SEQUENCES.  A RERUN AFTER AN ABEND SKIPS
+      *                     PAST THE FASTA FILE UP TO AND INCLUDING
+      *                     THE CHECKPOINTED SEQUENCE INSTEAD OF
+      *                     RETRANSLATING IT.
+      *    2026-08-09  RSK  SET WS-CALLER-ID TO "PROTNBAT" BEFORE
+      *                     CALLING TRANSLATE-RNA SO AN INVALID-CODON
+      *                     LOG ENTRY IS TAGGED AS THIS JOB'S, NOT
+      *                     FOLDED IN WITH GENEPIPE'S UNDER "PROTNTRN".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FASTA-FILE ASSIGN TO "FASTASEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FA-FILE-STATUS.
+
+           SELECT PROTEIN-OUT-FILE ASSIGN TO "PROTEINS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROTNCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FASTA-FILE.
+       01  FASTA-LINE                    PIC X(80).
+
+       FD  PROTEIN-OUT-FILE.
+       01  PROTEIN-OUT-RECORD            PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPOINT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT                       PIC X(60) EXTERNAL.
+       01 WS-PROTEIN                     PIC X(120) EXTERNAL.
+       01 WS-ERROR                       PIC X(60) EXTERNAL.
+       01 WS-SEQUENCE-ID                 PIC X(20) EXTERNAL.
+       01 WS-CODON-POS                   PIC 9(03) EXTERNAL.
+       01 WS-CALLER-ID                   PIC X(10) EXTERNAL.
+
+       01  WS-FA-FILE-STATUS             PIC XX.
+       01  WS-PR-FILE-STATUS             PIC XX.
+       01  WS-CK-FILE-STATUS             PIC XX.
+       01  WS-EOF-SW                     PIC X VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       01  WS-HAVE-SEQ-SW                PIC X VALUE "N".
+           88  WS-HAVE-SEQ               VALUE "Y".
+       01  WS-SEQ-FLAGGED-SW             PIC X VALUE "N".
+           88  WS-SEQ-FLAGGED            VALUE "Y".
+       01  WS-SEQ-PROTEIN                PIC X(2000).
+       01  WS-OK-COUNT                   PIC 9(05) VALUE ZERO.
+       01  WS-FLAGGED-COUNT              PIC 9(05) VALUE ZERO.
+
+       01  WS-RESTART-KEY                PIC X(20) VALUE SPACES.
+       01  WS-RESTART-CHECK-ID           PIC X(20).
+       01  WS-SKIPPING-SW                PIC X VALUE "N".
+           88  WS-SKIPPING                VALUE "Y".
+       01  WS-FOUND-RESTART-SW           PIC X VALUE "N".
+           88  WS-FOUND-RESTART          VALUE "Y".
+       01  WS-CHECKPOINT-COUNT           PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-EVERY           PIC 9(05) VALUE 50.
+       01  WS-OUT-RECORD.
+           05  WS-O-SEQUENCE-ID          PIC X(20).
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-O-PROTEIN               PIC X(172).
+           05  FILLER                    PIC X(02) VALUE SPACE.
+           05  WS-O-STATUS                PIC X(04).
+
+       01  WS-OUT-SUMMARY.
+           05  FILLER                    PIC X(19) VALUE
+                   "SEQUENCES OK -- ".
+           05  WS-S-OK                   PIC ZZZZ9.
+           05  FILLER                    PIC X(13) VALUE
+                   "  FLAGGED -- ".
+           05  WS-S-FLAGGED               PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LINE
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FASTA-FILE
+           OPEN OUTPUT PROTEIN-OUT-FILE
+           PERFORM 1150-RESUME-FROM-CHECKPOINT
+           PERFORM 1100-READ-NEXT-LINE
+           IF WS-SKIPPING
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+           END-IF.
+
+       1100-READ-NEXT-LINE.
+           READ FASTA-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    1150-RESUME-FROM-CHECKPOINT - IF A NON-EMPTY CHECKPOINT IS
+      *    ON FILE, REMEMBER ITS SEQUENCE ID SO 1200 CAN SKIP PAST
+      *    EVERY SEQUENCE ALREADY TRANSLATED BEFORE THIS RUN
+      *    RESTARTED.
+      ******************************************************************
+       1150-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CK-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-LAST-KEY NOT = SPACES
+                           MOVE CK-LAST-KEY TO WS-RESTART-KEY
+                           SET WS-SKIPPING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      *    1200-SKIP-TO-RESTART-POINT - READ AND DISCARD FASTA LINES
+      *    UP THROUGH THE CHECKPOINTED SEQUENCE'S HEADER AND BODY,
+      *    STOPPING AS SOON AS THE NEXT HEADER LINE (THE FIRST
+      *    SEQUENCE NOT YET TRANSLATED) IS REACHED.
+      ******************************************************************
+       1200-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-EOF OR NOT WS-SKIPPING
+               IF FASTA-LINE(1:1) = ">"
+                   IF WS-FOUND-RESTART
+                       MOVE "N" TO WS-SKIPPING-SW
+                   ELSE
+                       MOVE FASTA-LINE(2:19) TO WS-RESTART-CHECK-ID
+                       IF WS-RESTART-CHECK-ID = WS-RESTART-KEY
+                           SET WS-FOUND-RESTART TO TRUE
+                       END-IF
+                       PERFORM 1100-READ-NEXT-LINE
+                   END-IF
+               ELSE
+                   PERFORM 1100-READ-NEXT-LINE
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-LINE.
+           IF FASTA-LINE(1:1) = ">"
+               IF WS-HAVE-SEQ
+                   PERFORM 2200-FINISH-SEQUENCE
+               END-IF
+               PERFORM 2100-START-NEW-SEQUENCE
+           ELSE
+               IF FASTA-LINE NOT = SPACES AND NOT WS-SEQ-FLAGGED
+                   PERFORM 2300-TRANSLATE-CHUNK
+               END-IF
+           END-IF
+           PERFORM 1100-READ-NEXT-LINE.
+
+       2100-START-NEW-SEQUENCE.
+           MOVE FASTA-LINE(2:19) TO WS-SEQUENCE-ID
+           MOVE SPACES TO WS-SEQ-PROTEIN
+           MOVE "N" TO WS-SEQ-FLAGGED-SW
+           SET WS-HAVE-SEQ TO TRUE.
+
+      ******************************************************************
+      *    2200-FINISH-SEQUENCE - WRITE THE COMPLETED SEQUENCE'S
+      *    PROTEIN STRING.  A SEQUENCE THAT HIT AN INVALID CODON IS
+      *    WRITTEN FLAGGED INSTEAD OF OK -- PROTEIN-TRANSLATION HAS
+      *    ALREADY LOGGED THE DETAIL TO ERRLOG UNDER "PROTNTRN".
+      ******************************************************************
+       2200-FINISH-SEQUENCE.
+           MOVE WS-SEQUENCE-ID TO WS-O-SEQUENCE-ID
+           MOVE WS-SEQ-PROTEIN TO WS-O-PROTEIN
+           IF WS-SEQ-FLAGGED
+               MOVE "BAD" TO WS-O-STATUS
+               ADD 1 TO WS-FLAGGED-COUNT
+           ELSE
+               MOVE "OK" TO WS-O-STATUS
+               ADD 1 TO WS-OK-COUNT
+           END-IF
+           MOVE WS-OUT-RECORD TO PROTEIN-OUT-RECORD
+           WRITE PROTEIN-OUT-RECORD
+           MOVE "N" TO WS-HAVE-SEQ-SW
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-EVERY
+               PERFORM 2250-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      ******************************************************************
+      *    2250-WRITE-CHECKPOINT - RECORD THE SEQUENCE JUST TRANSLATED
+      *    AS THE RESTART POINT FOR THE NEXT RUN.
+      ******************************************************************
+       2250-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-SEQUENCE-ID TO CK-LAST-KEY
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2300-TRANSLATE-CHUNK.
+           MOVE SPACES TO WS-INPUT
+           MOVE FASTA-LINE(1:60) TO WS-INPUT
+           MOVE "PROTNBAT" TO WS-CALLER-ID
+           CALL "TRANSLATE-RNA"
+           IF WS-ERROR NOT = SPACES
+               SET WS-SEQ-FLAGGED TO TRUE
+           ELSE
+               IF WS-SEQ-PROTEIN NOT = SPACES
+                       AND WS-PROTEIN NOT = SPACES
+                   STRING WS-SEQ-PROTEIN DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       WS-PROTEIN DELIMITED BY SPACE
+                       INTO WS-SEQ-PROTEIN
+               ELSE
+                   IF WS-PROTEIN NOT = SPACES
+                       STRING WS-PROTEIN DELIMITED BY SPACE
+                           INTO WS-SEQ-PROTEIN
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    9999-TERMINATE - FLUSH ANY SEQUENCE STILL IN PROGRESS, THEN
+      *    ON A CLEAN FINISH EMPTY THE CHECKPOINT FILE SO THE NEXT RUN
+      *    DOES NOT TRY TO RESUME FROM IT.
+      ******************************************************************
+       9999-TERMINATE.
+           IF WS-HAVE-SEQ
+               PERFORM 2200-FINISH-SEQUENCE
+           END-IF
+           MOVE WS-OK-COUNT TO WS-S-OK
+           MOVE WS-FLAGGED-COUNT TO WS-S-FLAGGED
+           WRITE PROTEIN-OUT-RECORD FROM WS-OUT-SUMMARY
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE FASTA-FILE
+           CLOSE PROTEIN-OUT-FILE.
