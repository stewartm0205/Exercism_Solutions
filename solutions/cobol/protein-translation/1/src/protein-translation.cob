@@ -1,91 +1,177 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROTEIN-TRANSLATION.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    2026-08-09  RSK  REPLACED THE CODON EVALUATE CHAINS WITH A
+      *                     SEARCH ALL AGAINST CODONTAB, SHARED WITH
+      *                     NUCLEOTIDE-COUNT.  TRANSLATE-RNA NOW STOPS
+      *                     TRANSLATING AS SOON AS IT HITS A CODON THAT
+      *                     IS NOT IN THE TABLE INSTEAD OF SKIPPING PAST
+      *                     IT, AND LOGS THE MISS TO ERRLOG SO A BAD RUN
+      *                     SHOWS UP ON THE EXCEPTION REPORT RATHER THAN
+      *                     AS A SILENTLY SHORT PROTEIN STRING.  WS-
+      *                     INPUT/WS-PROTEIN/WS-ERROR ARE NOW EXTERNAL
+      *                     AND TRANSLATE-RNA IS A SEPARATE ENTRY POINT
+      *                     SO PROTNBAT CAN CALL EITHER MODE CODON-BY-
+      *                     CODON OVER A FASTA-DERIVED SEQUENCE.
+      *    2026-08-09  RSK  ADDED EXTERNAL WS-CALLER-ID SO GENEPIPE AND
+      *                     PROTNBAT CAN TAG AN INVALID-CODON LOG ENTRY
+      *                     WITH THEIR OWN PROGRAM ID INSTEAD OF BOTH
+      *                     SHOWING UP UNDER "PROTNTRN" -- DASHBOARD'S
+      *                     GENOMICS PIPE COUNT WAS OTHERWISE PICKING
+      *                     UP PROTNBAT'S FAILURES TOO.
+      ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUT                  PIC X(60).
+       01 WS-INPUT                  PIC X(60) EXTERNAL.
        01 CODON-TABLE REDEFINES WS-INPUT.
            05 CODON PIC XXX OCCURS 20 TIMES.
-       01 WS-PROTEIN                PIC X(120).
-       01 WS-ERROR                  PIC X(60).
-       01 CI PIC 9(3).
+       01 WS-PROTEIN                PIC X(120) EXTERNAL.
+       01 WS-ERROR                  PIC X(60) EXTERNAL.
+       01 WS-SEQUENCE-ID            PIC X(20) EXTERNAL.
+       01 WS-CODON-POS              PIC 9(03) EXTERNAL.
+       01 WS-CALLER-ID              PIC X(10) EXTERNAL.
+       01 CI                        PIC 9(03).
+       01 WS-CURRENT-CODON          PIC X(03).
+       01 WS-FOUND-SW                PIC X VALUE "N".
+           88 WS-CODON-FOUND          VALUE "Y".
+       01 WS-STOP-SW                 PIC X VALUE "N".
+           88 WS-STOP-FOUND           VALUE "Y".
+       01 WS-EL-FILE-STATUS          PIC XX.
+       01 WS-EL-OPEN-SW              PIC X VALUE "N".
+           88 WS-EL-OPEN              VALUE "Y".
+
+       COPY CODONTAB.
 
        PROCEDURE DIVISION.
+      ******************************************************************
+      *    TRANSLATE-CODON - TRANSLATE A SINGLE CODON IN CODON(1) INTO
+      *    ITS AMINO ACID NAME.  STOP CODONS TRANSLATE TO NOTHING.
+      ******************************************************************
        TRANSLATE-CODON.
-           MOVE SPACES TO WS-PROTEIN 
-               EVALUATE CODON(1)
-                   WHEN 'AUG' 
-                      STRING 'Methionine' INTO WS-PROTEIN
-                   WHEN 'UUU'
-                   WHEN 'UUC'	
-                       STRING 'Phenylalanine' INTO WS-PROTEIN
-                   WHEN 'UUA'
-                   WHEN 'UUG'
-                       STRING 'Leucine' INTO WS-PROTEIN
-                   WHEN 'UCU'
-                   WHEN 'UCC'
-                   WHEN 'UCA'
-                   WHEN 'UCG'	
-                       STRING 'Serine'  INTO WS-PROTEIN
-                   WHEN 'UAU'
-                   WHEN 'UAC'	
-                       STRING 'Tyrosine'  INTO WS-PROTEIN
-                   WHEN 'UGU'
-                   WHEN 'UGC'	
-                       STRING 'Cysteine' INTO WS-PROTEIN
-                   WHEN 'UGG'	
-                       STRING 'Tryptophan'  INTO WS-PROTEIN
-                   WHEN 'UAA'
-                   WHEN 'UAG'
-                   WHEN 'UGA'
-                       MOVE SPACES TO WS-PROTEIN                     
-                   WHEN OTHER
-                       MOVE "Invalid codon" TO WS-ERROR    
-               END-EVALUATE.    
+           MOVE SPACES TO WS-PROTEIN
+           MOVE SPACES TO WS-ERROR
+           MOVE CODON(1) TO WS-CURRENT-CODON
+           MOVE 1 TO WS-CODON-POS
+           PERFORM 2000-LOOKUP-CODON
+           IF WS-CODON-FOUND
+               IF NOT CT-STOP(CT-X)
+                   STRING CT-AMINO-ACID(CT-X) DELIMITED BY SIZE
+                       INTO WS-PROTEIN
+               END-IF
+           ELSE
+               MOVE "Invalid codon" TO WS-ERROR
+               PERFORM 4000-LOG-INVALID-CODON
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      *    TRANSLATE-RNA - TRANSLATE UP TO 20 CODONS IN WS-INPUT INTO A
+      *    COMMA-JOINED PROTEIN STRING.  TRANSLATION STOPS AT A STOP
+      *    CODON, AT THE END OF THE STRAND, OR AT THE FIRST CODON THAT
+      *    IS NOT IN THE TABLE -- AN UNRECOGNIZED CODON NO LONGER LETS
+      *    THE LOOP RUN ON PAST IT.
+      ******************************************************************
+       ENTRY "TRANSLATE-RNA".
        TRANSLATE-RNA.
-           MOVE SPACES TO WS-PROTEIN 
-           PERFORM VARYING CI FROM 1 BY 1 
-               UNTIL CODON(CI)=SPACES OR CODON(CI) = 'UAA' OR
-                 CODON(CI) = 'UAG' OR CODON(CI) = 'UGA'
-               IF CI > 1  THEN
-                 STRING WS-PROTEIN DELIMITED by SPACE
-                 "," INTO WS-PROTEIN
+           MOVE SPACES TO WS-PROTEIN
+           MOVE SPACES TO WS-ERROR
+           MOVE "N" TO WS-STOP-SW
+           MOVE 1 TO CI
+           PERFORM 3000-TRANSLATE-NEXT-CODON
+               UNTIL CI > 20
+                  OR CODON(CI) = SPACES
+                  OR WS-STOP-FOUND
+                  OR WS-ERROR NOT = SPACES
+           GOBACK.
+
+      ******************************************************************
+      *    2000-LOOKUP-CODON - BINARY SEARCH CODONTAB FOR WS-CURRENT-
+      *    CODON, LEAVING THE RESULT INDEX IN CT-X.
+      ******************************************************************
+       2000-LOOKUP-CODON.
+           MOVE "N" TO WS-FOUND-SW
+           SET CT-X TO 1
+           SEARCH ALL CT-ENTRY
+               AT END
+                   MOVE "N" TO WS-FOUND-SW
+               WHEN CT-CODON(CT-X) = WS-CURRENT-CODON
+                   MOVE "Y" TO WS-FOUND-SW
+           END-SEARCH.
+
+      ******************************************************************
+      *    3000-TRANSLATE-NEXT-CODON - ONE STEP OF THE TRANSLATE-RNA
+      *    LOOP.  APPENDS ONE AMINO ACID, FLAGS THE STOP CONDITION, OR
+      *    LOGS AN INVALID CODON AND HALTS THE LOOP VIA WS-ERROR.
+      ******************************************************************
+       3000-TRANSLATE-NEXT-CODON.
+           MOVE CODON(CI) TO WS-CURRENT-CODON
+           PERFORM 2000-LOOKUP-CODON
+           IF WS-CODON-FOUND
+               IF CT-STOP(CT-X)
+                   MOVE "Y" TO WS-STOP-SW
+               ELSE
+                   IF CI > 1
+                       STRING WS-PROTEIN DELIMITED BY SPACE
+                           "," DELIMITED BY SIZE
+                           CT-AMINO-ACID(CT-X) DELIMITED BY SIZE
+                           INTO WS-PROTEIN
+                   ELSE
+                       STRING CT-AMINO-ACID(CT-X) DELIMITED BY SIZE
+                           INTO WS-PROTEIN
+                   END-IF
+                   ADD 1 TO CI
+               END-IF
+           ELSE
+               MOVE "Invalid codon" TO WS-ERROR
+               MOVE CI TO WS-CODON-POS
+               PERFORM 4000-LOG-INVALID-CODON
+           END-IF.
+
+      ******************************************************************
+      *    4000-LOG-INVALID-CODON - RECORD AN UNRECOGNIZED CODON ON THE
+      *    SHARED ERROR LOG, KEYED BY THE CALLER'S WS-SEQUENCE-ID.
+      *    LOGS UNDER THE CALLER'S OWN PROGRAM ID WHEN ONE SET
+      *    WS-CALLER-ID BEFORE THE CALL, SO GENEPIPE AND PROTNBAT
+      *    SHOW UP AS SEPARATE ENTRIES RATHER THAN BOTH BEING FOLDED
+      *    INTO "PROTNTRN".  A DIRECT/STANDALONE CALL THAT NEVER SETS
+      *    WS-CALLER-ID STILL LOGS AS "PROTNTRN".
+      ******************************************************************
+       4000-LOG-INVALID-CODON.
+           PERFORM 4100-OPEN-ERROR-LOG-ONCE
+           IF WS-CALLER-ID = SPACES
+               MOVE "PROTNTRN" TO EL-PROGRAM-ID
+           ELSE
+               MOVE WS-CALLER-ID TO EL-PROGRAM-ID
+           END-IF
+           MOVE WS-SEQUENCE-ID TO EL-KEY
+           MOVE WS-CODON-POS TO EL-POSITION
+           STRING "Invalid codon " DELIMITED BY SIZE
+               WS-CURRENT-CODON DELIMITED BY SIZE
+               INTO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *    4100-OPEN-ERROR-LOG-ONCE - OPEN THE ERROR LOG FOR APPEND THE
+      *    FIRST TIME THIS PROGRAM NEEDS TO WRITE TO IT.
+      ******************************************************************
+       4100-OPEN-ERROR-LOG-ONCE.
+           IF NOT WS-EL-OPEN
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-EL-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT ERROR-LOG-FILE
                END-IF
-               EVALUATE CODON(CI)
-                   WHEN 'AUG' 
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                        'Methionine' INTO WS-PROTEIN
-                   WHEN 'UUU'
-                   WHEN 'UUC'	
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Phenylalanine' INTO WS-PROTEIN
-                   WHEN 'UUA'
-                   WHEN 'UUG'
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Leucine' INTO WS-PROTEIN
-                   WHEN 'UCU'
-                   WHEN 'UCC'
-                   WHEN 'UCA'
-                   WHEN 'UCG'	
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Serine'  INTO WS-PROTEIN
-                   WHEN 'UAU'
-                   WHEN 'UAC'	
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Tyrosine'  INTO WS-PROTEIN
-                   WHEN 'UGU'
-                   WHEN 'UGC'	
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Cysteine' INTO WS-PROTEIN
-                   WHEN 'UGG'	
-                        STRING WS-PROTEIN DELIMITED BY SPACE
-                       'Tryptophan'  INTO WS-PROTEIN
-                   WHEN 'UAA'
-                   WHEN 'UAG'
-                   WHEN 'UGA'
-                       EXIT PERFORM
-                   WHEN OTHER
-                       MOVE "Invalid codon" TO WS-ERROR    
-               END-EVALUATE    
-           END-PERFORM. 
-       
+               SET WS-EL-OPEN TO TRUE
+           END-IF.
